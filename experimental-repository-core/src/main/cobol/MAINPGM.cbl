@@ -1,12 +1,152 @@
-      *> Sample GnuCOBOL program
-       identification division.
-       program-id. MAINPGM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 W-MESSAGE PIC X(10).
-       procedure division.
-       MOVE 'JOHN RAMBO' to W-MESSAGE
-       display "Hello, new world!"
-       CALL 'SUBPGM01' USING W-MESSAGE 
-       goback.
-       
\ No newline at end of file
+      ******************************************************************
+      * PROGRAM-ID : MAINPGM
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2024-01-10
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2024-01-10  DS    ORIGINAL VERSION - HARD-CODED MESSAGE PASSED
+      *                    TO SUBPGM01 FOR DEMONSTRATION PURPOSES.
+      * 2026-08-09  DS    SUBPGM01 IS NOW CALLED BY DATA-NAME (W-
+      *                    SUBPGM01-NAME) INSTEAD OF BY LITERAL, WITH A
+      *                    CANCEL RIGHT AFTER, SO A PATCHED SUBPGM01 CAN
+      *                    BE PICKED UP WITHOUT RELINKING MAINPGM.
+      * 2026-08-09  DS    REWRITTEN AS THE SYSTEM'S ACTUAL ENTRY POINT.
+      *                    ACCEPTS A RUN-MODE PARM AND DISPATCHES TO
+      *                    THE BATCH JOB STREAM (EXPBATCH) OR INITIALIZES
+      *                    THE ONLINE REGION (A SAMPLE CALL TO PSEXPERI,
+      *                    MODELED ON PSEXDRV) ACCORDINGLY, INSTEAD OF
+      *                    ALWAYS DEMONSTRATING THE ONE CALL TO SUBPGM01.
+      *                    MODE OMITTED OR UNRECOGNIZED FALLS BACK TO
+      *                    THE ORIGINAL SUBPGM01 DEMONSTRATION CALL,
+      *                    WHICH NOW BUILDS A PROPER SUBPRM01 RECORD
+      *                    INSTEAD OF THE STALE 10-BYTE W-MESSAGE FIELD
+      *                    SUBPGM01 STOPPED ACCEPTING WHEN SUBPRM01 WAS
+      *                    FIRST EXPANDED.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINPGM.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2024-01-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'MAINPGM->'.
+       01  W-SUBPGM01-NAME                 PIC X(08) VALUE 'SUBPGM01'.
+       01  W-EXPBATCH-NAME                 PIC X(08) VALUE 'EXPBATCH'.
+       01  W-PSEXPERI-NAME                 PIC X(08) VALUE 'PSEXPERI'.
+
+       01  W-RUN-MODE-PARM                 PIC X(16) VALUE SPACES.
+           88  W-MODE-IS-BATCH                 VALUE 'BATCH'.
+           88  W-MODE-IS-ONLINE                 VALUE 'ONLINE'.
+
+           COPY SUBPRM01.
+           COPY PSEVCOMM.
+
+      ******************************************************************
+      * 0000-MAINLINE - ACCEPT THE RUN-MODE PARM AND DISPATCH TO THE
+      *                 MATCHING SUBSYSTEM. AN UNRECOGNIZED OR OMITTED
+      *                 MODE FALLS BACK TO THE ORIGINAL SUBPGM01
+      *                 DEMONSTRATION CALL SO THIS PROGRAM CAN STILL BE
+      *                 RUN STANDALONE WITH NO PARM, AS BEFORE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-ACCEPT-PARM THRU 1000-EXIT
+           EVALUATE TRUE
+               WHEN W-MODE-IS-BATCH
+                   PERFORM 2000-RUN-BATCH-STREAM THRU 2000-EXIT
+               WHEN W-MODE-IS-ONLINE
+                   PERFORM 3000-INIT-ONLINE-REGION THRU 3000-EXIT
+               WHEN OTHER
+                   PERFORM 4000-DEMONSTRATE-SUBPGM01 THRU 4000-EXIT
+           END-EVALUATE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-ACCEPT-PARM - READ THE RUN-MODE PARM FROM THE COMMAND
+      *                    LINE. VALUES ARE BATCH OR ONLINE; ANYTHING
+      *                    ELSE (INCLUDING A BLANK PARM) SELECTS THE
+      *                    STANDALONE DEMONSTRATION PATH.
+      ******************************************************************
+       1000-ACCEPT-PARM.
+           ACCEPT W-RUN-MODE-PARM FROM COMMAND-LINE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-RUN-BATCH-STREAM - DRIVE THE BATCH JOB STREAM BY CALLING
+      *                         EXPBATCH, THE SAME WAY A JCL STEP WOULD
+      *                         INVOKE IT, AND SURFACE ITS PROGRAM
+      *                         RETURN-CODE AS MAINPGM'S OWN.
+      ******************************************************************
+       2000-RUN-BATCH-STREAM.
+           DISPLAY V-PN 'MODE=BATCH - STARTING BATCH JOB STREAM'
+           CALL W-EXPBATCH-NAME
+           CANCEL W-EXPBATCH-NAME
+           DISPLAY V-PN 'BATCH JOB STREAM ENDED - RETURN CODE '
+               RETURN-CODE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-INIT-ONLINE-REGION - INITIALIZE THE ONLINE REGION BY
+      *                           BUILDING A SAMPLE COMMAREA AND
+      *                           CALLING PSEXPERI, MODELED ON PSEXDRV'S
+      *                           STANDALONE DRIVER LOGIC.
+      ******************************************************************
+       3000-INIT-ONLINE-REGION.
+           DISPLAY V-PN 'MODE=ONLINE - INITIALIZING ONLINE REGION'
+           MOVE SPACES TO PSEXPERI-COMMAREA
+           MOVE 'ROCKY0001 ' TO PSEV-ACCOUNT-NUMBER
+           MOVE 150.00 TO PSEV-AMOUNT
+           MOVE 'USD' TO PSEV-CURRENCY-CODE
+           MOVE 20260809 TO PSEV-TRANSACTION-DATE
+           MOVE 'MAINPGM-ONLINE01' TO PSEV-TRACE-ID
+           MOVE 'TELLER01' TO PSEV-OPERATOR-ID
+           CALL W-PSEXPERI-NAME USING PSEXPERI-COMMAREA
+           CANCEL W-PSEXPERI-NAME
+           IF PSEV-SUCCESSFUL
+               DISPLAY V-PN 'ONLINE REGION READY - TRACE '
+                   PSEV-TRACE-ID
+           ELSE
+               DISPLAY V-PN 'ONLINE REGION INIT CHECK REJECTED - '
+                   PSEV-REJECT-REASON
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-DEMONSTRATE-SUBPGM01 - THE ORIGINAL STANDALONE DEMO CALL,
+      *                             NOW BUILDING A REAL SUBPRM01 RECORD
+      *                             INSTEAD OF THE STALE FLAT W-MESSAGE
+      *                             SUBPGM01 NO LONGER ACCEPTS.
+      ******************************************************************
+       4000-DEMONSTRATE-SUBPGM01.
+           DISPLAY V-PN 'NO RECOGNIZED RUN-MODE PARM - RUNNING '
+               'STANDALONE SUBPGM01 DEMONSTRATION'
+           MOVE SPACES TO SUBPRM01
+           MOVE 'JOHNRAMBO1' TO SP1-ACCOUNT-NUMBER
+           MOVE 0 TO SP1-AMOUNT
+           MOVE 'USD' TO SP1-CURRENCY-CODE
+           MOVE 20260809 TO SP1-TRANSACTION-DATE
+           MOVE 'MAINPGM-DEMO0001' TO SP1-TRACE-ID
+           MOVE 'MAINDEMO' TO SP1-OPERATOR-ID
+           CALL W-SUBPGM01-NAME USING SUBPRM01
+           CANCEL W-SUBPGM01-NAME
+           IF SP1-FAILED
+               DISPLAY V-PN 'SUBPGM01 RETURNED FAILED STATUS '
+                   SP1-RETURN-CODE
+           ELSE
+               DISPLAY V-PN 'SUBPGM01 CALL COMPLETE - TRACE '
+                   SP1-TRACE-ID
+           END-IF.
+       4000-EXIT.
+           EXIT.
