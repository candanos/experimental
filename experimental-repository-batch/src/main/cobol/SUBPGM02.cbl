@@ -1,13 +1,355 @@
-      *> Sample GnuCOBOL program
-       identification division.
-       program-id. SUBPGM02.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-        01 SUBPRM02 pic X(10).
-       procedure division using SUBPRM02.
-       DISPLAY 'THIS IS SUBPGM02'
-       display SUBPRM02
-        
-       goback.
-       
\ No newline at end of file
+      ******************************************************************
+      * PROGRAM-ID : SUBPGM02
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2024-01-10
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2024-01-10  DS    ORIGINAL VERSION - DISPLAYED WHATEVER 10 BYTE
+      *                    MESSAGE IT WAS HANDED.
+      * 2026-08-09  DS    SUBPRM02 NOW CARRIES A STRUCTURED PAYMENT
+      *                    TRANSACTION RECORD (SEE SUBPRM01 COPYBOOK).
+      * 2026-08-09  DS    SET SP1-RETURN-CODE BEFORE GOBACK SO SUBPGM01
+      *                    AND ITS CALLERS CAN TELL WHETHER THE CALL
+      *                    SUCCEEDED.
+      * 2026-08-09  DS    WRITE EVERY TRANSACTION RECEIVED TO THE
+      *                    TRANLOG AUDIT FILE, TIMESTAMPED, BEFORE
+      *                    RETURNING TO SUBPGM01. FILE IS OPENED ONCE
+      *                    AND LEFT OPEN FOR THE LIFE OF THE RUN UNIT
+      *                    SINCE SUBPGM02 IS CALLED ONCE PER TRANSACTION.
+      * 2026-08-09  DS    REJECT A TRACE ID ALREADY SEEN THIS RUN UNIT AS
+      *                    A DUPLICATE TRANSACTION (SP1-RETURN-CODE 12)
+      *                    INSTEAD OF POSTING IT A SECOND TIME. TRACE IDS
+      *                    ARE REMEMBERED IN AN IN-MEMORY TABLE SINCE
+      *                    SUBPGM02 STAYS LOADED FOR THE LIFE OF THE RUN.
+      * 2026-08-09  DS    CARRY SP1-OPERATOR-ID THROUGH TO THE TRANLOG
+      *                    AUDIT RECORD.
+      * 2026-08-09  DS    LOOK UP SP1-RETURN-CODE IN THE SHARED ERRCODES
+      *                    TABLE SO A DUPLICATE TRANSACTION IS REPORTED
+      *                    IN THE SAME WORDS EVERYWHERE ELSE IN THE CALL
+      *                    CHAIN.
+      * 2026-08-09  DS    CARRY SP1-CONVERTED-AMOUNT (SET BY SUBPGM01'S
+      *                    DAILY RATE CONVERSION) THROUGH TO THE TRANLOG
+      *                    AUDIT RECORD ALONGSIDE THE ORIGINAL AMOUNT.
+      * 2026-08-09  DS    SKIP THE TRANLOG WRITE WHEN SP1-TEST-MODE IS
+      *                    SET, SO EXPBATCH'S TESTMODE=Y DRY RUN LEAVES
+      *                    NO TRACE IN THE AUDIT LOG.
+      * 2026-08-09  DS    RETRY A FAILED TRANLOG OPEN OR WRITE UP TO
+      *                    WS-MAX-RETRIES TIMES, WITH A SHORT DELAY
+      *                    BETWEEN ATTEMPTS, BEFORE RETURNING A HARD
+      *                    FAILURE (RETURN CODE 08) TO SUBPGM01 - BATCH
+      *                    AND ONLINE JOBS CAN OVERLAP TRANLOG ACCESS
+      *                    AROUND SHIFT CHANGE. THE RETRY COUNT AND
+      *                    DELAY CAN BE OVERRIDDEN WITHOUT A RECOMPILE
+      *                    VIA THE TRANLOG-MAX-RETRIES AND TRANLOG-
+      *                    RETRY-DELAY ENVIRONMENT VARIABLES.
+      * 2026-08-09  DS    CALL THE NEW VALPAY01 SANITY CHECK BEFORE THE
+      *                    DUPLICATE CHECK OR AUDIT WRITE, SO A RECORD
+      *                    THAT REACHES SUBPGM02 WITHOUT HAVING GONE
+      *                    THROUGH SUBPGM01 IS STILL CAUGHT RATHER THAN
+      *                    WRITTEN TO TRANLOG AS-IS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBPGM02.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2024-01-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLOG-FILE ASSIGN TO 'TRANLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY TLOGREC.
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'SUBPGM02->'.
+       01  WS-VALPAY01-NAME                PIC X(08) VALUE 'VALPAY01'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANLOG-STATUS           PIC X(02) VALUE '00'.
+               88  WS-TRANLOG-OK               VALUE '00'.
+               88  WS-TRANLOG-NOT-FOUND         VALUE '35'.
+
+       01  WS-SWITCHES.
+           05  WS-TRANLOG-OPEN-SW          PIC X(01) VALUE 'N'.
+               88  WS-TRANLOG-IS-OPEN          VALUE 'Y'.
+               88  WS-TRANLOG-IS-CLOSED         VALUE 'N'.
+
+      ******************************************************************
+      * WS-RETRY-CONTROL - TRANLOG CAN BE LOCKED BY AN OVERLAPPING
+      * BATCH OR ONLINE JOB AROUND SHIFT CHANGE. WS-MAX-RETRIES AND
+      * WS-RETRY-DELAY-SECONDS ARE READ FROM THE ENVIRONMENT SO
+      * OPERATIONS CAN TUNE THEM WITHOUT A RECOMPILE; IF EITHER IS
+      * MISSING OR NOT NUMERIC, THE SHOP DEFAULT BELOW IS USED.
+      ******************************************************************
+       01  WS-RETRY-CONTROL.
+           05  WS-MAX-RETRIES              PIC 9(02) COMP VALUE 3.
+           05  WS-RETRY-DELAY-SECONDS      PIC 9(02) COMP VALUE 2.
+           05  WS-RETRY-COUNT              PIC 9(02) COMP VALUE ZERO.
+           05  WS-RETRY-ENV-VALUE          PIC X(04) VALUE SPACES.
+           05  WS-RETRY-DELAY-NANOS        PIC 9(10) COMP VALUE ZERO.
+
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-CURRENT-DATE             PIC 9(08).
+           05  WS-CURRENT-TIME             PIC 9(08).
+
+      ******************************************************************
+      * WS-DUP-CHECK - TRACE IDS SEEN SO FAR THIS RUN UNIT, SEARCHED
+      * LINEARLY EACH CALL TO DETECT A REPEATED TRANSACTION.
+      ******************************************************************
+       01  WS-DUP-CHECK.
+           05  WS-DUP-COUNT                PIC 9(04) COMP VALUE ZERO.
+           05  WS-DUP-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-DUP-FOUND                VALUE 'Y'.
+           05  WS-DUP-INDEX                PIC 9(04) COMP VALUE ZERO.
+           05  WS-DUP-TABLE.
+               10  WS-DUP-TRACE-ID         PIC X(16)
+                                            OCCURS 2000 TIMES.
+
+      ******************************************************************
+      * WS-ERROR-LOOKUP - TRANSLATE SP1-RETURN-CODE INTO OPERATOR-FACING
+      * TEXT VIA THE SHARED ERRCODES TABLE.
+      ******************************************************************
+           COPY ERRCODES.
+       01  WS-ERROR-INDEX                   PIC 9(02) COMP VALUE ZERO.
+       01  WS-ERROR-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+           88  WS-ERROR-TEXT-FOUND              VALUE 'Y'.
+       01  WS-ERROR-TEXT                    PIC X(28) VALUE SPACES.
+       01  WS-RETURN-CODE-EDIT              PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY SUBPRM01 REPLACING ==SUBPRM01== BY ==SUBPRM02==.
+
+      ******************************************************************
+      * 0000-MAINLINE - RECEIVE THE PAYMENT TRANSACTION, AUDIT IT, AND
+      *                 RETURN A STATUS TO SUBPGM01.
+      ******************************************************************
+       PROCEDURE DIVISION USING SUBPRM02.
+
+       0000-MAINLINE.
+           PERFORM 0050-INIT-RETRY-CONFIG THRU 0050-EXIT
+           PERFORM 0060-VALIDATE-PAYMENT-DATA THRU 0060-EXIT
+           IF SP1-INVALID-DATA
+               PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+               DISPLAY V-PN 'TRACE ' SP1-TRACE-ID ' REJECTED - '
+                   WS-ERROR-TEXT
+           ELSE
+               PERFORM 1000-DISPLAY-TRANSACTION THRU 1000-EXIT
+               PERFORM 1500-CHECK-DUPLICATE THRU 1500-EXIT
+               IF WS-DUP-FOUND
+                   MOVE 12 TO SP1-RETURN-CODE
+                   PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+                   DISPLAY V-PN 'TRACE ' SP1-TRACE-ID ' REJECTED - '
+                       WS-ERROR-TEXT
+               ELSE
+                   PERFORM 1600-REMEMBER-TRACE-ID THRU 1600-EXIT
+                   MOVE ZERO TO SP1-RETURN-CODE
+               END-IF
+               PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * 0060-VALIDATE-PAYMENT-DATA - HAND THE RECORD TO THE SHARED
+      *                              VALPAY01 SANITY CHECK BEFORE THE
+      *                              DUPLICATE CHECK OR AUDIT WRITE.
+      ******************************************************************
+       0060-VALIDATE-PAYMENT-DATA.
+           CALL WS-VALPAY01-NAME USING SUBPRM02
+           CANCEL WS-VALPAY01-NAME.
+       0060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0050-INIT-RETRY-CONFIG - PICK UP AN OPERATIONS OVERRIDE OF THE
+      *                          TRANLOG RETRY COUNT/DELAY FROM THE
+      *                          ENVIRONMENT, IF ONE IS SET.
+      ******************************************************************
+       0050-INIT-RETRY-CONFIG.
+           ACCEPT WS-RETRY-ENV-VALUE FROM ENVIRONMENT
+               'TRANLOG-MAX-RETRIES'
+           IF WS-RETRY-ENV-VALUE IS NUMERIC
+               MOVE WS-RETRY-ENV-VALUE TO WS-MAX-RETRIES
+           END-IF
+           ACCEPT WS-RETRY-ENV-VALUE FROM ENVIRONMENT
+               'TRANLOG-RETRY-DELAY'
+           IF WS-RETRY-ENV-VALUE IS NUMERIC
+               MOVE WS-RETRY-ENV-VALUE TO WS-RETRY-DELAY-SECONDS
+           END-IF.
+       0050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1000-DISPLAY-TRANSACTION - JOB-LOG TRACE OF WHAT WE RECEIVED.
+      ******************************************************************
+       1000-DISPLAY-TRANSACTION.
+           DISPLAY V-PN 'RECEIVED TRANSACTION'
+           DISPLAY V-PN 'ACCOUNT.....: ' SP1-ACCOUNT-NUMBER
+           DISPLAY V-PN 'AMOUNT......: ' SP1-AMOUNT
+           DISPLAY V-PN 'CONVERTED...: ' SP1-CONVERTED-AMOUNT
+           DISPLAY V-PN 'CURRENCY....: ' SP1-CURRENCY-CODE
+           DISPLAY V-PN 'TRAN DATE...: ' SP1-TRANSACTION-DATE
+           DISPLAY V-PN 'TRACE ID....: ' SP1-TRACE-ID.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-CHECK-DUPLICATE - SEARCH THE TABLE OF TRACE IDS ALREADY
+      *                        POSTED THIS RUN UNIT FOR THIS TRACE ID.
+      ******************************************************************
+       1500-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FOUND-SWITCH
+           PERFORM 1550-COMPARE-TRACE-ID
+               VARYING WS-DUP-INDEX FROM 1 BY 1
+               UNTIL WS-DUP-INDEX > WS-DUP-COUNT OR WS-DUP-FOUND.
+       1500-EXIT.
+           EXIT.
+
+       1550-COMPARE-TRACE-ID.
+           IF WS-DUP-TRACE-ID(WS-DUP-INDEX) = SP1-TRACE-ID
+               MOVE 'Y' TO WS-DUP-FOUND-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * 1600-REMEMBER-TRACE-ID - ADD THIS TRACE ID TO THE DUPLICATE
+      *                          CHECK TABLE, IF ROOM REMAINS.
+      ******************************************************************
+       1600-REMEMBER-TRACE-ID.
+           IF WS-DUP-COUNT < 2000
+               ADD 1 TO WS-DUP-COUNT
+               MOVE SP1-TRACE-ID TO WS-DUP-TRACE-ID(WS-DUP-COUNT)
+           ELSE
+               DISPLAY V-PN 'WARNING - DUPLICATE CHECK TABLE FULL'
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-WRITE-AUDIT-RECORD - OPEN TRANLOG ON FIRST ENTRY, THEN
+      *                           APPEND A TIMESTAMPED AUDIT RECORD.
+      ******************************************************************
+       2000-WRITE-AUDIT-RECORD.
+           IF SP1-TEST-RUN
+               DISPLAY V-PN 'TEST MODE - TRANLOG WRITE SKIPPED - TRACE '
+                   SP1-TRACE-ID
+               GO TO 2000-EXIT
+           END-IF
+           IF WS-TRANLOG-IS-CLOSED
+               PERFORM 2100-OPEN-TRANLOG THRU 2100-EXIT
+           END-IF
+           IF NOT WS-TRANLOG-IS-OPEN
+               MOVE 8 TO SP1-RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO TLOG-LOG-DATE
+           MOVE WS-CURRENT-TIME TO TLOG-LOG-TIME
+           MOVE SP1-ACCOUNT-NUMBER TO TLOG-ACCOUNT-NUMBER
+           MOVE SP1-AMOUNT TO TLOG-AMOUNT
+           MOVE SP1-CURRENCY-CODE TO TLOG-CURRENCY-CODE
+           MOVE SP1-TRANSACTION-DATE TO TLOG-TRANSACTION-DATE
+           MOVE SP1-TRACE-ID TO TLOG-TRACE-ID
+           MOVE SP1-RETURN-CODE TO TLOG-RETURN-CODE
+           MOVE SP1-OPERATOR-ID TO TLOG-OPERATOR-ID
+           MOVE SP1-CONVERTED-AMOUNT TO TLOG-CONVERTED-AMOUNT
+           PERFORM 9400-ATTEMPT-TRANLOG-WRITE
+               VARYING WS-RETRY-COUNT FROM 1 BY 1
+               UNTIL WS-RETRY-COUNT > WS-MAX-RETRIES OR WS-TRANLOG-OK
+           IF NOT WS-TRANLOG-OK
+               DISPLAY V-PN 'TRANLOG WRITE FAILED AFTER RETRIES - '
+                   'STATUS ' WS-TRANLOG-STATUS
+               MOVE 8 TO SP1-RETURN-CODE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-OPEN-TRANLOG - EXTEND AN EXISTING LOG, OR CREATE A NEW ONE
+      *                     THE FIRST TIME THIS RUNS IN A GIVEN PLACE.
+      ******************************************************************
+       2100-OPEN-TRANLOG.
+           PERFORM 9300-ATTEMPT-TRANLOG-OPEN
+               VARYING WS-RETRY-COUNT FROM 1 BY 1
+               UNTIL WS-RETRY-COUNT > WS-MAX-RETRIES
+                   OR WS-TRANLOG-IS-OPEN
+           IF NOT WS-TRANLOG-IS-OPEN
+               DISPLAY V-PN 'UNABLE TO OPEN TRANLOG AFTER RETRIES - '
+                   'STATUS ' WS-TRANLOG-STATUS
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9300-ATTEMPT-TRANLOG-OPEN - ONE OPEN ATTEMPT, FOLLOWED BY A
+      *                             SHORT DELAY IF IT FAILED. USED AS A
+      *                             PERFORM VARYING LOOP BODY BY
+      *                             2100-OPEN-TRANLOG.
+      ******************************************************************
+       9300-ATTEMPT-TRANLOG-OPEN.
+           OPEN EXTEND TRANLOG-FILE
+           IF WS-TRANLOG-NOT-FOUND
+               OPEN OUTPUT TRANLOG-FILE
+           END-IF
+           IF WS-TRANLOG-OK
+               MOVE 'Y' TO WS-TRANLOG-OPEN-SW
+           ELSE
+               DISPLAY V-PN 'TRANLOG OPEN ATTEMPT ' WS-RETRY-COUNT
+                   ' FAILED - STATUS ' WS-TRANLOG-STATUS
+               PERFORM 9450-RETRY-DELAY THRU 9450-EXIT
+           END-IF.
+
+      ******************************************************************
+      * 9400-ATTEMPT-TRANLOG-WRITE - ONE WRITE ATTEMPT, FOLLOWED BY A
+      *                              SHORT DELAY IF IT FAILED. USED AS A
+      *                              PERFORM VARYING LOOP BODY BY
+      *                              2000-WRITE-AUDIT-RECORD.
+      ******************************************************************
+       9400-ATTEMPT-TRANLOG-WRITE.
+           WRITE TLOG-RECORD
+           IF NOT WS-TRANLOG-OK
+               DISPLAY V-PN 'TRANLOG WRITE ATTEMPT ' WS-RETRY-COUNT
+                   ' FAILED - STATUS ' WS-TRANLOG-STATUS
+               PERFORM 9450-RETRY-DELAY THRU 9450-EXIT
+           END-IF.
+
+      ******************************************************************
+      * 9450-RETRY-DELAY - PAUSE BEFORE THE NEXT RETRY ATTEMPT.
+      ******************************************************************
+       9450-RETRY-DELAY.
+           COMPUTE WS-RETRY-DELAY-NANOS =
+               WS-RETRY-DELAY-SECONDS * 1000000000
+           CALL 'CBL_GC_NANOSLEEP' USING BY VALUE WS-RETRY-DELAY-NANOS.
+       9450-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9800-LOOKUP-ERROR-TEXT - TRANSLATE SP1-RETURN-CODE INTO TEXT
+      *                          FROM THE SHARED ERRCODES TABLE.
+      ******************************************************************
+       9800-LOOKUP-ERROR-TEXT.
+           MOVE SPACES TO WS-ERROR-TEXT
+           MOVE 'N' TO WS-ERROR-FOUND-SWITCH
+           PERFORM 9850-COMPARE-ERROR-CODE
+               VARYING WS-ERROR-INDEX FROM 1 BY 1
+               UNTIL WS-ERROR-INDEX > 7 OR WS-ERROR-TEXT-FOUND.
+       9800-EXIT.
+           EXIT.
+
+       9850-COMPARE-ERROR-CODE.
+           MOVE SP1-RETURN-CODE TO WS-RETURN-CODE-EDIT
+           IF ERR-CODE(WS-ERROR-INDEX) = WS-RETURN-CODE-EDIT
+               MOVE ERR-TEXT(WS-ERROR-INDEX) TO WS-ERROR-TEXT
+               MOVE 'Y' TO WS-ERROR-FOUND-SWITCH
+           END-IF.
