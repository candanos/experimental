@@ -0,0 +1,77 @@
+      ******************************************************************
+      * PROGRAM-ID : VALPAY01
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - SHARED PAYMENT RECORD SANITY
+      *                    CHECK, CALLED FROM SUBPGM01 AND SUBPGM02 SO A
+      *                    GARBLED RECORD IS CAUGHT AT THE FIRST PROGRAM
+      *                    THAT TOUCHES IT RATHER THAN SURFACING AS A
+      *                    MYSTERY DOWNSTREAM. THIS IS A CHEAP STRUCTURAL
+      *                    CHECK (BLANK REQUIRED FIELD, NON-NUMERIC
+      *                    PACKED AMOUNT) -- IT IS NOT A REPLACEMENT FOR
+      *                    PSEXPERI'S OWN FRONT-END FIELD EDITS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALPAY01.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'VALPAY01->'.
+
+       LINKAGE SECTION.
+           COPY SUBPRM01.
+
+      ******************************************************************
+      * 0000-MAINLINE - RUN THE SANITY CHECKS AND SET SP1-RETURN-CODE TO
+      *                 20 (INVALID DATA) WHEN ONE FAILS. A RECORD THAT
+      *                 IS ALREADY FLAGGED FAILED/DUPLICATE/UNKNOWN
+      *                 ACCOUNT BY AN EARLIER STEP IS LEFT ALONE - THIS
+      *                 CHECK ONLY EVER RAISES A NEW REJECTION, NEVER
+      *                 CLEARS ONE.
+      ******************************************************************
+       PROCEDURE DIVISION USING SUBPRM01.
+
+       0000-MAINLINE.
+           PERFORM 1000-VALIDATE-RECORD THRU 1000-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-VALIDATE-RECORD - BLANK REQUIRED FIELD OR NON-NUMERIC
+      *                        AMOUNT. FIRST FAILURE WINS.
+      ******************************************************************
+       1000-VALIDATE-RECORD.
+           IF SP1-ACCOUNT-NUMBER = SPACES OR LOW-VALUES
+               MOVE 20 TO SP1-RETURN-CODE
+               DISPLAY V-PN 'ACCOUNT NUMBER IS BLANK OR LOW-VALUES'
+               GO TO 1000-EXIT
+           END-IF
+           IF SP1-AMOUNT NOT NUMERIC
+               MOVE 20 TO SP1-RETURN-CODE
+               DISPLAY V-PN 'AMOUNT FIELD IS NOT NUMERIC - TRACE '
+                   SP1-TRACE-ID
+               GO TO 1000-EXIT
+           END-IF
+           IF SP1-CURRENCY-CODE = SPACES OR LOW-VALUES
+               MOVE 20 TO SP1-RETURN-CODE
+               DISPLAY V-PN 'CURRENCY CODE IS BLANK - TRACE '
+                   SP1-TRACE-ID
+               GO TO 1000-EXIT
+           END-IF
+           IF SP1-TRACE-ID = SPACES OR LOW-VALUES
+               MOVE 20 TO SP1-RETURN-CODE
+               DISPLAY V-PN 'TRACE ID IS BLANK FOR ACCOUNT '
+                   SP1-ACCOUNT-NUMBER
+           END-IF.
+       1000-EXIT.
+           EXIT.
