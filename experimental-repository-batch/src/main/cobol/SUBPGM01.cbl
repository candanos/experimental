@@ -0,0 +1,339 @@
+      ******************************************************************
+      * PROGRAM-ID : SUBPGM01
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2024-01-10
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    RESTORED SOURCE (PREVIOUSLY ONLY SHIPPED AS A
+      *                    BUILD ARTIFACT UNDER TARGET/) SO SUBPRM01 CAN
+      *                    BE MAINTAINED AS A REAL COPYBOOK.
+      * 2026-08-09  DS    SUBPRM01 NOW CARRIES A STRUCTURED PAYMENT
+      *                    TRANSACTION RECORD (SEE SUBPRM01 COPYBOOK).
+      * 2026-08-09  DS    CHECK SP1-RETURN-CODE AFTER SUBPGM02 RETURNS
+      *                    AND FLAG A FAILED CALL BEFORE GOING BACK TO
+      *                    OUR OWN CALLER.
+      * 2026-08-09  DS    BRANCH ON SP1-TRANSACTION-TYPE - A REVERSAL
+      *                    NEGATES THE ORIGINAL AMOUNT BEFORE POSTING;
+      *                    AN ADJUSTMENT POSTS THE SIGNED AMOUNT AS
+      *                    SUPPLIED BY THE CALLER; A NORMAL PAYMENT IS
+      *                    UNCHANGED.
+      * 2026-08-09  DS    LOOK UP THE ACCOUNT IN THE ACCTMSTR INDEXED
+      *                    MASTER FILE BEFORE CALLING SUBPGM02 - AN
+      *                    ACCOUNT NOT ON FILE IS REJECTED (RETURN CODE
+      *                    16) WITHOUT EVER REACHING SUBPGM02. THE
+      *                    MASTER IS OPENED ONCE AND LEFT OPEN FOR THE
+      *                    LIFE OF THE RUN UNIT, THE SAME AS TRANLOG IN
+      *                    SUBPGM02. IF THE MASTER CANNOT BE OPENED,
+      *                    VALIDATION IS SKIPPED RATHER THAN REJECTING
+      *                    EVERY TRANSACTION.
+      * 2026-08-09  DS    LOOK UP SP1-RETURN-CODE IN THE SHARED ERRCODES
+      *                    TABLE SO AN UNKNOWN-ACCOUNT OR FAILED CALL IS
+      *                    REPORTED IN THE SAME WORDS EVERYWHERE ELSE IN
+      *                    THE CALL CHAIN.
+      * 2026-08-09  DS    LOAD THE DAILY CURRATE RATE TABLE ONCE AT FIRST
+      *                    CALL AND CONVERT SP1-AMOUNT TO SP1-CONVERTED-
+      *                    AMOUNT BEFORE FORWARDING TO SUBPGM02, SO MORE
+      *                    THAN ONE SP1-CURRENCY-CODE CAN APPEAR IN THE
+      *                    SAME RUN. A CURRENCY NOT FOUND ON THE RATE
+      *                    TABLE CONVERTS AT 1:1 RATHER THAN REJECTING
+      *                    THE TRANSACTION.
+      * 2026-08-09  DS    SUBPGM02 IS NOW CALLED BY DATA-NAME (WS-
+      *                    SUBPGM02-NAME) INSTEAD OF BY LITERAL, WITH A
+      *                    CANCEL RIGHT AFTER, SO A PATCHED SUBPGM02 CAN
+      *                    BE PICKED UP WITHOUT RELINKING SUBPGM01.
+      * 2026-08-09  DS    CALL THE NEW VALPAY01 SANITY CHECK BEFORE ANY
+      *                    OTHER PROCESSING - A BLANK REQUIRED FIELD OR
+      *                    NON-NUMERIC AMOUNT (RETURN CODE 20) IS
+      *                    REJECTED WITHOUT EVER REACHING THE ACCOUNT
+      *                    MASTER LOOKUP OR SUBPGM02.
+      * 2026-08-09  DS    0000-MAINLINE NO LONGER CANCELS SUBPGM02 AFTER
+      *                    EVERY CALL - SUBPGM01 ITSELF IS CALLED ONCE
+      *                    PER TRANSACTION BY ITS CALLERS, SO A CANCEL
+      *                    HERE RAN ONCE PER TRANSACTION TOO AND RESET
+      *                    SUBPGM02'S WORKING-STORAGE (ITS OPEN-ONCE
+      *                    TRANLOG HANDLING AND ITS RUN-UNIT-SCOPED
+      *                    DUPLICATE-TRACE-ID TABLE) BEFORE EVERY
+      *                    SUBSEQUENT TRANSACTION. SUBPGM02 IS NOW LEFT
+      *                    LOADED FOR THE LIFE OF THE RUN UNIT, THE SAME
+      *                    AS SUBPGM01 ITSELF - THE CALLING PROGRAM
+      *                    CANCELS BOTH SUBPGM01 AND SUBPGM02 ONCE, AT
+      *                    END OF JOB.
+      * 2026-08-09  DS    1100-VALIDATE-ACCOUNT NOW REJECTS A CLOSED
+      *                    ACCOUNT (RETURN CODE 24) INSTEAD OF POSTING
+      *                    TO IT - ACM-ACCOUNT-STATUS WAS ALREADY ON THE
+      *                    MASTER RECORD BUT WAS NEVER CHECKED. 0000-
+      *                    MAINLINE'S REJECTION BRANCH, PREVIOUSLY KEYED
+      *                    OFF SP1-UNKNOWN-ACCOUNT ALONE, NOW ALSO CATCHES
+      *                    SP1-ACCOUNT-CLOSED SO A CLOSED ACCOUNT DOES NOT
+      *                    FALL THROUGH TO THE CALL TO SUBPGM02.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBPGM01.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2024-01-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMST-FILE ASSIGN TO 'ACCTMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACM-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCTMST-STATUS.
+           SELECT CURRATE-FILE ASSIGN TO 'CURRATE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CURRATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTMST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTMSTR.
+
+       FD  CURRATE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CURRATE.
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'SUBPGM01->'.
+       01  WS-SUBPGM02-NAME                PIC X(08) VALUE 'SUBPGM02'.
+       01  WS-VALPAY01-NAME                PIC X(08) VALUE 'VALPAY01'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ACCTMST-STATUS           PIC X(02) VALUE '00'.
+               88  WS-ACCTMST-OK               VALUE '00'.
+           05  WS-CURRATE-STATUS           PIC X(02) VALUE '00'.
+               88  WS-CURRATE-OK               VALUE '00'.
+               88  WS-CURRATE-EOF               VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-ACCTMST-ATTEMPTED-SW     PIC X(01) VALUE 'N'.
+               88  WS-ACCTMST-OPEN-ATTEMPTED   VALUE 'Y'.
+           05  WS-ACCTMST-AVAILABLE-SW     PIC X(01) VALUE 'N'.
+               88  WS-ACCTMST-AVAILABLE        VALUE 'Y'.
+           05  WS-CURRATE-ATTEMPTED-SW     PIC X(01) VALUE 'N'.
+               88  WS-CURRATE-LOAD-ATTEMPTED   VALUE 'Y'.
+
+      ******************************************************************
+      * WS-RATE-TABLE - DAILY CURRENCY CONVERSION RATES, LOADED ONCE AT
+      * FIRST CALL AND SEARCHED LINEARLY FOR EACH TRANSACTION.
+      ******************************************************************
+       01  WS-RATE-TABLE.
+           05  WS-RATE-COUNT               PIC 9(03) COMP VALUE ZERO.
+           05  WS-RATE-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-RATE-FOUND               VALUE 'Y'.
+           05  WS-RATE-INDEX                PIC 9(03) COMP VALUE ZERO.
+           05  WS-RATE-ENTRY OCCURS 50 TIMES.
+               10  WS-RATE-CURRENCY-CODE    PIC X(03).
+               10  WS-RATE-CONVERSION-RATE  PIC 9(04)V9999 COMP-3.
+       01  WS-CONVERSION-RATE              PIC 9(04)V9999 COMP-3
+                                            VALUE 1.0000.
+
+      ******************************************************************
+      * WS-ERROR-LOOKUP - TRANSLATE SP1-RETURN-CODE INTO OPERATOR-FACING
+      * TEXT VIA THE SHARED ERRCODES TABLE.
+      ******************************************************************
+           COPY ERRCODES.
+       01  WS-ERROR-INDEX                   PIC 9(02) COMP VALUE ZERO.
+       01  WS-ERROR-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+           88  WS-ERROR-TEXT-FOUND              VALUE 'Y'.
+       01  WS-ERROR-TEXT                    PIC X(28) VALUE SPACES.
+       01  WS-RETURN-CODE-EDIT              PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY SUBPRM01.
+
+      ******************************************************************
+      * 0000-MAINLINE - FORWARD THE INTERFACE RECORD ON TO SUBPGM02.
+      ******************************************************************
+       PROCEDURE DIVISION USING SUBPRM01.
+
+       0000-MAINLINE.
+           DISPLAY V-PN 'ACCOUNT ' SP1-ACCOUNT-NUMBER
+               ' TRACE ' SP1-TRACE-ID
+           IF NOT WS-ACCTMST-OPEN-ATTEMPTED
+               PERFORM 0100-OPEN-ACCTMST THRU 0100-EXIT
+           END-IF
+           IF NOT WS-CURRATE-LOAD-ATTEMPTED
+               PERFORM 0200-LOAD-RATE-TABLE THRU 0200-EXIT
+           END-IF
+           PERFORM 0300-VALIDATE-PAYMENT-DATA THRU 0300-EXIT
+           IF SP1-INVALID-DATA
+               PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+               DISPLAY V-PN 'REJECTED - ACCOUNT ' SP1-ACCOUNT-NUMBER
+                   ' - ' WS-ERROR-TEXT
+           ELSE
+               PERFORM 1000-APPLY-TRANSACTION-TYPE THRU 1000-EXIT
+               PERFORM 1200-CONVERT-CURRENCY THRU 1200-EXIT
+               PERFORM 1100-VALIDATE-ACCOUNT THRU 1100-EXIT
+               IF SP1-UNKNOWN-ACCOUNT OR SP1-ACCOUNT-CLOSED
+                   PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+                   DISPLAY V-PN 'REJECTED - ACCOUNT ' SP1-ACCOUNT-NUMBER
+                       ' - ' WS-ERROR-TEXT
+               ELSE
+                   CALL WS-SUBPGM02-NAME USING SUBPRM01
+                   IF SP1-FAILED
+                       PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+                       DISPLAY V-PN 'SUBPGM02 RETURNED FAILED STATUS '
+                           SP1-RETURN-CODE ' - ' WS-ERROR-TEXT
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * 0300-VALIDATE-PAYMENT-DATA - HAND THE RECORD TO THE SHARED
+      *                              VALPAY01 SANITY CHECK BEFORE ANY
+      *                              OTHER PROCESSING.
+      ******************************************************************
+       0300-VALIDATE-PAYMENT-DATA.
+           CALL WS-VALPAY01-NAME USING SUBPRM01
+           CANCEL WS-VALPAY01-NAME.
+       0300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0100-OPEN-ACCTMST - OPEN THE ACCOUNT MASTER ONCE FOR THE LIFE OF
+      *                     THE RUN UNIT. IF IT CANNOT BE OPENED, THE
+      *                     ACCOUNT LOOKUP IS SKIPPED RATHER THAN
+      *                     REJECTING EVERY TRANSACTION.
+      ******************************************************************
+       0100-OPEN-ACCTMST.
+           OPEN INPUT ACCTMST-FILE
+           IF WS-ACCTMST-OK
+               MOVE 'Y' TO WS-ACCTMST-AVAILABLE-SW
+           ELSE
+               DISPLAY V-PN 'UNABLE TO OPEN ACCTMSTR - STATUS '
+                   WS-ACCTMST-STATUS
+               DISPLAY V-PN 'ACCOUNT VALIDATION SKIPPED'
+           END-IF
+           MOVE 'Y' TO WS-ACCTMST-ATTEMPTED-SW.
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0200-LOAD-RATE-TABLE - READ THE DAILY CURRATE FILE INTO MEMORY
+      *                        ONCE FOR THE LIFE OF THE RUN UNIT. IF THE
+      *                        FILE IS MISSING, THE TABLE STAYS EMPTY AND
+      *                        EVERY CURRENCY CONVERTS AT 1:1.
+      ******************************************************************
+       0200-LOAD-RATE-TABLE.
+           OPEN INPUT CURRATE-FILE
+           IF NOT WS-CURRATE-OK
+               DISPLAY V-PN 'UNABLE TO OPEN CURRATE - STATUS '
+                   WS-CURRATE-STATUS
+               DISPLAY V-PN 'CURRENCY CONVERSION DEFAULTS TO 1:1'
+           ELSE
+               PERFORM 0250-STORE-RATE-RECORD THRU 0250-EXIT
+                   UNTIL WS-CURRATE-EOF
+               CLOSE CURRATE-FILE
+           END-IF
+           MOVE 'Y' TO WS-CURRATE-ATTEMPTED-SW.
+       0200-EXIT.
+           EXIT.
+
+       0250-STORE-RATE-RECORD.
+           READ CURRATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-RATE-COUNT < 50
+                       ADD 1 TO WS-RATE-COUNT
+                       MOVE CUR-CURRENCY-CODE
+                           TO WS-RATE-CURRENCY-CODE(WS-RATE-COUNT)
+                       MOVE CUR-CONVERSION-RATE
+                           TO WS-RATE-CONVERSION-RATE(WS-RATE-COUNT)
+                   ELSE
+                       DISPLAY V-PN 'WARNING - RATE TABLE FULL'
+                   END-IF
+           END-READ.
+       0250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1000-APPLY-TRANSACTION-TYPE - ADJUST THE AMOUNT ACCORDING TO
+      *                               WHETHER THIS IS A NORMAL PAYMENT,
+      *                               A REVERSAL, OR AN ADJUSTMENT.
+      ******************************************************************
+       1000-APPLY-TRANSACTION-TYPE.
+           EVALUATE TRUE
+               WHEN SP1-TYPE-REVERSAL
+                   DISPLAY V-PN 'REVERSAL - NEGATING ORIGINAL AMOUNT'
+                   COMPUTE SP1-AMOUNT = SP1-AMOUNT * -1
+               WHEN SP1-TYPE-ADJUSTMENT
+                   DISPLAY V-PN 'ADJUSTMENT TRANSACTION'
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-CONVERT-CURRENCY - LOOK UP SP1-CURRENCY-CODE ON THE DAILY
+      *                         RATE TABLE AND SET SP1-CONVERTED-AMOUNT
+      *                         IN THE BATCH'S BASE REPORTING CURRENCY.
+      *                         A CURRENCY NOT FOUND ON THE TABLE
+      *                         CONVERTS AT 1:1.
+      ******************************************************************
+       1200-CONVERT-CURRENCY.
+           MOVE 1.0000 TO WS-CONVERSION-RATE
+           MOVE 'N' TO WS-RATE-FOUND-SWITCH
+           PERFORM 1250-COMPARE-CURRENCY-CODE
+               VARYING WS-RATE-INDEX FROM 1 BY 1
+               UNTIL WS-RATE-INDEX > WS-RATE-COUNT OR WS-RATE-FOUND
+           COMPUTE SP1-CONVERTED-AMOUNT =
+               SP1-AMOUNT * WS-CONVERSION-RATE.
+       1200-EXIT.
+           EXIT.
+
+       1250-COMPARE-CURRENCY-CODE.
+           IF WS-RATE-CURRENCY-CODE(WS-RATE-INDEX) = SP1-CURRENCY-CODE
+               MOVE WS-RATE-CONVERSION-RATE(WS-RATE-INDEX)
+                   TO WS-CONVERSION-RATE
+               MOVE 'Y' TO WS-RATE-FOUND-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * 1100-VALIDATE-ACCOUNT - REJECT THE TRANSACTION IF THE ACCOUNT
+      *                         IS NOT ON THE ACCOUNT MASTER, OR IF IT
+      *                         IS ON FILE BUT CLOSED.
+      ******************************************************************
+       1100-VALIDATE-ACCOUNT.
+           IF WS-ACCTMST-AVAILABLE
+               MOVE SP1-ACCOUNT-NUMBER TO ACM-ACCOUNT-NUMBER
+               READ ACCTMST-FILE
+                   INVALID KEY
+                       MOVE 16 TO SP1-RETURN-CODE
+               END-READ
+               IF WS-ACCTMST-OK AND ACM-CLOSED
+                   MOVE 24 TO SP1-RETURN-CODE
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9800-LOOKUP-ERROR-TEXT - TRANSLATE SP1-RETURN-CODE INTO TEXT
+      *                          FROM THE SHARED ERRCODES TABLE.
+      ******************************************************************
+       9800-LOOKUP-ERROR-TEXT.
+           MOVE SPACES TO WS-ERROR-TEXT
+           MOVE 'N' TO WS-ERROR-FOUND-SWITCH
+           PERFORM 9850-COMPARE-ERROR-CODE
+               VARYING WS-ERROR-INDEX FROM 1 BY 1
+               UNTIL WS-ERROR-INDEX > 7 OR WS-ERROR-TEXT-FOUND.
+       9800-EXIT.
+           EXIT.
+
+       9850-COMPARE-ERROR-CODE.
+           MOVE SP1-RETURN-CODE TO WS-RETURN-CODE-EDIT
+           IF ERR-CODE(WS-ERROR-INDEX) = WS-RETURN-CODE-EDIT
+               MOVE ERR-TEXT(WS-ERROR-INDEX) TO WS-ERROR-TEXT
+               MOVE 'Y' TO WS-ERROR-FOUND-SWITCH
+           END-IF.
