@@ -0,0 +1,349 @@
+      ******************************************************************
+      * PROGRAM-ID : RJREPAIR
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - DRAINS THE RJSUSP REJECT/
+      *                    REPAIR QUEUE WRITTEN BY PSEXPERI AND
+      *                    EXPBATCH. AN OPTIONAL RJCORR INPUT FILE
+      *                    CARRIES OPERATOR-SUPPLIED CORRECTIONS FOR
+      *                    ONE OR MORE QUEUED TRANSACTIONS, MATCHED BY
+      *                    SP1-TRACE-ID. EVERY QUEUED TRANSACTION IS
+      *                    THEN RESUBMITTED TO SUBPGM01 - WHATEVER
+      *                    STILL FAILS IS REWRITTEN TO RJSUSP FOR THE
+      *                    NEXT REPAIR RUN, AND WHATEVER NOW POSTS IS
+      *                    DROPPED FROM THE QUEUE.
+      * 2026-08-09  DS    2000-REPAIR-ONE-ENTRY NO LONGER CANCELS
+      *                    SUBPGM01 AFTER EVERY RESUBMISSION - SUBPGM01
+      *                    IS CALLED ONCE PER QUEUED ENTRY, SO A CANCEL
+      *                    HERE RESET SUBPGM01'S OPEN-ONCE ACCTMST/
+      *                    CURRATE HANDLING, AND (VIA SUBPGM01'S OWN
+      *                    CALL TO SUBPGM02) SUBPGM02'S OPEN-ONCE
+      *                    TRANLOG HANDLING AND RUN-UNIT-SCOPED
+      *                    DUPLICATE-TRACE-ID TABLE, BEFORE EVERY
+      *                    SUBSEQUENT ENTRY. BOTH SUBPROGRAMS ARE NOW
+      *                    CANCELED ONLY ONCE, AT 9000-TERMINATE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RJREPAIR.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RJSUSP-FILE ASSIGN TO 'RJSUSP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RJSUSP-STATUS.
+           SELECT RJCORR-FILE ASSIGN TO 'RJCORR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RJCORR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RJSUSP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY RJSUSP.
+
+       FD  RJCORR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    RJCORR-RECORD IS A FLAT IMAGE OF THE SUBPRM01 PAYMENT
+      *    RECORD, THE SAME AS EXPTRAN-RECORD IN EXPBATCH - ONE
+      *    CORRECTED TRANSACTION PER ENTRY, MATCHED TO A QUEUED RJSUSP
+      *    ENTRY BY SP1-TRACE-ID.
+       01  RJCORR-RECORD                  PIC X(78).
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'RJREPAIR->'.
+       01  WS-SUBPGM01-NAME                PIC X(08) VALUE 'SUBPGM01'.
+       01  WS-SUBPGM02-NAME                PIC X(08) VALUE 'SUBPGM02'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-RJSUSP-STATUS            PIC X(02) VALUE '00'.
+               88  WS-RJSUSP-OK                VALUE '00'.
+               88  WS-RJSUSP-EOF                VALUE '10'.
+               88  WS-RJSUSP-NOT-FOUND          VALUE '35'.
+           05  WS-RJCORR-STATUS            PIC X(02) VALUE '00'.
+               88  WS-RJCORR-OK                VALUE '00'.
+               88  WS-RJCORR-EOF                VALUE '10'.
+               88  WS-RJCORR-NOT-FOUND          VALUE '35'.
+
+       01  WS-SWITCHES.
+           05  WS-RJSUSP-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-RJSUSP-EOF-REACHED       VALUE 'Y'.
+           05  WS-RJCORR-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-RJCORR-EOF-REACHED       VALUE 'Y'.
+           05  WS-CORRECTION-FOUND-SWITCH  PIC X(01) VALUE 'N'.
+               88  WS-CORRECTION-WAS-FOUND     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-QUEUE-COUNT              PIC 9(04) COMP VALUE ZERO.
+           05  WS-ENTRY-INDEX               PIC 9(04) COMP VALUE ZERO.
+           05  WS-CORR-COUNT                PIC 9(04) COMP VALUE ZERO.
+           05  WS-CORR-INDEX                PIC 9(04) COMP VALUE ZERO.
+           05  WS-STILL-PENDING-COUNT       PIC 9(04) COMP VALUE ZERO.
+           05  WS-RECORDS-RESUBMITTED       PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-STILL-REJECTED    PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-CORRECTED         PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-RUN-DATE                     PIC 9(08) VALUE ZERO.
+
+      ******************************************************************
+      * WS-REPAIR-QUEUE - THE WHOLE RJSUSP FILE, LOADED INTO MEMORY,
+      * MUTATED, AND REWRITTEN IN FULL AT 9000-TERMINATE - THE SAME
+      * LOAD/REWRITE PATTERN ALREADY USED FOR EXPBATCH'S EXPSUSP FILE.
+      ******************************************************************
+       01  WS-REPAIR-QUEUE.
+           05  WS-REPAIR-ENTRY             OCCURS 500 TIMES.
+               10  WS-REPAIR-RECORD        PIC X(143).
+
+      ******************************************************************
+      * WS-CORRECTION-TABLE - THE WHOLE RJCORR FILE, LOADED INTO
+      * MEMORY SO EACH QUEUED ENTRY CAN BE MATCHED TO A CORRECTION BY
+      * SP1-TRACE-ID WITHOUT REREADING RJCORR FOR EVERY ENTRY.
+      ******************************************************************
+       01  WS-CORRECTION-TABLE.
+           05  WS-CORRECTION-ENTRY         OCCURS 500 TIMES.
+               10  WS-CORRECTION-RECORD    PIC X(78).
+
+           COPY SUBPRM01.
+
+       01  WS-RJCORR-TRACE-ID              PIC X(16).
+
+      ******************************************************************
+      * WS-ERROR-LOOKUP - TRANSLATE SP1-RETURN-CODE INTO OPERATOR-FACING
+      * TEXT VIA THE SHARED ERRCODES TABLE.
+      ******************************************************************
+           COPY ERRCODES.
+       01  WS-ERROR-INDEX                  PIC 9(02) COMP VALUE ZERO.
+       01  WS-ERROR-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-ERROR-TEXT-FOUND             VALUE 'Y'.
+       01  WS-ERROR-TEXT                   PIC X(28) VALUE SPACES.
+       01  WS-RETURN-CODE-EDIT              PIC X(02) VALUE SPACES.
+
+      ******************************************************************
+      * 0000-MAINLINE - LOAD THE REPAIR QUEUE AND ANY CORRECTIONS,
+      *                RESUBMIT EVERY QUEUED TRANSACTION, AND REWRITE
+      *                THE QUEUE WITH WHAT STILL FAILS.
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-REPAIR-ONE-ENTRY
+               VARYING WS-ENTRY-INDEX FROM 1 BY 1
+               UNTIL WS-ENTRY-INDEX > WS-QUEUE-COUNT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - LOAD THE REJECT QUEUE AND ANY CORRECTIONS.
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-LOAD-REPAIR-QUEUE THRU 1100-EXIT
+           PERFORM 1200-LOAD-CORRECTIONS THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LOAD-REPAIR-QUEUE - READ EVERY ENTRY CURRENTLY QUEUED IN
+      *                          RJSUSP INTO WS-REPAIR-QUEUE.
+      ******************************************************************
+       1100-LOAD-REPAIR-QUEUE.
+           OPEN INPUT RJSUSP-FILE
+           IF NOT WS-RJSUSP-OK
+               DISPLAY V-PN 'NO RJSUSP REPAIR QUEUE FOUND'
+           ELSE
+               PERFORM 1110-READ-REPAIR-ENTRY THRU 1110-EXIT
+                   UNTIL WS-RJSUSP-EOF-REACHED
+               CLOSE RJSUSP-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-REPAIR-ENTRY.
+           READ RJSUSP-FILE
+               AT END
+                   MOVE 'Y' TO WS-RJSUSP-EOF-SWITCH
+               NOT AT END
+                   IF WS-QUEUE-COUNT < 500
+                       ADD 1 TO WS-QUEUE-COUNT
+                       MOVE RJSUSP-RECORD TO
+                           WS-REPAIR-RECORD(WS-QUEUE-COUNT)
+                   ELSE
+                       DISPLAY V-PN
+                           'WARNING - REPAIR QUEUE TABLE FULL'
+                   END-IF
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-LOAD-CORRECTIONS - READ EVERY OPERATOR-SUPPLIED CORRECTION
+      *                         FROM RJCORR, IF THE FILE IS PRESENT.
+      ******************************************************************
+       1200-LOAD-CORRECTIONS.
+           OPEN INPUT RJCORR-FILE
+           IF NOT WS-RJCORR-OK
+               DISPLAY V-PN 'NO RJCORR CORRECTIONS FILE FOUND'
+           ELSE
+               PERFORM 1210-READ-CORRECTION THRU 1210-EXIT
+                   UNTIL WS-RJCORR-EOF-REACHED
+               CLOSE RJCORR-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-READ-CORRECTION.
+           READ RJCORR-FILE
+               AT END
+                   MOVE 'Y' TO WS-RJCORR-EOF-SWITCH
+               NOT AT END
+                   IF WS-CORR-COUNT < 500
+                       ADD 1 TO WS-CORR-COUNT
+                       MOVE RJCORR-RECORD TO
+                           WS-CORRECTION-RECORD(WS-CORR-COUNT)
+                   ELSE
+                       DISPLAY V-PN
+                           'WARNING - CORRECTIONS TABLE FULL'
+                   END-IF
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-REPAIR-ONE-ENTRY - APPLY ANY MATCHING CORRECTION TO THE
+      *                         QUEUED TRANSACTION AND RESUBMIT IT TO
+      *                         SUBPGM01.
+      ******************************************************************
+       2000-REPAIR-ONE-ENTRY.
+           MOVE WS-REPAIR-RECORD(WS-ENTRY-INDEX)(1:78) TO SUBPRM01
+           MOVE WS-REPAIR-RECORD(WS-ENTRY-INDEX)(79:8)
+               TO RJS-SOURCE-PROGRAM
+           MOVE WS-REPAIR-RECORD(WS-ENTRY-INDEX)(87:40)
+               TO RJS-REJECT-REASON
+           MOVE WS-REPAIR-RECORD(WS-ENTRY-INDEX)(127:8)
+               TO RJS-REJECT-DATE
+           MOVE WS-REPAIR-RECORD(WS-ENTRY-INDEX)(135:8)
+               TO RJS-REJECT-TIME
+           PERFORM 2010-FIND-CORRECTION THRU 2010-EXIT
+           DISPLAY V-PN 'RESUBMITTING - TRACE ' SP1-TRACE-ID
+               ' - WAS ' RJS-REJECT-REASON
+           CALL WS-SUBPGM01-NAME USING SUBPRM01
+           IF SP1-FAILED
+               PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+               MOVE WS-ERROR-TEXT TO RJS-REJECT-REASON
+               ACCEPT RJS-REJECT-DATE FROM DATE YYYYMMDD
+               ACCEPT RJS-REJECT-TIME FROM TIME
+               MOVE SUBPRM01 TO RJS-PAYMENT-DATA
+               MOVE 'P' TO RJS-STATUS
+               ADD 1 TO WS-STILL-PENDING-COUNT
+               MOVE RJSUSP-RECORD TO
+                   WS-REPAIR-RECORD(WS-STILL-PENDING-COUNT)
+               ADD 1 TO WS-RECORDS-STILL-REJECTED
+               DISPLAY V-PN 'STILL REJECTED - TRACE ' SP1-TRACE-ID
+                   ' - ' WS-ERROR-TEXT
+           ELSE
+               ADD 1 TO WS-RECORDS-RESUBMITTED
+               DISPLAY V-PN 'RESUBMITTED SUCCESSFULLY - TRACE '
+                   SP1-TRACE-ID
+           END-IF.
+
+      ******************************************************************
+      * 2010-FIND-CORRECTION - IF A CORRECTION EXISTS FOR THIS
+      *                        TRANSACTION'S TRACE ID, REPLACE THE
+      *                        QUEUED PAYMENT DATA WITH IT.
+      ******************************************************************
+       2010-FIND-CORRECTION.
+           MOVE 'N' TO WS-CORRECTION-FOUND-SWITCH
+           MOVE SP1-TRACE-ID TO WS-RJCORR-TRACE-ID
+           PERFORM 2020-COMPARE-CORRECTION
+               VARYING WS-CORR-INDEX FROM 1 BY 1
+               UNTIL WS-CORR-INDEX > WS-CORR-COUNT
+                   OR WS-CORRECTION-WAS-FOUND
+           IF WS-CORRECTION-WAS-FOUND
+               MOVE WS-CORRECTION-RECORD(WS-CORR-INDEX) TO SUBPRM01
+               ADD 1 TO WS-RECORDS-CORRECTED
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+       2020-COMPARE-CORRECTION.
+           MOVE WS-CORRECTION-RECORD(WS-CORR-INDEX)(29:16)
+               TO WS-RJCORR-TRACE-ID
+           IF WS-RJCORR-TRACE-ID = SP1-TRACE-ID
+               MOVE 'Y' TO WS-CORRECTION-FOUND-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * 9000-TERMINATE - REWRITE RJSUSP WITH WHATEVER STILL FAILED,
+      *                  CANCEL THE SUBPROGRAMS CALLED THROUGHOUT THE
+      *                  RUN (NOT DONE PER-ENTRY IN 2000-REPAIR-ONE-
+      *                  ENTRY, SINCE CANCELING SUBPGM01 MID-RUN WOULD
+      *                  RESET ITS OPEN-ONCE ACCTMST/CURRATE HANDLING
+      *                  AND, VIA ITS OWN CALL TO SUBPGM02, SUBPGM02'S
+      *                  OPEN-ONCE TRANLOG HANDLING AND RUN-UNIT-SCOPED
+      *                  DUPLICATE-TRACE-ID TABLE), AND REPORT THE
+      *                  RUN'S COUNTS.
+      ******************************************************************
+       9000-TERMINATE.
+           PERFORM 9300-SAVE-REPAIR-QUEUE THRU 9300-EXIT
+           CANCEL WS-SUBPGM01-NAME
+           CANCEL WS-SUBPGM02-NAME
+           DISPLAY V-PN 'QUEUED FOR REPAIR....: ' WS-QUEUE-COUNT
+           DISPLAY V-PN 'CORRECTIONS APPLIED..: ' WS-RECORDS-CORRECTED
+           DISPLAY V-PN 'RESUBMITTED..........: '
+               WS-RECORDS-RESUBMITTED
+           DISPLAY V-PN 'STILL REJECTED.......: '
+               WS-RECORDS-STILL-REJECTED.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9300-SAVE-REPAIR-QUEUE - REWRITE RJSUSP WITH EXACTLY THE
+      *                          TRANSACTIONS STILL PENDING REPAIR, FOR
+      *                          THE NEXT RJREPAIR RUN TO PICK UP.
+      ******************************************************************
+       9300-SAVE-REPAIR-QUEUE.
+           IF WS-QUEUE-COUNT > 0
+               OPEN OUTPUT RJSUSP-FILE
+               PERFORM 9350-WRITE-REPAIR-ENTRY
+                   VARYING WS-ENTRY-INDEX FROM 1 BY 1
+                   UNTIL WS-ENTRY-INDEX > WS-STILL-PENDING-COUNT
+               CLOSE RJSUSP-FILE
+           END-IF.
+       9300-EXIT.
+           EXIT.
+
+       9350-WRITE-REPAIR-ENTRY.
+           MOVE WS-REPAIR-RECORD(WS-ENTRY-INDEX) TO RJSUSP-RECORD
+           WRITE RJSUSP-RECORD.
+
+      ******************************************************************
+      * 9800-LOOKUP-ERROR-TEXT - TRANSLATE SP1-RETURN-CODE INTO TEXT
+      *                          FROM THE SHARED ERRCODES TABLE.
+      ******************************************************************
+       9800-LOOKUP-ERROR-TEXT.
+           MOVE SPACES TO WS-ERROR-TEXT
+           MOVE 'N' TO WS-ERROR-FOUND-SWITCH
+           PERFORM 9850-COMPARE-ERROR-CODE
+               VARYING WS-ERROR-INDEX FROM 1 BY 1
+               UNTIL WS-ERROR-INDEX > 7 OR WS-ERROR-TEXT-FOUND.
+       9800-EXIT.
+           EXIT.
+
+       9850-COMPARE-ERROR-CODE.
+           MOVE SP1-RETURN-CODE TO WS-RETURN-CODE-EDIT
+           IF ERR-CODE(WS-ERROR-INDEX) = WS-RETURN-CODE-EDIT
+               MOVE ERR-TEXT(WS-ERROR-INDEX) TO WS-ERROR-TEXT
+               MOVE 'Y' TO WS-ERROR-FOUND-SWITCH
+           END-IF.
