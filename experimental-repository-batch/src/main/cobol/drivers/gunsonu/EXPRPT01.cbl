@@ -0,0 +1,108 @@
+      ******************************************************************
+      * PROGRAM-ID : EXPRPT01
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - READ THE EXPRPT CONTROL
+      *                    TOTALS WRITTEN BY EXPBATCH AND PRINT A BATCH
+      *                    RUN SUMMARY REPORT SO OPERATIONS CAN VERIFY
+      *                    THE NIGHTLY RUN COMPLETED CLEANLY.
+      * 2026-08-09  DS    PRINT RECORDS HELD BY A MONTH-END/YEAR-END
+      *                    CLOSING RUN ALONGSIDE THE OTHER COUNTS.
+      * 2026-08-09  DS    PRINT RECORDS SUSPENDED/RELEASED FOR EFFECTIVE-
+      *                    DATED TRANSACTIONS CARRIED IN EXPSUSP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPRPT01.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPRPT-FILE ASSIGN TO 'EXPRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPRPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY RPTCTL.
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'EXPRPT01->'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EXPRPT-STATUS            PIC X(02) VALUE '00'.
+               88  WS-EXPRPT-OK                VALUE '00'.
+               88  WS-EXPRPT-EOF                VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF-REACHED              VALUE 'Y'.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PRINT-RUN THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           DISPLAY V-PN '*********************************************'
+           DISPLAY V-PN '*          EXPBATCH RUN SUMMARY REPORT       *'
+           DISPLAY V-PN '*********************************************'
+           OPEN INPUT EXPRPT-FILE
+           IF NOT WS-EXPRPT-OK
+               DISPLAY V-PN 'NO CONTROL TOTALS AVAILABLE - STATUS '
+                   WS-EXPRPT-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 2900-READ-NEXT THRU 2900-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PRINT-RUN.
+           DISPLAY V-PN 'RUN DATE........: ' RPT-RUN-DATE
+           DISPLAY V-PN 'RUN TIME........: ' RPT-RUN-TIME
+           DISPLAY V-PN 'RECORDS READ....: ' RPT-RECORDS-READ
+           DISPLAY V-PN 'RECORDS POSTED..: ' RPT-RECORDS-POSTED
+           DISPLAY V-PN 'RECORDS REJECTED: ' RPT-RECORDS-REJECTED
+           DISPLAY V-PN 'RECORDS HELD....: ' RPT-RECORDS-HELD
+           DISPLAY V-PN 'RECORDS SUSPEND.: ' RPT-RECORDS-SUSPENDED
+           DISPLAY V-PN 'RECORDS RELEASE.: ' RPT-RECORDS-RELEASED
+           DISPLAY V-PN '---------------------------------------------'
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-READ-NEXT.
+           READ EXPRPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF WS-EXPRPT-OK OR WS-EXPRPT-EOF
+               CLOSE EXPRPT-FILE
+           END-IF
+           DISPLAY V-PN '*               END OF REPORT                *'
+           DISPLAY V-PN '*********************************************'.
+       9000-EXIT.
+           EXIT.
