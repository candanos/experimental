@@ -0,0 +1,468 @@
+      ******************************************************************
+      * PROGRAM-ID : EXPARCPG
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - SCHEDULED ARCHIVE/PURGE JOB
+      *                    FOR SUBPGM02'S TRANLOG AUDIT LOG AND THE
+      *                    RJSUSP REJECT/REPAIR QUEUE, NEITHER OF WHICH
+      *                    HAD ANY EXISTING MECHANISM TO AGE RECORDS
+      *                    OFF. TAKES A SINGLE ARCHCUT=YYYYMMDD PARM -
+      *                    EVERY ENTRY DATED ON OR BEFORE THAT DATE IS
+      *                    COPIED TO A ROLLING ARCHIVE DATASET (TRANARCH
+      *                    / RJSARCH) AND DROPPED FROM THE LIVE FILE.
+      *                    OPERATIONS SUPPLIES THE CUTOFF DATE (THE SAME
+      *                    WAY EXPBATCH'S OWN CUTOFF= PARM WORKS) RATHER
+      *                    THAN THIS JOB COMPUTING "N DAYS AGO" ITSELF.
+      *                    NO ARCHCUT PARM, OR A LOAD THAT OVERFLOWS THE
+      *                    IN-MEMORY TABLE, OR A TRANARCH/RJSARCH OPEN
+      *                    FAILURE ALL LEAVE THE AFFECTED LIVE FILE
+      *                    COMPLETELY UNTOUCHED RATHER THAN RISK LOSING
+      *                    RECORDS. EXPGLEXT (THE GL INTERFACE EXTRACT)
+      *                    IS NOT HANDLED HERE - IT ALREADY HAS ITS OWN
+      *                    DATED-GENERATION ARCHIVE AND GENS= RETENTION
+      *                    PURGE IN EXPBATCH'S 9400-ARCHIVE-GENERATIONS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPARCPG.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLOG-FILE ASSIGN TO 'TRANLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+           SELECT TRANARCH-FILE ASSIGN TO 'TRANARCH'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANARCH-STATUS.
+           SELECT RJSUSP-FILE ASSIGN TO 'RJSUSP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RJSUSP-STATUS.
+           SELECT RJSARCH-FILE ASSIGN TO 'RJSARCH'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RJSARCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY TLOGREC.
+
+       FD  TRANARCH-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    FLAT IMAGE OF TLOG-RECORD (77 BYTES) - A ROLLING ARCHIVE
+      *    ACCUMULATED ACROSS EVERY RUN OF THIS JOB, OPENED EXTEND.
+       01  TRANARCH-RECORD                PIC X(77).
+
+       FD  RJSUSP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY RJSUSP.
+
+       FD  RJSARCH-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    FLAT IMAGE OF RJSUSP-RECORD (143 BYTES) - A ROLLING ARCHIVE
+      *    ACCUMULATED ACROSS EVERY RUN OF THIS JOB, OPENED EXTEND.
+       01  RJSARCH-RECORD                 PIC X(143).
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'EXPARCPG->'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANLOG-STATUS           PIC X(02) VALUE '00'.
+               88  WS-TRANLOG-OK               VALUE '00'.
+           05  WS-TRANARCH-STATUS          PIC X(02) VALUE '00'.
+               88  WS-TRANARCH-OK              VALUE '00'.
+               88  WS-TRANARCH-NOT-FOUND        VALUE '35'.
+           05  WS-RJSUSP-STATUS            PIC X(02) VALUE '00'.
+               88  WS-RJSUSP-OK                VALUE '00'.
+           05  WS-RJSARCH-STATUS           PIC X(02) VALUE '00'.
+               88  WS-RJSARCH-OK               VALUE '00'.
+               88  WS-RJSARCH-NOT-FOUND         VALUE '35'.
+
+       01  WS-SWITCHES.
+           05  WS-TRANLOG-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-TRANLOG-EOF-REACHED      VALUE 'Y'.
+           05  WS-TRANLOG-OVERFLOW-SWITCH  PIC X(01) VALUE 'N'.
+               88  WS-TRANLOG-OVERFLOW-REACHED VALUE 'Y'.
+           05  WS-RJSUSP-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-RJSUSP-EOF-REACHED       VALUE 'Y'.
+           05  WS-RJSUSP-OVERFLOW-SWITCH   PIC X(01) VALUE 'N'.
+               88  WS-RJSUSP-OVERFLOW-REACHED  VALUE 'Y'.
+
+       01  WS-PARM-STRING                 PIC X(80) VALUE SPACES.
+       01  WS-PARM-KEY                    PIC X(10) VALUE SPACES.
+       01  WS-PARM-VALUE                  PIC X(16) VALUE SPACES.
+       01  WS-ARCHIVE-CUTOFF-DATE         PIC 9(08) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-TRANLOG-COUNT            PIC 9(05) COMP VALUE ZERO.
+           05  WS-TRANLOG-INDEX            PIC 9(05) COMP VALUE ZERO.
+           05  WS-TRANLOG-KEEP-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05  WS-TRANLOG-ARCHIVED-COUNT   PIC 9(07) COMP VALUE ZERO.
+           05  WS-RJSUSP-COUNT             PIC 9(05) COMP VALUE ZERO.
+           05  WS-RJSUSP-INDEX             PIC 9(05) COMP VALUE ZERO.
+           05  WS-RJSUSP-KEEP-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05  WS-RJSUSP-ARCHIVED-COUNT    PIC 9(07) COMP VALUE ZERO.
+           05  WS-RJSUSP-PENDING-PURGED    PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-TRANLOG-DATE-CHECK           PIC 9(08) VALUE ZERO.
+       01  WS-RJSUSP-DATE-CHECK            PIC 9(08) VALUE ZERO.
+       01  WS-RJSUSP-STATUS-CHECK          PIC X(01) VALUE SPACES.
+
+      ******************************************************************
+      * WS-TRANLOG-TABLE - THE WHOLE TRANLOG FILE, LOADED INTO MEMORY,
+      * SPLIT INTO ARCHIVED AND RETAINED ENTRIES IN PLACE, AND
+      * REWRITTEN IN FULL - THE SAME LOAD/REWRITE PATTERN ALREADY USED
+      * FOR EXPBATCH'S EXPSUSP AND RJREPAIR'S RJSUSP FILES.
+      ******************************************************************
+       01  WS-TRANLOG-TABLE.
+           05  WS-TRANLOG-ENTRY            OCCURS 5000 TIMES.
+               10  WS-TRANLOG-RECORD       PIC X(77).
+
+      ******************************************************************
+      * WS-RJSUSP-TABLE - THE WHOLE RJSUSP QUEUE, LOADED, SPLIT, AND
+      * REWRITTEN THE SAME WAY AS WS-TRANLOG-TABLE ABOVE.
+      ******************************************************************
+       01  WS-RJSUSP-TABLE.
+           05  WS-RJSUSP-ENTRY             OCCURS 2000 TIMES.
+               10  WS-RJSUSP-RECORD        PIC X(143).
+
+      ******************************************************************
+      * 0000-MAINLINE - ACCEPT THE ARCHIVE CUTOFF DATE AND RUN THE
+      *                 ARCHIVE/PURGE PASS AGAINST TRANLOG AND RJSUSP.
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-ARCHIVE-TRANLOG THRU 2000-EXIT
+           PERFORM 3000-ARCHIVE-RJSUSP THRU 3000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ THE ARCHCUT=YYYYMMDD PARM FROM THE
+      *                   COMMAND LINE.
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           PERFORM 1050-APPLY-PARM THRU 1050-EXIT
+           IF WS-ARCHIVE-CUTOFF-DATE = ZERO
+               DISPLAY V-PN 'NO ARCHCUT=YYYYMMDD PARM SUPPLIED - '
+                   'NOTHING WILL BE ARCHIVED OR PURGED THIS RUN'
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1050-APPLY-PARM.
+           IF WS-PARM-STRING = SPACES
+               GO TO 1050-EXIT
+           END-IF
+           UNSTRING WS-PARM-STRING DELIMITED BY '='
+               INTO WS-PARM-KEY WS-PARM-VALUE
+           IF WS-PARM-KEY = 'ARCHCUT'
+               IF WS-PARM-VALUE(1:8) IS NUMERIC
+                   MOVE WS-PARM-VALUE(1:8) TO WS-ARCHIVE-CUTOFF-DATE
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-ARCHIVE-TRANLOG - LOAD TRANLOG, SPLIT OFF EVERY ENTRY
+      *                        DATED ON OR BEFORE THE CUTOFF INTO
+      *                        TRANARCH, AND REWRITE TRANLOG WITH WHAT
+      *                        REMAINS. SKIPPED ENTIRELY (TRANLOG LEFT
+      *                        UNCHANGED) IF THERE IS NO CUTOFF, THE
+      *                        TABLE OVERFLOWED, OR TRANARCH COULD NOT
+      *                        BE OPENED.
+      ******************************************************************
+       2000-ARCHIVE-TRANLOG.
+           PERFORM 2100-LOAD-TRANLOG THRU 2100-EXIT
+           IF WS-TRANLOG-COUNT = ZERO OR WS-ARCHIVE-CUTOFF-DATE = ZERO
+               GO TO 2000-EXIT
+           END-IF
+           IF WS-TRANLOG-OVERFLOW-REACHED
+               DISPLAY V-PN 'TRANLOG PURGE SKIPPED - TABLE OVERFLOW, '
+                   'TRANLOG LEFT UNCHANGED THIS RUN'
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 2150-OPEN-TRANARCH THRU 2150-EXIT
+           IF NOT WS-TRANARCH-OK
+               DISPLAY V-PN 'TRANLOG PURGE SKIPPED - UNABLE TO OPEN '
+                   'TRANARCH, TRANLOG LEFT UNCHANGED THIS RUN'
+               GO TO 2000-EXIT
+           END-IF
+           MOVE ZERO TO WS-TRANLOG-KEEP-COUNT
+           MOVE ZERO TO WS-TRANLOG-ARCHIVED-COUNT
+           PERFORM 2200-SPLIT-TRANLOG-ENTRY
+               VARYING WS-TRANLOG-INDEX FROM 1 BY 1
+               UNTIL WS-TRANLOG-INDEX > WS-TRANLOG-COUNT
+           CLOSE TRANARCH-FILE
+           IF WS-TRANLOG-ARCHIVED-COUNT > ZERO
+               PERFORM 2400-REWRITE-TRANLOG THRU 2400-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-LOAD-TRANLOG - READ EVERY TRANLOG ENTRY INTO MEMORY.
+      ******************************************************************
+       2100-LOAD-TRANLOG.
+           MOVE ZERO TO WS-TRANLOG-COUNT
+           OPEN INPUT TRANLOG-FILE
+           IF NOT WS-TRANLOG-OK
+               DISPLAY V-PN 'NO TRANLOG FOUND'
+           ELSE
+               PERFORM 2110-READ-TRANLOG-ENTRY THRU 2110-EXIT
+                   UNTIL WS-TRANLOG-EOF-REACHED
+               CLOSE TRANLOG-FILE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-READ-TRANLOG-ENTRY.
+           READ TRANLOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANLOG-EOF-SWITCH
+               NOT AT END
+                   IF WS-TRANLOG-COUNT < 5000
+                       ADD 1 TO WS-TRANLOG-COUNT
+                       MOVE TLOG-RECORD
+                           TO WS-TRANLOG-RECORD(WS-TRANLOG-COUNT)
+                   ELSE
+                       MOVE 'Y' TO WS-TRANLOG-OVERFLOW-SWITCH
+                       DISPLAY V-PN
+                           'WARNING - TRANLOG TABLE FULL'
+                   END-IF
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2150-OPEN-TRANARCH - EXTEND THE ROLLING TRANARCH ARCHIVE, OR
+      *                      CREATE IT IF THIS IS THE FIRST RUN EVER TO
+      *                      ARCHIVE ANYTHING.
+      ******************************************************************
+       2150-OPEN-TRANARCH.
+           OPEN EXTEND TRANARCH-FILE
+           IF WS-TRANARCH-NOT-FOUND
+               OPEN OUTPUT TRANARCH-FILE
+           END-IF
+           IF NOT WS-TRANARCH-OK
+               DISPLAY V-PN 'UNABLE TO OPEN TRANARCH - STATUS '
+                   WS-TRANARCH-STATUS
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-SPLIT-TRANLOG-ENTRY - AN ENTRY DATED ON OR BEFORE THE
+      *                            CUTOFF IS WRITTEN TO TRANARCH AND
+      *                            DROPPED; EVERYTHING ELSE IS
+      *                            COMPACTED FORWARD IN THE SAME TABLE
+      *                            SO WS-TRANLOG-KEEP-COUNT ALWAYS
+      *                            TRAILS OR MATCHES WS-TRANLOG-INDEX.
+      ******************************************************************
+       2200-SPLIT-TRANLOG-ENTRY.
+           MOVE WS-TRANLOG-RECORD(WS-TRANLOG-INDEX)(1:8)
+               TO WS-TRANLOG-DATE-CHECK
+           IF WS-TRANLOG-DATE-CHECK > ZERO AND
+                   WS-TRANLOG-DATE-CHECK NOT > WS-ARCHIVE-CUTOFF-DATE
+               MOVE WS-TRANLOG-RECORD(WS-TRANLOG-INDEX)
+                   TO TRANARCH-RECORD
+               WRITE TRANARCH-RECORD
+               ADD 1 TO WS-TRANLOG-ARCHIVED-COUNT
+           ELSE
+               ADD 1 TO WS-TRANLOG-KEEP-COUNT
+               MOVE WS-TRANLOG-RECORD(WS-TRANLOG-INDEX)
+                   TO WS-TRANLOG-RECORD(WS-TRANLOG-KEEP-COUNT)
+           END-IF.
+
+      ******************************************************************
+      * 2400-REWRITE-TRANLOG - REWRITE TRANLOG WITH EXACTLY THE
+      *                        ENTRIES THAT WERE NOT ARCHIVED.
+      ******************************************************************
+       2400-REWRITE-TRANLOG.
+           OPEN OUTPUT TRANLOG-FILE
+           IF NOT WS-TRANLOG-OK
+               DISPLAY V-PN 'UNABLE TO REOPEN TRANLOG FOR REWRITE - '
+                   'STATUS ' WS-TRANLOG-STATUS
+               GO TO 2400-EXIT
+           END-IF
+           PERFORM 2450-WRITE-TRANLOG-ENTRY
+               VARYING WS-TRANLOG-INDEX FROM 1 BY 1
+               UNTIL WS-TRANLOG-INDEX > WS-TRANLOG-KEEP-COUNT
+           CLOSE TRANLOG-FILE.
+       2400-EXIT.
+           EXIT.
+
+       2450-WRITE-TRANLOG-ENTRY.
+           MOVE WS-TRANLOG-RECORD(WS-TRANLOG-INDEX) TO TLOG-RECORD
+           WRITE TLOG-RECORD.
+
+      ******************************************************************
+      * 3000-ARCHIVE-RJSUSP - THE SAME LOAD/SPLIT/REWRITE PASS AS
+      *                       2000-ARCHIVE-TRANLOG, APPLIED TO THE
+      *                       RJSUSP REJECT/REPAIR QUEUE. A QUEUED
+      *                       ENTRY STILL AWAITING REPAIR (RJS-STATUS
+      *                       OF P) THAT AGES PAST THE CUTOFF IS STILL
+      *                       PURGED, BUT IS CALLED OUT ON THE DISPLAY
+      *                       LOG SO OPERATIONS KNOWS A WORK ITEM WAS
+      *                       DROPPED RATHER THAN RESOLVED.
+      ******************************************************************
+       3000-ARCHIVE-RJSUSP.
+           PERFORM 3100-LOAD-RJSUSP THRU 3100-EXIT
+           IF WS-RJSUSP-COUNT = ZERO OR WS-ARCHIVE-CUTOFF-DATE = ZERO
+               GO TO 3000-EXIT
+           END-IF
+           IF WS-RJSUSP-OVERFLOW-REACHED
+               DISPLAY V-PN 'RJSUSP PURGE SKIPPED - TABLE OVERFLOW, '
+                   'RJSUSP LEFT UNCHANGED THIS RUN'
+               GO TO 3000-EXIT
+           END-IF
+           PERFORM 3150-OPEN-RJSARCH THRU 3150-EXIT
+           IF NOT WS-RJSARCH-OK
+               DISPLAY V-PN 'RJSUSP PURGE SKIPPED - UNABLE TO OPEN '
+                   'RJSARCH, RJSUSP LEFT UNCHANGED THIS RUN'
+               GO TO 3000-EXIT
+           END-IF
+           MOVE ZERO TO WS-RJSUSP-KEEP-COUNT
+           MOVE ZERO TO WS-RJSUSP-ARCHIVED-COUNT
+           PERFORM 3200-SPLIT-RJSUSP-ENTRY
+               VARYING WS-RJSUSP-INDEX FROM 1 BY 1
+               UNTIL WS-RJSUSP-INDEX > WS-RJSUSP-COUNT
+           CLOSE RJSARCH-FILE
+           IF WS-RJSUSP-ARCHIVED-COUNT > ZERO
+               PERFORM 3400-REWRITE-RJSUSP THRU 3400-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-LOAD-RJSUSP - READ EVERY RJSUSP ENTRY INTO MEMORY.
+      ******************************************************************
+       3100-LOAD-RJSUSP.
+           MOVE ZERO TO WS-RJSUSP-COUNT
+           OPEN INPUT RJSUSP-FILE
+           IF NOT WS-RJSUSP-OK
+               DISPLAY V-PN 'NO RJSUSP QUEUE FOUND'
+           ELSE
+               PERFORM 3110-READ-RJSUSP-ENTRY THRU 3110-EXIT
+                   UNTIL WS-RJSUSP-EOF-REACHED
+               CLOSE RJSUSP-FILE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3110-READ-RJSUSP-ENTRY.
+           READ RJSUSP-FILE
+               AT END
+                   MOVE 'Y' TO WS-RJSUSP-EOF-SWITCH
+               NOT AT END
+                   IF WS-RJSUSP-COUNT < 2000
+                       ADD 1 TO WS-RJSUSP-COUNT
+                       MOVE RJSUSP-RECORD
+                           TO WS-RJSUSP-RECORD(WS-RJSUSP-COUNT)
+                   ELSE
+                       MOVE 'Y' TO WS-RJSUSP-OVERFLOW-SWITCH
+                       DISPLAY V-PN
+                           'WARNING - RJSUSP TABLE FULL'
+                   END-IF
+           END-READ.
+       3110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3150-OPEN-RJSARCH - EXTEND THE ROLLING RJSARCH ARCHIVE, OR
+      *                     CREATE IT IF THIS IS THE FIRST RUN EVER TO
+      *                     ARCHIVE ANYTHING.
+      ******************************************************************
+       3150-OPEN-RJSARCH.
+           OPEN EXTEND RJSARCH-FILE
+           IF WS-RJSARCH-NOT-FOUND
+               OPEN OUTPUT RJSARCH-FILE
+           END-IF
+           IF NOT WS-RJSARCH-OK
+               DISPLAY V-PN 'UNABLE TO OPEN RJSARCH - STATUS '
+                   WS-RJSARCH-STATUS
+           END-IF.
+       3150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3200-SPLIT-RJSUSP-ENTRY - SAME IN-PLACE COMPACTION AS
+      *                           2200-SPLIT-TRANLOG-ENTRY, KEYED ON
+      *                           RJS-REJECT-DATE.
+      ******************************************************************
+       3200-SPLIT-RJSUSP-ENTRY.
+           MOVE WS-RJSUSP-RECORD(WS-RJSUSP-INDEX)(127:8)
+               TO WS-RJSUSP-DATE-CHECK
+           IF WS-RJSUSP-DATE-CHECK > ZERO AND
+                   WS-RJSUSP-DATE-CHECK NOT > WS-ARCHIVE-CUTOFF-DATE
+               MOVE WS-RJSUSP-RECORD(WS-RJSUSP-INDEX)(143:1)
+                   TO WS-RJSUSP-STATUS-CHECK
+               IF WS-RJSUSP-STATUS-CHECK = 'P'
+                   ADD 1 TO WS-RJSUSP-PENDING-PURGED
+                   DISPLAY V-PN 'WARNING - PURGING AN ENTRY STILL '
+                       'PENDING REPAIR, REJECT DATE '
+                       WS-RJSUSP-DATE-CHECK
+               END-IF
+               MOVE WS-RJSUSP-RECORD(WS-RJSUSP-INDEX)
+                   TO RJSARCH-RECORD
+               WRITE RJSARCH-RECORD
+               ADD 1 TO WS-RJSUSP-ARCHIVED-COUNT
+           ELSE
+               ADD 1 TO WS-RJSUSP-KEEP-COUNT
+               MOVE WS-RJSUSP-RECORD(WS-RJSUSP-INDEX)
+                   TO WS-RJSUSP-RECORD(WS-RJSUSP-KEEP-COUNT)
+           END-IF.
+
+      ******************************************************************
+      * 3400-REWRITE-RJSUSP - REWRITE RJSUSP WITH EXACTLY THE ENTRIES
+      *                       THAT WERE NOT ARCHIVED.
+      ******************************************************************
+       3400-REWRITE-RJSUSP.
+           OPEN OUTPUT RJSUSP-FILE
+           IF NOT WS-RJSUSP-OK
+               DISPLAY V-PN 'UNABLE TO REOPEN RJSUSP FOR REWRITE - '
+                   'STATUS ' WS-RJSUSP-STATUS
+               GO TO 3400-EXIT
+           END-IF
+           PERFORM 3450-WRITE-RJSUSP-ENTRY
+               VARYING WS-RJSUSP-INDEX FROM 1 BY 1
+               UNTIL WS-RJSUSP-INDEX > WS-RJSUSP-KEEP-COUNT
+           CLOSE RJSUSP-FILE.
+       3400-EXIT.
+           EXIT.
+
+       3450-WRITE-RJSUSP-ENTRY.
+           MOVE WS-RJSUSP-RECORD(WS-RJSUSP-INDEX) TO RJSUSP-RECORD
+           WRITE RJSUSP-RECORD.
+
+      ******************************************************************
+      * 9000-TERMINATE - REPORT WHAT THIS RUN ARCHIVED AND PURGED.
+      ******************************************************************
+       9000-TERMINATE.
+           DISPLAY V-PN 'ARCHIVE CUTOFF DATE.......: '
+               WS-ARCHIVE-CUTOFF-DATE
+           DISPLAY V-PN 'TRANLOG ENTRIES ARCHIVED..: '
+               WS-TRANLOG-ARCHIVED-COUNT
+           DISPLAY V-PN 'RJSUSP ENTRIES ARCHIVED...: '
+               WS-RJSUSP-ARCHIVED-COUNT
+           DISPLAY V-PN 'RJSUSP STILL-PENDING PURGED: '
+               WS-RJSUSP-PENDING-PURGED.
+       9000-EXIT.
+           EXIT.
