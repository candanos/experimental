@@ -1,17 +1,1356 @@
-      *> Sample GnuCOBOL program
-       identification division.
-       program-id. EXPBATCH.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 V-PN      PIC X(10) VALUE 'EXPBATCH->'. 
-        01 W-MESSAGE PIC X(100).
-        COPY SUBPRM01.
-       PROCEDURE DIVISION.
-          
-       MOVE 'THIS IS JOHN RAMBO' TO W-MESSAGE
-       MOVE W-MESSAGE TO SUBPRM01
-       display V-PN W-MESSAGE
-       CALL 'SUBPGM01' USING SUBPRM01
-       display V-PN SUBPRM01
-       goback.
-       
\ No newline at end of file
+      ******************************************************************
+      * PROGRAM-ID : EXPBATCH
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2024-01-10
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2024-01-10  DS    ORIGINAL VERSION - SINGLE HARD-CODED MESSAGE
+      *                    PASSED TO SUBPGM01 FOR DEMONSTRATION PURPOSES.
+      * 2026-08-09  DS    DRIVE THE RUN FROM A DAILY TRANSACTION CONTROL
+      *                    FILE (EXPTRAN) INSTEAD OF THE HARD-CODED
+      *                    LITERAL - READ AND CALL SUBPGM01 ONCE PER
+      *                    RECORD UNTIL END OF FILE.
+      * 2026-08-09  DS    EXPTRAN NOW CARRIES THE STRUCTURED SUBPRM01
+      *                    PAYMENT RECORD RATHER THAN A FLAT MESSAGE.
+      * 2026-08-09  DS    CHECK SP1-RETURN-CODE AFTER EACH CALL TO
+      *                    SUBPGM01 AND COUNT REJECTS SEPARATELY FROM
+      *                    CLEAN POSTINGS (FULL JOB-STEP CONDITION CODE
+      *                    WIRING FOLLOWS IN A LATER CHANGE).
+      * 2026-08-09  DS    WRITE END-OF-JOB CONTROL TOTALS TO EXPRPT SO
+      *                    THE NEW EXPRPT01 REPORT STEP CAN PRINT THE
+      *                    RUN SUMMARY.
+      * 2026-08-09  DS    ACCEPT A PARM STRING FROM THE COMMAND LINE,
+      *                    WRITE A CHECKPOINT RECORD EVERY CKPTINT
+      *                    TRANSACTIONS, AND SUPPORT RESTART=YES TO
+      *                    SKIP EVERYTHING THROUGH THE LAST CHECKPOINT
+      *                    ON A RERUN AFTER A MID-JOB FAILURE.
+      * 2026-08-09  DS    ADDED MODE=MONTHEND/YEAREND/NORMAL AND
+      *                    CUTOFF=YYYYMMDD PARM KEYWORDS - IN A CLOSING
+      *                    RUN, A TRANSACTION DATED AFTER THE CUTOFF IS
+      *                    HELD OUT OF THE RUN RATHER THAN POSTED.
+      * 2026-08-09  DS    WRITE A COMMA-DELIMITED GL INTERFACE EXTRACT
+      *                    (ACCOUNT, AMOUNT, DATE, STATUS) FOR EVERY
+      *                    TRANSACTION ACTUALLY CALLED THROUGH TO
+      *                    SUBPGM01, FOR PICKUP BY THE GENERAL LEDGER
+      *                    LOAD JOB.
+      * 2026-08-09  DS    LOOK UP SP1-RETURN-CODE IN THE SHARED ERRCODES
+      *                    TABLE SO A REJECTED TRANSACTION IS REPORTED
+      *                    IN THE SAME WORDS EVERYWHERE ELSE IN THE CALL
+      *                    CHAIN.
+      * 2026-08-09  DS    A TRANSACTION WHOSE SP1-EFFECTIVE-DATE HAS NOT
+      *                    YET ARRIVED IS WRITTEN TO THE EXPSUSP SUSPENSE
+      *                    FILE INSTEAD OF BEING POSTED. EVERY RUN FIRST
+      *                    REOPENS EXPSUSP, RELEASES ANY SUSPENDED
+      *                    TRANSACTION WHOSE EFFECTIVE DATE HAS NOW
+      *                    ARRIVED, AND CARRIES THE REST FORWARD INTO A
+      *                    REWRITTEN EXPSUSP FOR THE NEXT RUN.
+      * 2026-08-09  DS    THE GL INTERFACE EXTRACT NOW CARRIES SP1-
+      *                    CONVERTED-AMOUNT (SET BY SUBPGM01'S DAILY
+      *                    RATE TABLE LOOKUP) INSTEAD OF SP1-AMOUNT, SO
+      *                    THE GENERAL LEDGER ALWAYS SEES ONE NORMALIZED
+      *                    BASE CURRENCY EVEN WHEN A RUN MIXES CURRENCIES.
+      *                    EXPTRAN-RECORD AND EXPSUSP-RECORD WIDENED FROM
+      *                    64 TO 78 BYTES TO MATCH SUBPRM01'S GROWTH.
+      * 2026-08-09  DS    ADDED TESTMODE=Y PARM KEYWORD - SUBPRM01 IS
+      *                    BUILT AND CALLED THROUGH TO SUBPGM01 EXACTLY
+      *                    AS A NORMAL RUN, AND THE SUMMARY REPORT IS
+      *                    STILL PRODUCED, BUT THE GL EXTRACT IS NOT
+      *                    WRITTEN AND SP1-TEST-MODE TELLS SUBPGM02 TO
+      *                    SKIP THE TRANLOG AUDIT WRITE.
+      * 2026-08-09  DS    THE GL EXTRACT LINE NOW CARRIES SP1-TRACE-ID AS
+      *                    A FIFTH FIELD SO THE NEW EXPRECON PROGRAM CAN
+      *                    MATCH A BATCH-POSTED TRANSACTION BACK TO ITS
+      *                    TRANLOG AUDIT ENTRY.
+      * 2026-08-09  DS    EXPRPT AND EXPGLEXT ARE NO LONGER SILENTLY
+      *                    CLOBBERED EVERY RUN - AT END OF JOB EACH IS
+      *                    COPIED TO A DATED GENERATION (EXPRPT.GYYYYMMDD
+      *                    / EXPGLEXT.GYYYYMMDD) TRACKED IN THE NEW
+      *                    EXPGDGCAT CATALOG FILE. ADDED GENS=NN PARM
+      *                    KEYWORD TO CONTROL HOW MANY GENERATIONS OF
+      *                    EACH ARE RETAINED (DEFAULT 5) - THE OLDEST
+      *                    GENERATION BEYOND THAT COUNT IS DELETED AND
+      *                    DROPPED FROM THE CATALOG. THE LIVE EXPRPT AND
+      *                    EXPGLEXT NAMES ARE UNCHANGED SO EXPRPT01 AND
+      *                    EXPRECON KEEP WORKING AGAINST THIS RUN'S
+      *                    OUTPUT EXACTLY AS BEFORE.
+      * 2026-08-09  DS    SUBPGM01 IS NOW CALLED BY DATA-NAME (WS-
+      *                    SUBPGM01-NAME) INSTEAD OF BY LITERAL, WITH A
+      *                    CANCEL RIGHT AFTER, SO A PATCHED SUBPGM01 CAN
+      *                    BE PICKED UP WITHOUT RELINKING EXPBATCH.
+      * 2026-08-09  DS    ADDED CONTROL-BREAK SUBTOTALS BY SP1-REGION-
+      *                    CODE - A SUBTOTAL LINE IS DISPLAYED EVERY
+      *                    TIME THE REGION CODE CHANGES DURING THE
+      *                    PROCESSING LOOP, AND THE LAST REGION IS
+      *                    FLUSHED AT 9000-TERMINATE. ASSUMES EXPTRAN IS
+      *                    SORTED/GROUPED BY REGION CODE, AS A TRADITION-
+      *                    AL CONTROL-BREAK REPORT ALWAYS DOES.
+      * 2026-08-09  DS    A TRANSACTION SUBPGM01 REJECTS IS NOW APPENDED
+      *                    TO THE NEW RJSUSP REJECT/REPAIR QUEUE (WITH
+      *                    ITS REJECT REASON) INSTEAD OF ONLY BEING
+      *                    DISPLAYED. SEE RJREPAIR FOR THE CORRECT-AND-
+      *                    RESUBMIT JOB THAT DRAINS THE QUEUE.
+      * 2026-08-09  DS    EXPBATCH NOW SETS A MEANINGFUL PROGRAM RETURN-
+      *                    CODE AT GOBACK INSTEAD OF ALWAYS ENDING CLEAN -
+      *                    0 WHEN THE RUN POSTED WITH NO REJECTS, 4 WHEN
+      *                    ONE OR MORE TRANSACTIONS WERE REJECTED, AND 8
+      *                    WHEN A REQUIRED FILE COULD NOT BE OPENED AND
+      *                    THE RUN DID NOT PROCESS ANY TRANSACTIONS AT
+      *                    ALL. THE CALLING JCL CAN NOW TEST THE STEP'S
+      *                    CONDITION CODE TO SKIP DOWNSTREAM STEPS ON A
+      *                    BAD RUN.
+      * 2026-08-09  DS    WHEN AN EXPTRAN RECORD ARRIVES WITH NO TRACE
+      *                    ID, ONE IS NOW GENERATED BEFORE SUBPGM01 IS
+      *                    EVER CALLED, SO THE SAME ID CAN BE GREPPED
+      *                    ACROSS THIS RUN, SUBPGM01, AND SUBPGM02'S
+      *                    TRANLOG AUDIT WRITE.
+      * 2026-08-09  DS    ADDED CHUNKSIZE=NNNNNNN PARM KEYWORD - EVERY
+      *                    CHUNKSIZE RECORDS, EXPGLEXT IS CLOSED AND
+      *                    REOPENED IN EXTEND MODE INSTEAD OF BEING HELD
+      *                    OPEN FOR THE FULL LENGTH OF THE RUN. DEFAULT
+      *                    (CHUNKSIZE OMITTED OR ZERO) IS UNCHANGED -
+      *                    EXPGLEXT STAYS OPEN FROM 1000-INITIALIZE TO
+      *                    9000-TERMINATE AS BEFORE. TRANLOG, SUBPGM02'S
+      *                    AUDIT LOG, IS OPENED ONCE BY SUBPGM02 AND
+      *                    STAYS OPEN FOR THE LIFE OF THE RUN UNIT,
+      *                    ENTIRELY OUTSIDE EXPBATCH'S CONTROL, SO THIS
+      *                    CHUNK COMMIT APPLIES TO THE GL INTERFACE
+      *                    EXTRACT ONLY.
+      * 2026-08-09  DS    2012-POST-TRANSACTION NO LONGER CANCELS
+      *                    SUBPGM01 AFTER EVERY CALL - SUBPGM01 IN TURN
+      *                    CALLS SUBPGM02 ONCE PER TRANSACTION, AND
+      *                    CANCELING SUBPGM01 MID-RUN WAS RESETTING ITS
+      *                    WORKING-STORAGE (AND, VIA ITS OWN CANCEL OF
+      *                    SUBPGM02, SUBPGM02'S WORKING-STORAGE TOO)
+      *                    BACK TO INITIAL VALUES BEFORE EVERY
+      *                    TRANSACTION - DEFEATING SUBPGM01'S OPEN-ONCE
+      *                    ACCTMST/CURRATE HANDLING AND SUBPGM02'S
+      *                    OPEN-ONCE TRANLOG HANDLING AND RUN-UNIT-
+      *                    SCOPED DUPLICATE-TRACE-ID TABLE. BOTH
+      *                    SUBPROGRAMS ARE NOW CANCELED ONLY ONCE, AT
+      *                    9000-TERMINATE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPBATCH.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2024-01-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPTRAN-FILE ASSIGN TO 'EXPTRAN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPTRAN-STATUS.
+           SELECT EXPRPT-FILE ASSIGN TO 'EXPRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPRPT-STATUS.
+           SELECT EXPCHKPT-FILE ASSIGN TO 'EXPCHKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPCHKPT-STATUS.
+           SELECT EXPGLEXT-FILE ASSIGN TO 'EXPGLEXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPGLEXT-STATUS.
+           SELECT EXPSUSP-FILE ASSIGN TO 'EXPSUSP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPSUSP-STATUS.
+           SELECT EXPGDGCAT-FILE ASSIGN TO 'EXPGDGCAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPGDGCAT-STATUS.
+           SELECT EXPARCHRPT-FILE ASSIGN TO WS-RPT-ARCHIVE-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPARCHRPT-STATUS.
+           SELECT EXPARCHGLX-FILE ASSIGN TO WS-GLX-ARCHIVE-DSNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPARCHGLX-STATUS.
+           SELECT RJSUSP-FILE ASSIGN TO 'RJSUSP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RJSUSP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPTRAN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    EXPTRAN-RECORD IS A FLAT IMAGE OF THE SUBPRM01 PAYMENT
+      *    RECORD (78 BYTES) - KEPT FLAT HERE SO THE FD DOES NOT
+      *    DUPLICATE THE SP1- FIELD NAMES ALREADY COPIED INTO
+      *    WORKING-STORAGE BELOW.
+       01  EXPTRAN-RECORD                 PIC X(78).
+
+       FD  EXPRPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY RPTCTL.
+
+       FD  EXPCHKPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CHKPREC.
+
+       FD  EXPGLEXT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *    ONE COMMA-DELIMITED LINE PER TRANSACTION POSTED TO SUBPGM01 -
+      *    ACCOUNT, AMOUNT, TRANSACTION DATE, RETURN CODE, TRACE ID -
+      *    FOR PICKUP BY THE GENERAL LEDGER LOAD JOB AND BY EXPRECON'S
+      *    NIGHTLY RECONCILIATION AGAINST THE TRANLOG AUDIT TRAIL.
+       01  GLX-RECORD                     PIC X(80).
+
+       FD  EXPSUSP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    EXPSUSP-RECORD IS A FLAT IMAGE OF THE SUBPRM01 PAYMENT RECORD,
+      *    THE SAME AS EXPTRAN-RECORD - ONE ENTRY PER TRANSACTION WHOSE
+      *    EFFECTIVE DATE HAS NOT YET ARRIVED.
+       01  EXPSUSP-RECORD                 PIC X(78).
+
+       FD  EXPGDGCAT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY GDGCAT.
+
+       FD  EXPARCHRPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    FLAT BYTE-FOR-BYTE IMAGE OF RPT-CONTROL-TOTALS (58 BYTES) -
+      *    THE DATED ARCHIVE COPY OF THIS RUN'S EXPRPT OUTPUT.
+       01  ARCHRPT-RECORD                 PIC X(58).
+
+       FD  EXPARCHGLX-FILE
+           LABEL RECORDS ARE STANDARD.
+      *    FLAT IMAGE OF GLX-RECORD - THE DATED ARCHIVE COPY OF THIS
+      *    RUN'S EXPGLEXT OUTPUT.
+       01  ARCHGLX-RECORD                 PIC X(80).
+
+       FD  RJSUSP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    ONE ENTRY PER TRANSACTION SUBPGM01 REJECTED THIS RUN, FOR
+      *    CORRECTION AND RESUBMISSION BY RJREPAIR. OPENED EXTEND SO
+      *    REJECTS FROM EVERY RUN ACCUMULATE UNTIL RJREPAIR DRAINS THE
+      *    QUEUE.
+           COPY RJSUSP.
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'EXPBATCH->'.
+       01  WS-SUBPGM01-NAME                PIC X(08) VALUE 'SUBPGM01'.
+       01  WS-SUBPGM02-NAME                PIC X(08) VALUE 'SUBPGM02'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EXPTRAN-STATUS           PIC X(02) VALUE '00'.
+               88  WS-EXPTRAN-OK               VALUE '00'.
+               88  WS-EXPTRAN-EOF               VALUE '10'.
+           05  WS-EXPRPT-STATUS            PIC X(02) VALUE '00'.
+               88  WS-EXPRPT-OK                 VALUE '00'.
+           05  WS-EXPCHKPT-STATUS          PIC X(02) VALUE '00'.
+               88  WS-EXPCHKPT-OK               VALUE '00'.
+               88  WS-EXPCHKPT-EOF               VALUE '10'.
+               88  WS-EXPCHKPT-NOT-FOUND         VALUE '35'.
+           05  WS-EXPGLEXT-STATUS          PIC X(02) VALUE '00'.
+               88  WS-EXPGLEXT-OK               VALUE '00'.
+           05  WS-EXPSUSP-STATUS           PIC X(02) VALUE '00'.
+               88  WS-EXPSUSP-OK                VALUE '00'.
+               88  WS-EXPSUSP-NOT-FOUND          VALUE '35'.
+           05  WS-EXPGDGCAT-STATUS         PIC X(02) VALUE '00'.
+               88  WS-EXPGDGCAT-OK              VALUE '00'.
+               88  WS-EXPGDGCAT-NOT-FOUND        VALUE '35'.
+           05  WS-EXPARCHRPT-STATUS        PIC X(02) VALUE '00'.
+               88  WS-EXPARCHRPT-OK             VALUE '00'.
+           05  WS-EXPARCHGLX-STATUS        PIC X(02) VALUE '00'.
+               88  WS-EXPARCHGLX-OK             VALUE '00'.
+           05  WS-RJSUSP-STATUS            PIC X(02) VALUE '00'.
+               88  WS-RJSUSP-OK                 VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF-REACHED              VALUE 'Y'.
+               88  WS-EOF-NOT-REACHED           VALUE 'N'.
+           05  WS-CHKPT-EOF-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-CHKPT-EOF-REACHED        VALUE 'Y'.
+               88  WS-CHKPT-EOF-NOT-REACHED    VALUE 'N'.
+           05  WS-SUSPENSE-EOF-SWITCH      PIC X(01) VALUE 'N'.
+               88  WS-SUSPENSE-EOF-REACHED     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-POSTED           PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-HELD             PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-SUSPENDED        PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-RELEASED         PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-RUN-DATE                     PIC 9(08) VALUE ZERO.
+
+      ******************************************************************
+      * WS-TRACE-GEN-CONTROL - SUPPORTS 1700-GENERATE-TRACE-ID.
+      ******************************************************************
+       01  WS-TRACE-GEN-CONTROL.
+           05  WS-TRACE-TIME-NOW           PIC 9(08) VALUE ZERO.
+           05  WS-TRACE-SEQUENCE           PIC 9(01) VALUE ZERO.
+
+      ******************************************************************
+      * WS-SUSPENSE-CONTROL - TRANSACTIONS WHOSE SP1-EFFECTIVE-DATE HAS
+      * NOT YET ARRIVED, HELD IN MEMORY FOR THE LIFE OF THE RUN AND
+      * REWRITTEN TO EXPSUSP AT 9000-TERMINATE. LOADED AT START-OF-JOB
+      * FROM WHATEVER THE PRIOR RUN CARRIED FORWARD.
+      ******************************************************************
+       01  WS-SUSPENSE-CONTROL.
+           05  WS-SUSPENSE-COUNT           PIC 9(04) COMP VALUE ZERO.
+           05  WS-SUSPENSE-INDEX           PIC 9(04) COMP VALUE ZERO.
+           05  WS-SUSPENSE-TABLE.
+               10  WS-SUSPENSE-RECORD      PIC X(78)
+                                            OCCURS 500 TIMES.
+
+      ******************************************************************
+      * WS-CLOSING-CONTROL - MONTH-END/YEAR-END CLOSING MODE.  WHEN THE
+      * RUN IS A CLOSING RUN, ANY TRANSACTION DATED AFTER WS-CUTOFF-DATE
+      * IS HELD OUT OF THIS RUN INSTEAD OF BEING POSTED.
+      ******************************************************************
+       01  WS-CLOSING-CONTROL.
+           05  WS-RUN-MODE-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-NORMAL-MODE              VALUE 'N'.
+               88  WS-MONTHEND-MODE             VALUE 'M'.
+               88  WS-YEAREND-MODE               VALUE 'Y'.
+           05  WS-CUTOFF-DATE              PIC 9(08) VALUE ZERO.
+
+      ******************************************************************
+      * WS-GLX-AMOUNT-EDIT - SP1-CONVERTED-AMOUNT REFORMATTED FOR THE
+      * DELIMITED GL INTERFACE EXTRACT, SO THE GL ALWAYS SEES ONE
+      * NORMALIZED BASE CURRENCY REGARDLESS OF SP1-CURRENCY-CODE.
+      ******************************************************************
+       01  WS-GLX-AMOUNT-EDIT              PIC -(10)9.99.
+
+      ******************************************************************
+      * WS-GDG-CONTROL - GENERATION/VERSIONING FOR THE EXPRPT AND
+      * EXPGLEXT OUTPUT FILES. THE WHOLE EXPGDGCAT CATALOG IS LOADED
+      * INTO WS-GDGCAT-TABLE AT 9400-ARCHIVE-GENERATIONS, UPDATED IN
+      * MEMORY, AND REWRITTEN IN FULL - THE SAME LOAD/REWRITE PATTERN
+      * ALREADY USED FOR THE EXPSUSP SUSPENSE FILE.
+      ******************************************************************
+       01  WS-GDG-CONTROL.
+           05  WS-MAX-GENERATIONS          PIC 9(02) COMP VALUE 5.
+           05  WS-RPT-ARCHIVE-DSNAME       PIC X(20) VALUE SPACES.
+           05  WS-GLX-ARCHIVE-DSNAME       PIC X(20) VALUE SPACES.
+           05  WS-ARCH-EOF-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-ARCH-EOF-REACHED         VALUE 'Y'.
+           05  WS-GDGCAT-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-GDGCAT-EOF-REACHED       VALUE 'Y'.
+           05  WS-GDGCAT-COUNT             PIC 9(03) COMP VALUE ZERO.
+           05  WS-GDG-INDEX                PIC 9(03) COMP VALUE ZERO.
+           05  WS-GDG-FOUND-INDEX          PIC 9(03) COMP VALUE ZERO.
+           05  WS-GDG-BASE-COUNT           PIC 9(03) COMP VALUE ZERO.
+           05  WS-GDG-PURGE-BASE           PIC X(08) VALUE SPACES.
+           05  WS-GDG-NEW-BASE             PIC X(08) VALUE SPACES.
+           05  WS-GDG-NEW-DSNAME           PIC X(20) VALUE SPACES.
+           05  WS-GDGCAT-TABLE.
+               10  WS-GDGCAT-ENTRY             OCCURS 200 TIMES.
+                   15  WS-GDGCAT-BASE-NAME         PIC X(08).
+                   15  WS-GDGCAT-GEN-DSNAME        PIC X(20).
+                   15  WS-GDGCAT-RUN-DATE          PIC 9(08).
+
+      ******************************************************************
+      * WS-REGION-CONTROL - CONTROL-BREAK SUBTOTALS BY SP1-REGION-CODE.
+      * ASSUMES, AS A TRADITIONAL COBOL CONTROL-BREAK REPORT ALWAYS
+      * HAS, THAT EXPTRAN IS ALREADY SORTED/GROUPED BY REGION CODE -
+      * NO SORT STEP IS TAKEN HERE. THE BREAK IS CHECKED ONCE PER
+      * TRANSACTION AT THE TOP OF 2010-CALL-AND-EXTRACT, SINCE
+      * SP1-REGION-CODE IS POPULATED THERE FOR BOTH NORMAL EXPTRAN
+      * PROCESSING AND A RELEASED SUSPENSE RECORD.
+      ******************************************************************
+       01  WS-REGION-CONTROL.
+           05  WS-REGION-FIRST-SWITCH      PIC X(01) VALUE 'Y'.
+               88  WS-REGION-FIRST-RECORD      VALUE 'Y'.
+           05  WS-REGION-BREAK-CODE        PIC X(03) VALUE SPACES.
+           05  WS-REGION-COUNT             PIC 9(07) COMP VALUE ZERO.
+           05  WS-REGION-POSTED            PIC 9(07) COMP VALUE ZERO.
+           05  WS-REGION-REJECTED          PIC 9(07) COMP VALUE ZERO.
+           05  WS-REGION-AMOUNT            PIC S9(13)V99 COMP-3 VALUE 0.
+           05  WS-REGION-AMOUNT-EDIT       PIC -(12)9.99.
+
+      ******************************************************************
+      * WS-RUN-CONTROL - PARM-DRIVEN RESTART AND CHECKPOINT SETTINGS.
+      * THE PARM STRING IS TOKENIZED ON BLANKS INTO WS-PARM-TOK AND
+      * EACH TOKEN IS EXAMINED FOR A RECOGNIZED KEYWORD= PREFIX.  LATER
+      * CHANGES THAT ADD THEIR OWN PARM KEYWORDS PLUG INTO THE SAME
+      * TOKEN TABLE AND 1050-APPLY-PARM-TOKEN PARAGRAPH.
+      ******************************************************************
+       01  WS-RUN-CONTROL.
+           05  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-RESTART-REQUESTED        VALUE 'Y'.
+           05  WS-RESTART-TRACE-ID         PIC X(16) VALUE SPACES.
+           05  WS-RESTART-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+               88  WS-RESTART-POINT-FOUND      VALUE 'Y'.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(07) COMP VALUE 1000.
+           05  WS-CKPT-QUOTIENT            PIC 9(07) COMP VALUE ZERO.
+           05  WS-CKPT-REMAINDER           PIC 9(07) COMP VALUE ZERO.
+           05  WS-CHUNK-INTERVAL           PIC 9(07) COMP VALUE ZERO.
+           05  WS-CHUNK-QUOTIENT           PIC 9(07) COMP VALUE ZERO.
+           05  WS-CHUNK-REMAINDER          PIC 9(07) COMP VALUE ZERO.
+           05  WS-CHKPT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-CHKPT-IS-OPEN            VALUE 'Y'.
+               88  WS-CHKPT-IS-CLOSED           VALUE 'N'.
+           05  WS-GLEXT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-GLEXT-IS-OPEN            VALUE 'Y'.
+           05  WS-RJSUSP-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-RJSUSP-IS-OPEN           VALUE 'Y'.
+           05  WS-TEST-MODE-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-TEST-MODE-REQUESTED      VALUE 'Y'.
+           05  WS-HARD-ERROR-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-HARD-ERROR-OCCURRED      VALUE 'Y'.
+
+      ******************************************************************
+      * WS-JOB-RETURN-CODE - THE CONDITION CODE EXPBATCH HANDS BACK TO
+      * THE JCL AT GOBACK. SET BY 9900-SET-RETURN-CODE AT END OF JOB.
+      ******************************************************************
+       01  WS-JOB-RETURN-CODE              PIC 9(01) COMP VALUE ZERO.
+
+       01  WS-PARM-STRING                 PIC X(80) VALUE SPACES.
+       01  WS-PARM-TABLE.
+           05  WS-PARM-TOK                PIC X(20) OCCURS 7 TIMES.
+       01  WS-PARM-INDEX                  PIC 9(02) COMP VALUE ZERO.
+       01  WS-PARM-KEY                    PIC X(10) VALUE SPACES.
+       01  WS-PARM-VALUE                  PIC X(16) VALUE SPACES.
+       01  WS-PARM-EQUAL-POS              PIC 9(02) COMP VALUE ZERO.
+
+      ******************************************************************
+      * WS-ERROR-LOOKUP - TRANSLATE SP1-RETURN-CODE INTO OPERATOR-FACING
+      * TEXT VIA THE SHARED ERRCODES TABLE.
+      ******************************************************************
+           COPY ERRCODES.
+       01  WS-ERROR-INDEX                  PIC 9(02) COMP VALUE ZERO.
+       01  WS-ERROR-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-ERROR-TEXT-FOUND             VALUE 'Y'.
+       01  WS-ERROR-TEXT                   PIC X(28) VALUE SPACES.
+       01  WS-RETURN-CODE-EDIT             PIC X(02) VALUE SPACES.
+
+           COPY SUBPRM01.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE DAILY TRANSACTION CONTROL FILE AND
+      *                   PRIME THE PROCESSING LOOP WITH THE FIRST READ.
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 1010-ACCEPT-PARM THRU 1010-EXIT
+           IF WS-TEST-MODE-REQUESTED
+               DISPLAY V-PN 'TESTMODE=Y - DRY RUN, NO AUDIT LOG OR '
+                   'GL EXTRACT WILL BE WRITTEN'
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           IF WS-RESTART-REQUESTED
+               PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+           END-IF
+           OPEN INPUT EXPTRAN-FILE
+           IF NOT WS-EXPTRAN-OK
+               DISPLAY V-PN 'UNABLE TO OPEN EXPTRAN - STATUS '
+                   WS-EXPTRAN-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 'Y' TO WS-HARD-ERROR-SWITCH
+           ELSE
+               OPEN OUTPUT EXPGLEXT-FILE
+               IF NOT WS-EXPGLEXT-OK
+                   DISPLAY V-PN 'UNABLE TO OPEN EXPGLEXT - STATUS '
+                       WS-EXPGLEXT-STATUS
+                   MOVE 'Y' TO WS-HARD-ERROR-SWITCH
+               ELSE
+                   MOVE 'Y' TO WS-GLEXT-OPEN-SWITCH
+               END-IF
+               OPEN EXTEND RJSUSP-FILE
+               IF NOT WS-RJSUSP-OK
+                   OPEN OUTPUT RJSUSP-FILE
+               END-IF
+               IF WS-RJSUSP-OK
+                   MOVE 'Y' TO WS-RJSUSP-OPEN-SWITCH
+               ELSE
+                   DISPLAY V-PN 'UNABLE TO OPEN RJSUSP - STATUS '
+                       WS-RJSUSP-STATUS
+               END-IF
+               PERFORM 1200-LOAD-SUSPENSE THRU 1200-EXIT
+               PERFORM 2900-READ-NEXT THRU 2900-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1010-ACCEPT-PARM - TOKENIZE THE JOB'S PARM STRING ON BLANKS AND
+      *                    APPLY EACH KEYWORD=VALUE TOKEN IN TURN.
+      ******************************************************************
+       1010-ACCEPT-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACE
+               INTO WS-PARM-TOK(1) WS-PARM-TOK(2) WS-PARM-TOK(3)
+                    WS-PARM-TOK(4) WS-PARM-TOK(5) WS-PARM-TOK(6)
+                    WS-PARM-TOK(7)
+           MOVE ZERO TO WS-PARM-INDEX
+           PERFORM 1050-APPLY-PARM-TOKEN THRU 1050-EXIT
+               VARYING WS-PARM-INDEX FROM 1 BY 1
+               UNTIL WS-PARM-INDEX > 7.
+       1010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-APPLY-PARM-TOKEN - INTERPRET ONE KEYWORD=VALUE PARM TOKEN.
+      *                         UNRECOGNIZED OR BLANK TOKENS ARE IGNORED
+      *                         SO NEW KEYWORDS CAN BE ADDED HERE WITHOUT
+      *                         DISTURBING EXISTING JCL.
+      ******************************************************************
+       1050-APPLY-PARM-TOKEN.
+           IF WS-PARM-TOK(WS-PARM-INDEX) = SPACES
+               GO TO 1050-EXIT
+           END-IF
+           MOVE SPACES TO WS-PARM-KEY WS-PARM-VALUE
+           INSPECT WS-PARM-TOK(WS-PARM-INDEX)
+               TALLYING WS-PARM-EQUAL-POS FOR CHARACTERS
+                   BEFORE INITIAL '='
+           IF WS-PARM-EQUAL-POS = ZERO OR WS-PARM-EQUAL-POS >= 20
+               GO TO 1050-EXIT
+           END-IF
+           UNSTRING WS-PARM-TOK(WS-PARM-INDEX) DELIMITED BY '='
+               INTO WS-PARM-KEY WS-PARM-VALUE
+           IF WS-PARM-KEY = 'RESTART'
+               IF WS-PARM-VALUE = 'YES'
+                   MOVE 'Y' TO WS-RESTART-SWITCH
+               END-IF
+           END-IF
+           IF WS-PARM-KEY = 'CKPTINT'
+               IF WS-PARM-VALUE IS NUMERIC
+                   MOVE WS-PARM-VALUE TO WS-CHECKPOINT-INTERVAL
+               END-IF
+           END-IF
+           IF WS-PARM-KEY = 'MODE'
+               EVALUATE WS-PARM-VALUE(1:8)
+                   WHEN 'MONTHEND'
+                       MOVE 'M' TO WS-RUN-MODE-SWITCH
+                   WHEN 'YEAREND'
+                       MOVE 'Y' TO WS-RUN-MODE-SWITCH
+                   WHEN OTHER
+                       MOVE 'N' TO WS-RUN-MODE-SWITCH
+               END-EVALUATE
+           END-IF
+           IF WS-PARM-KEY = 'CUTOFF'
+               IF WS-PARM-VALUE(1:8) IS NUMERIC
+                   MOVE WS-PARM-VALUE(1:8) TO WS-CUTOFF-DATE
+               END-IF
+           END-IF
+           IF WS-PARM-KEY = 'TESTMODE'
+               IF WS-PARM-VALUE = 'Y'
+                   MOVE 'Y' TO WS-TEST-MODE-SWITCH
+               END-IF
+           END-IF
+           IF WS-PARM-KEY = 'GENS'
+               IF WS-PARM-VALUE(1:2) IS NUMERIC
+                   MOVE WS-PARM-VALUE(1:2) TO WS-MAX-GENERATIONS
+               END-IF
+           END-IF
+           IF WS-PARM-KEY = 'CHUNKSIZE'
+               IF WS-PARM-VALUE IS NUMERIC
+                   MOVE WS-PARM-VALUE TO WS-CHUNK-INTERVAL
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LOAD-CHECKPOINT - ON A RESTART, READ THE CHECKPOINT FILE TO
+      *                        END OF FILE AND REMEMBER THE TRACE ID OF
+      *                        THE LAST RECORD SUCCESSFULLY CHECKPOINTED
+      *                        BY THE PRIOR RUN.  2000-PROCESS-RECORD
+      *                        THEN SKIPS EVERY CONTROL RECORD UP TO AND
+      *                        INCLUDING THAT TRACE ID.
+      ******************************************************************
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT EXPCHKPT-FILE
+           IF NOT WS-EXPCHKPT-OK
+               DISPLAY V-PN 'NO PRIOR CHECKPOINT FOUND - '
+                   'RESTART WILL PROCESS FROM THE TOP'
+               MOVE 'N' TO WS-RESTART-SWITCH
+           ELSE
+               PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT
+                   UNTIL WS-CHKPT-EOF-REACHED
+               CLOSE EXPCHKPT-FILE
+               IF WS-RESTART-TRACE-ID = SPACES
+                   MOVE 'N' TO WS-RESTART-SWITCH
+               ELSE
+                   DISPLAY V-PN 'RESTARTING AFTER TRACE '
+                       WS-RESTART-TRACE-ID ' - ' WS-RECORDS-READ
+                       ' RECORDS ALREADY PROCESSED'
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1150-READ-CHECKPOINT.
+           READ EXPCHKPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CHKPT-EOF-SWITCH
+               NOT AT END
+                   MOVE CHKP-LAST-TRACE-ID TO WS-RESTART-TRACE-ID
+                   MOVE CHKP-RECORDS-PROCESSED TO WS-RECORDS-READ
+           END-READ.
+       1150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-LOAD-SUSPENSE - REOPEN THE SUSPENSE FILE CARRIED FORWARD BY
+      *                      THE PRIOR RUN. EACH RECORD WHOSE EFFECTIVE
+      *                      DATE HAS NOW ARRIVED IS RELEASED AND POSTED
+      *                      THROUGH SUBPGM01; EVERY OTHER RECORD IS
+      *                      KEPT IN WS-SUSPENSE-TABLE. EXPSUSP IS
+      *                      REWRITTEN IMMEDIATELY BELOW, NOT DEFERRED
+      *                      TO 9000-TERMINATE, SO A JOB THAT ABENDS
+      *                      SOMEWHERE IN TODAY'S MAIN EXPTRAN LOOP HAS
+      *                      ALREADY DROPPED THE JUST-RELEASED RECORDS
+      *                      FROM EXPSUSP ON DISK - OTHERWISE THE NEXT
+      *                      RUN WOULD RELEASE AND POST THEM A SECOND
+      *                      TIME, SINCE SUBPGM02'S DUPLICATE CHECK IS
+      *                      SCOPED TO ONE RUN UNIT. 9300-SAVE-SUSPENSE
+      *                      RUNS AGAIN AT 9000-TERMINATE TO ADD IN ANY
+      *                      TRANSACTION SUSPENDED OUT OF TODAY'S OWN
+      *                      EXPTRAN FILE.
+      ******************************************************************
+       1200-LOAD-SUSPENSE.
+           OPEN INPUT EXPSUSP-FILE
+           IF NOT WS-EXPSUSP-OK
+               DISPLAY V-PN 'NO CARRIED-FORWARD SUSPENSE FILE FOUND'
+           ELSE
+               PERFORM 1250-RELEASE-SUSPENSE-RECORD THRU 1250-EXIT
+                   UNTIL WS-SUSPENSE-EOF-REACHED
+               CLOSE EXPSUSP-FILE
+               PERFORM 9300-SAVE-SUSPENSE THRU 9300-EXIT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1250-RELEASE-SUSPENSE-RECORD.
+           READ EXPSUSP-FILE
+               AT END
+                   MOVE 'Y' TO WS-SUSPENSE-EOF-SWITCH
+               NOT AT END
+                   MOVE EXPSUSP-RECORD TO SUBPRM01
+                   IF SP1-EFFECTIVE-DATE > ZERO AND
+                           SP1-EFFECTIVE-DATE > WS-RUN-DATE
+                       PERFORM 1270-CARRY-FORWARD-SUSPENSE
+                           THRU 1270-EXIT
+                   ELSE
+                       DISPLAY V-PN 'RELEASING SUSPENDED TRANSACTION - '
+                           'TRACE ' SP1-TRACE-ID
+                       PERFORM 2012-POST-TRANSACTION THRU 2012-EXIT
+                       ADD 1 TO WS-RECORDS-RELEASED
+                   END-IF
+           END-READ.
+       1250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1270-CARRY-FORWARD-SUSPENSE - REMEMBER A NOT-YET-DUE TRANSACTION
+      *                               SO IT CAN BE REWRITTEN TO EXPSUSP
+      *                               AT 9000-TERMINATE.
+      ******************************************************************
+       1270-CARRY-FORWARD-SUSPENSE.
+           IF WS-SUSPENSE-COUNT < 500
+               ADD 1 TO WS-SUSPENSE-COUNT
+               MOVE SUBPRM01 TO WS-SUSPENSE-RECORD(WS-SUSPENSE-COUNT)
+           ELSE
+               DISPLAY V-PN 'WARNING - SUSPENSE TABLE FULL - TRACE '
+                   SP1-TRACE-ID
+           END-IF.
+       1270-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1700-GENERATE-TRACE-ID - EXPTRAN IS NORMALLY FED BY AN UPSTREAM
+      *                          SYSTEM THAT ALREADY STAMPED A TRACE ID
+      *                          ON EVERY RECORD. WHEN ONE ARRIVES BLANK,
+      *                          ONE IS MINTED HERE BEFORE SUBPGM01 IS
+      *                          EVER CALLED SO THE SAME ID CAN STILL BE
+      *                          GREPPED ACROSS THIS RUN, SUBPGM01, AND
+      *                          SUBPGM02'S TRANLOG AUDIT WRITE. NOTE
+      *                          THAT A RESTART RELIES ON EXPTRAN'S OWN
+      *                          TRACE IDS BEING STABLE ACROSS RUNS - A
+      *                          GENERATED ID IS A FALLBACK FOR A RECORD
+      *                          THAT NEVER HAD ONE, NOT A REPLACEMENT
+      *                          FOR UPSTREAM STAMPING.
+      ******************************************************************
+       1700-GENERATE-TRACE-ID.
+           ACCEPT WS-TRACE-TIME-NOW FROM TIME
+           IF WS-TRACE-SEQUENCE = 9
+               MOVE ZERO TO WS-TRACE-SEQUENCE
+           ELSE
+               ADD 1 TO WS-TRACE-SEQUENCE
+           END-IF
+           STRING 'B' DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   WS-TRACE-TIME-NOW(1:6) DELIMITED BY SIZE
+                   WS-TRACE-SEQUENCE DELIMITED BY SIZE
+               INTO SP1-TRACE-ID
+           END-STRING.
+       1700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RECORD - CALL SUBPGM01 ONCE PER TRANSACTION RECORD,
+      *                       UNLESS A RESTART IS STILL SKIPPING FORWARD
+      *                       TO THE LAST CHECKPOINTED TRACE ID.
+      ******************************************************************
+       2000-PROCESS-RECORD.
+           MOVE EXPTRAN-RECORD TO SUBPRM01
+           IF SP1-TRACE-ID = SPACES
+               PERFORM 1700-GENERATE-TRACE-ID THRU 1700-EXIT
+           END-IF
+           IF WS-RESTART-REQUESTED AND NOT WS-RESTART-POINT-FOUND
+               PERFORM 2050-SKIP-TO-RESTART-POINT THRU 2050-EXIT
+           ELSE
+               IF SP1-EFFECTIVE-DATE > ZERO AND
+                       SP1-EFFECTIVE-DATE > WS-RUN-DATE
+                   PERFORM 2065-SUSPEND-TRANSACTION THRU 2065-EXIT
+               ELSE
+                   IF NOT WS-NORMAL-MODE AND WS-CUTOFF-DATE > ZERO AND
+                           SP1-TRANSACTION-DATE > WS-CUTOFF-DATE
+                       PERFORM 2060-HOLD-FUTURE-TRANSACTION
+                           THRU 2060-EXIT
+                   ELSE
+                       PERFORM 2010-CALL-AND-EXTRACT THRU 2010-EXIT
+                       ADD 1 TO WS-RECORDS-READ
+                       DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CKPT-QUOTIENT
+                           REMAINDER WS-CKPT-REMAINDER
+                       IF WS-CKPT-REMAINDER = ZERO
+                           PERFORM 9200-WRITE-CHECKPOINT THRU 9200-EXIT
+                       END-IF
+                       IF WS-CHUNK-INTERVAL > ZERO
+                           DIVIDE WS-RECORDS-READ BY WS-CHUNK-INTERVAL
+                               GIVING WS-CHUNK-QUOTIENT
+                               REMAINDER WS-CHUNK-REMAINDER
+                           IF WS-CHUNK-REMAINDER = ZERO
+                               PERFORM 9250-COMMIT-GLEXT-CHUNK
+                                   THRU 9250-EXIT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2010-CALL-AND-EXTRACT - APPLY THE REGION CONTROL BREAK FOR
+      *                         TODAY'S SORTED EXPTRAN PROCESSING, THEN
+      *                         PERFORM THE SHARED CALL/EXTRACT LOGIC IN
+      *                         2012-POST-TRANSACTION.
+      ******************************************************************
+       2010-CALL-AND-EXTRACT.
+           PERFORM 2005-CHECK-REGION-BREAK THRU 2005-EXIT
+           PERFORM 2012-POST-TRANSACTION THRU 2012-EXIT
+           ADD 1 TO WS-REGION-COUNT
+           IF SP1-FAILED
+               ADD 1 TO WS-REGION-REJECTED
+           ELSE
+               ADD 1 TO WS-REGION-POSTED
+               ADD SP1-CONVERTED-AMOUNT TO WS-REGION-AMOUNT
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2012-POST-TRANSACTION - CALL SUBPGM01 FOR THE TRANSACTION NOW IN
+      *                         SUBPRM01, COUNT THE OUTCOME, AND WRITE
+      *                         THE GL INTERFACE EXTRACT LINE. SHARED BY
+      *                         TODAY'S NORMAL PROCESSING (VIA
+      *                         2010-CALL-AND-EXTRACT) AND BY A RELEASED
+      *                         SUSPENSE RECORD, WHICH CALLS THIS
+      *                         PARAGRAPH DIRECTLY, SKIPPING THE REGION
+      *                         CONTROL BREAK - A CARRIED-FORWARD
+      *                         SUSPENSE RECORD IS NOT PART OF TODAY'S
+      *                         SORTED EXPTRAN SEQUENCE THAT
+      *                         2005-CHECK-REGION-BREAK ASSUMES, SO
+      *                         FOLDING IT INTO THE CURRENT REGION'S
+      *                         SUBTOTAL WOULD MISSTATE THAT TOTAL.
+      ******************************************************************
+       2012-POST-TRANSACTION.
+           DISPLAY V-PN 'ACCOUNT ' SP1-ACCOUNT-NUMBER
+               ' AMOUNT ' SP1-AMOUNT ' TRACE ' SP1-TRACE-ID
+           MOVE WS-TEST-MODE-SWITCH TO SP1-TEST-MODE
+           CALL WS-SUBPGM01-NAME USING SUBPRM01
+           IF SP1-FAILED
+               ADD 1 TO WS-RECORDS-REJECTED
+               PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+               DISPLAY V-PN 'TRANSACTION REJECTED - TRACE '
+                   SP1-TRACE-ID ' - ' WS-ERROR-TEXT
+               PERFORM 2015-WRITE-REJECT-QUEUE THRU 2015-EXIT
+           ELSE
+               ADD 1 TO WS-RECORDS-POSTED
+           END-IF
+           IF NOT WS-TEST-MODE-REQUESTED
+               PERFORM 2070-WRITE-GL-EXTRACT THRU 2070-EXIT
+           END-IF.
+       2012-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2015-WRITE-REJECT-QUEUE - APPEND THE JUST-REJECTED TRANSACTION
+      *                           TO RJSUSP SO RJREPAIR CAN CORRECT AND
+      *                           RESUBMIT IT INSTEAD OF IT BEING LOST.
+      ******************************************************************
+       2015-WRITE-REJECT-QUEUE.
+           IF WS-RJSUSP-IS-OPEN
+               MOVE SUBPRM01 TO RJS-PAYMENT-DATA
+               MOVE 'EXPBATCH' TO RJS-SOURCE-PROGRAM
+               MOVE WS-ERROR-TEXT TO RJS-REJECT-REASON
+               MOVE WS-RUN-DATE TO RJS-REJECT-DATE
+               ACCEPT RJS-REJECT-TIME FROM TIME
+               MOVE 'P' TO RJS-STATUS
+               WRITE RJSUSP-RECORD
+           END-IF.
+       2015-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2005-CHECK-REGION-BREAK - WHEN SP1-REGION-CODE CHANGES FROM THE
+      *                           PRIOR TRANSACTION, PRINT THE SUBTOTAL
+      *                           LINE FOR THE REGION JUST FINISHED AND
+      *                           START A NEW ONE.  ASSUMES EXPTRAN IS
+      *                           SORTED/GROUPED BY REGION CODE.
+      ******************************************************************
+       2005-CHECK-REGION-BREAK.
+           IF WS-REGION-FIRST-RECORD
+               MOVE 'N' TO WS-REGION-FIRST-SWITCH
+               MOVE SP1-REGION-CODE TO WS-REGION-BREAK-CODE
+           ELSE
+               IF SP1-REGION-CODE NOT = WS-REGION-BREAK-CODE
+                   PERFORM 2007-PRINT-REGION-SUBTOTAL THRU 2007-EXIT
+                   MOVE SP1-REGION-CODE TO WS-REGION-BREAK-CODE
+               END-IF
+           END-IF.
+       2005-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2007-PRINT-REGION-SUBTOTAL - DISPLAY THE CONTROL-BREAK SUBTOTAL
+      *                              LINE FOR WS-REGION-BREAK-CODE AND
+      *                              RESET THE REGION ACCUMULATORS.
+      ******************************************************************
+       2007-PRINT-REGION-SUBTOTAL.
+           MOVE WS-REGION-AMOUNT TO WS-REGION-AMOUNT-EDIT
+           DISPLAY V-PN 'REGION ' WS-REGION-BREAK-CODE
+               ' TOTALS - READ ' WS-REGION-COUNT
+               ' POSTED ' WS-REGION-POSTED
+               ' REJECTED ' WS-REGION-REJECTED
+               ' AMOUNT ' WS-REGION-AMOUNT-EDIT
+           MOVE ZERO TO WS-REGION-COUNT
+           MOVE ZERO TO WS-REGION-POSTED
+           MOVE ZERO TO WS-REGION-REJECTED
+           MOVE ZERO TO WS-REGION-AMOUNT.
+       2007-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2065-SUSPEND-TRANSACTION - THE EFFECTIVE DATE HAS NOT YET
+      *                            ARRIVED - HOLD IN THE SUSPENSE TABLE
+      *                            INSTEAD OF POSTING.
+      ******************************************************************
+       2065-SUSPEND-TRANSACTION.
+           ADD 1 TO WS-RECORDS-SUSPENDED
+           PERFORM 1270-CARRY-FORWARD-SUSPENSE THRU 1270-EXIT
+           DISPLAY V-PN 'TRANSACTION SUSPENDED - NOT YET EFFECTIVE - '
+               'TRACE ' SP1-TRACE-ID.
+       2065-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2060-HOLD-FUTURE-TRANSACTION - A CLOSING RUN DOES NOT POST A
+      *                                TRANSACTION DATED AFTER THE
+      *                                CUTOFF - IT IS HELD FOR THE NEXT
+      *                                NORMAL RUN INSTEAD.
+      ******************************************************************
+       2060-HOLD-FUTURE-TRANSACTION.
+           ADD 1 TO WS-RECORDS-HELD
+           DISPLAY V-PN 'TRANSACTION HELD - DATED AFTER CUTOFF - TRACE '
+               SP1-TRACE-ID.
+       2060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-SKIP-TO-RESTART-POINT - BYPASS A CONTROL RECORD ALREADY
+      *                              POSTED BY THE PRIOR RUN.  NORMAL
+      *                              PROCESSING RESUMES ON THE RECORD
+      *                              AFTER THE CHECKPOINTED TRACE ID.
+      ******************************************************************
+       2050-SKIP-TO-RESTART-POINT.
+           IF SP1-TRACE-ID = WS-RESTART-TRACE-ID
+               MOVE 'Y' TO WS-RESTART-FOUND-SWITCH
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2070-WRITE-GL-EXTRACT - APPEND A COMMA-DELIMITED LINE (ACCOUNT,
+      *                         AMOUNT, DATE, STATUS, TRACE ID) FOR THE
+      *                         GENERAL LEDGER LOAD JOB AND FOR EXPRECON'S
+      *                         NIGHTLY RECONCILIATION.
+      ******************************************************************
+       2070-WRITE-GL-EXTRACT.
+           IF WS-GLEXT-IS-OPEN
+               MOVE SP1-CONVERTED-AMOUNT TO WS-GLX-AMOUNT-EDIT
+               STRING SP1-ACCOUNT-NUMBER DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      WS-GLX-AMOUNT-EDIT DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      SP1-TRANSACTION-DATE DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      SP1-RETURN-CODE DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      SP1-TRACE-ID DELIMITED BY SIZE
+                   INTO GLX-RECORD
+               WRITE GLX-RECORD
+           END-IF.
+       2070-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-NEXT - READ THE NEXT CONTROL RECORD, SETTING THE
+      *                  END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+      ******************************************************************
+       2900-READ-NEXT.
+           READ EXPTRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES, CANCEL THE SUBPROGRAMS CALLED
+      *                  THROUGHOUT THE RUN, AND REPORT HOW MANY
+      *                  RECORDS RAN. SUBPGM01 AND SUBPGM02 ARE CALLED
+      *                  BY DATA-NAME ONCE PER TRANSACTION BUT ARE NOT
+      *                  CANCELED UNTIL NOW - CANCELING EITHER ONE
+      *                  RESETS ITS WORKING-STORAGE TO INITIAL VALUES,
+      *                  WHICH WOULD DEFEAT THEIR OWN OPEN-ONCE-PER-RUN
+      *                  FILE HANDLING (SUBPGM01'S ACCTMST/CURRATE,
+      *                  SUBPGM02'S TRANLOG) AND SUBPGM02'S RUN-UNIT-
+      *                  SCOPED DUPLICATE-TRACE-ID TABLE IF DONE INSIDE
+      *                  THE PER-RECORD LOOP.
+      ******************************************************************
+       9000-TERMINATE.
+           IF WS-EXPTRAN-OK OR WS-EXPTRAN-EOF
+               CLOSE EXPTRAN-FILE
+           END-IF
+           IF WS-CHKPT-IS-OPEN
+               CLOSE EXPCHKPT-FILE
+           END-IF
+           IF WS-GLEXT-IS-OPEN
+               CLOSE EXPGLEXT-FILE
+           END-IF
+           IF WS-RJSUSP-IS-OPEN
+               CLOSE RJSUSP-FILE
+           END-IF
+           PERFORM 9300-SAVE-SUSPENSE THRU 9300-EXIT
+           DISPLAY V-PN 'RECORDS READ......: ' WS-RECORDS-READ
+           DISPLAY V-PN 'RECORDS POSTED....: ' WS-RECORDS-POSTED
+           DISPLAY V-PN 'RECORDS REJECTED..: ' WS-RECORDS-REJECTED
+           DISPLAY V-PN 'RECORDS HELD......: ' WS-RECORDS-HELD
+           DISPLAY V-PN 'RECORDS SUSPENDED.: ' WS-RECORDS-SUSPENDED
+           DISPLAY V-PN 'RECORDS RELEASED..: ' WS-RECORDS-RELEASED
+           IF NOT WS-REGION-FIRST-RECORD
+               PERFORM 2007-PRINT-REGION-SUBTOTAL THRU 2007-EXIT
+           END-IF
+           PERFORM 9100-WRITE-CONTROL-TOTALS THRU 9100-EXIT
+           PERFORM 9400-ARCHIVE-GENERATIONS THRU 9400-EXIT
+           CANCEL WS-SUBPGM01-NAME
+           CANCEL WS-SUBPGM02-NAME
+           PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9900-SET-RETURN-CODE - DERIVE THE JOB STEP'S CONDITION CODE SO
+      *                        THE JCL CAN SKIP DOWNSTREAM STEPS ON A
+      *                        BAD RUN. 8 - A REQUIRED FILE COULD NOT BE
+      *                        OPENED, 4 - ONE OR MORE TRANSACTIONS WERE
+      *                        REJECTED, 0 - CLEAN RUN.
+      ******************************************************************
+       9900-SET-RETURN-CODE.
+           IF WS-HARD-ERROR-OCCURRED
+               MOVE 8 TO WS-JOB-RETURN-CODE
+           ELSE
+               IF WS-RECORDS-REJECTED > ZERO
+                   MOVE 4 TO WS-JOB-RETURN-CODE
+               ELSE
+                   MOVE ZERO TO WS-JOB-RETURN-CODE
+               END-IF
+           END-IF
+           DISPLAY V-PN 'RETURN CODE.......: ' WS-JOB-RETURN-CODE.
+       9900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9100-WRITE-CONTROL-TOTALS - HAND THE RUN'S COUNTS TO EXPRPT01
+      *                             VIA THE EXPRPT CONTROL-TOTALS FILE.
+      ******************************************************************
+       9100-WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT EXPRPT-FILE
+           IF NOT WS-EXPRPT-OK
+               DISPLAY V-PN 'UNABLE TO OPEN EXPRPT - STATUS '
+                   WS-EXPRPT-STATUS
+           ELSE
+               ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT RPT-RUN-TIME FROM TIME
+               MOVE WS-RECORDS-READ TO RPT-RECORDS-READ
+               MOVE WS-RECORDS-POSTED TO RPT-RECORDS-POSTED
+               MOVE WS-RECORDS-REJECTED TO RPT-RECORDS-REJECTED
+               MOVE WS-RECORDS-HELD TO RPT-RECORDS-HELD
+               MOVE WS-RECORDS-SUSPENDED TO RPT-RECORDS-SUSPENDED
+               MOVE WS-RECORDS-RELEASED TO RPT-RECORDS-RELEASED
+               WRITE RPT-CONTROL-TOTALS
+               CLOSE EXPRPT-FILE
+           END-IF.
+       9100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9200-WRITE-CHECKPOINT - RECORD THE MOST RECENTLY POSTED TRACE ID
+      *                         AND RUNNING RECORD COUNT SO A RESTART
+      *                         CAN RESUME AFTER THIS POINT.  THE FILE IS
+      *                         OPENED OUTPUT ON THE FIRST CHECKPOINT OF
+      *                         THE RUN AND LEFT OPEN FOR SUBSEQUENT ONES.
+      ******************************************************************
+       9200-WRITE-CHECKPOINT.
+           IF WS-CHKPT-IS-CLOSED
+               OPEN OUTPUT EXPCHKPT-FILE
+               IF NOT WS-EXPCHKPT-OK
+                   DISPLAY V-PN 'UNABLE TO OPEN EXPCHKPT - STATUS '
+                       WS-EXPCHKPT-STATUS
+                   GO TO 9200-EXIT
+               END-IF
+               MOVE 'Y' TO WS-CHKPT-OPEN-SWITCH
+           END-IF
+           MOVE SP1-TRACE-ID TO CHKP-LAST-TRACE-ID
+           MOVE WS-RECORDS-READ TO CHKP-RECORDS-PROCESSED
+           WRITE CHKPT-RECORD.
+       9200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9250-COMMIT-GLEXT-CHUNK - CLOSE AND REOPEN EXPGLEXT EVERY
+      *                           CHUNKSIZE RECORDS SO A LONG RUN IS NOT
+      *                           HOLDING ONE GIANT UNCOMMITTED OUTPUT
+      *                           FILE THE WHOLE TIME IT RUNS. REOPENED
+      *                           IN EXTEND MODE SO PRIOR CHUNKS ARE NOT
+      *                           LOST, THE SAME WAY RJSUSP IS ALREADY
+      *                           OPENED ELSEWHERE IN THIS PROGRAM.
+      ******************************************************************
+       9250-COMMIT-GLEXT-CHUNK.
+           IF NOT WS-GLEXT-IS-OPEN
+               GO TO 9250-EXIT
+           END-IF
+           CLOSE EXPGLEXT-FILE
+           OPEN EXTEND EXPGLEXT-FILE
+           IF NOT WS-EXPGLEXT-OK
+               DISPLAY V-PN 'UNABLE TO REOPEN EXPGLEXT AFTER CHUNK '
+                   'COMMIT - STATUS ' WS-EXPGLEXT-STATUS
+               MOVE 'N' TO WS-GLEXT-OPEN-SWITCH
+               MOVE 'Y' TO WS-HARD-ERROR-SWITCH
+           END-IF.
+       9250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9300-SAVE-SUSPENSE - REWRITE EXPSUSP WITH EXACTLY THE
+      *                      TRANSACTIONS STILL NOT DUE, FOR RELEASE BY
+      *                      A LATER RUN.
+      ******************************************************************
+       9300-SAVE-SUSPENSE.
+           OPEN OUTPUT EXPSUSP-FILE
+           IF NOT WS-EXPSUSP-OK
+               DISPLAY V-PN 'UNABLE TO OPEN EXPSUSP - STATUS '
+                   WS-EXPSUSP-STATUS
+           ELSE
+               PERFORM 9350-WRITE-SUSPENSE-RECORD
+                   VARYING WS-SUSPENSE-INDEX FROM 1 BY 1
+                   UNTIL WS-SUSPENSE-INDEX > WS-SUSPENSE-COUNT
+               CLOSE EXPSUSP-FILE
+           END-IF.
+       9300-EXIT.
+           EXIT.
+
+       9350-WRITE-SUSPENSE-RECORD.
+           MOVE WS-SUSPENSE-RECORD(WS-SUSPENSE-INDEX) TO EXPSUSP-RECORD
+           WRITE EXPSUSP-RECORD.
+
+      ******************************************************************
+      * 9400-ARCHIVE-GENERATIONS - COPY THIS RUN'S EXPRPT AND EXPGLEXT
+      *                            OUTPUT TO A DATED GENERATION, RECORD
+      *                            IT IN THE EXPGDGCAT CATALOG, AND
+      *                            PURGE WHATEVER GENERATION IS NOW THE
+      *                            OLDEST BEYOND WS-MAX-GENERATIONS.
+      ******************************************************************
+       9400-ARCHIVE-GENERATIONS.
+           PERFORM 9430-LOAD-GDG-CATALOG THRU 9430-EXIT
+           PERFORM 9410-ARCHIVE-EXPRPT THRU 9410-EXIT
+           PERFORM 9420-ARCHIVE-EXPGLEXT THRU 9420-EXIT
+           PERFORM 9460-PURGE-OLD-GENERATIONS THRU 9460-EXIT
+           PERFORM 9470-SAVE-GDG-CATALOG THRU 9470-EXIT.
+       9400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9410-ARCHIVE-EXPRPT - COPY THE SINGLE EXPRPT CONTROL-TOTALS
+      *                       RECORD JUST WRITTEN TO A DATED ARCHIVE.
+      ******************************************************************
+       9410-ARCHIVE-EXPRPT.
+           STRING 'EXPRPT.G' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-RPT-ARCHIVE-DSNAME
+           OPEN INPUT EXPRPT-FILE
+           IF NOT WS-EXPRPT-OK
+               DISPLAY V-PN 'UNABLE TO REOPEN EXPRPT FOR ARCHIVING - '
+                   'STATUS ' WS-EXPRPT-STATUS
+               GO TO 9410-EXIT
+           END-IF
+           READ EXPRPT-FILE
+               NOT AT END
+                   MOVE RPT-CONTROL-TOTALS TO ARCHRPT-RECORD
+                   OPEN OUTPUT EXPARCHRPT-FILE
+                   IF WS-EXPARCHRPT-OK
+                       WRITE ARCHRPT-RECORD
+                       CLOSE EXPARCHRPT-FILE
+                       MOVE 'EXPRPT' TO WS-GDG-NEW-BASE
+                       MOVE WS-RPT-ARCHIVE-DSNAME TO WS-GDG-NEW-DSNAME
+                       PERFORM 9440-ADD-CATALOG-ENTRY THRU 9440-EXIT
+                   ELSE
+                       DISPLAY V-PN 'UNABLE TO OPEN '
+                           WS-RPT-ARCHIVE-DSNAME
+                           ' - STATUS ' WS-EXPARCHRPT-STATUS
+                   END-IF
+           END-READ
+           CLOSE EXPRPT-FILE.
+       9410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9420-ARCHIVE-EXPGLEXT - COPY EVERY LINE OF THIS RUN'S EXPGLEXT
+      *                         GL EXTRACT TO A DATED ARCHIVE.
+      ******************************************************************
+       9420-ARCHIVE-EXPGLEXT.
+           STRING 'EXPGLEXT.G' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-GLX-ARCHIVE-DSNAME
+           MOVE 'N' TO WS-ARCH-EOF-SWITCH
+           OPEN INPUT EXPGLEXT-FILE
+           IF NOT WS-EXPGLEXT-OK
+               DISPLAY V-PN 'UNABLE TO REOPEN EXPGLEXT FOR ARCHIVING - '
+                   'STATUS ' WS-EXPGLEXT-STATUS
+               GO TO 9420-EXIT
+           END-IF
+           OPEN OUTPUT EXPARCHGLX-FILE
+           IF NOT WS-EXPARCHGLX-OK
+               DISPLAY V-PN 'UNABLE TO OPEN ' WS-GLX-ARCHIVE-DSNAME
+                   ' - STATUS ' WS-EXPARCHGLX-STATUS
+               CLOSE EXPGLEXT-FILE
+               GO TO 9420-EXIT
+           END-IF
+           PERFORM 9425-COPY-GLX-RECORD THRU 9425-EXIT
+               UNTIL WS-ARCH-EOF-REACHED
+           CLOSE EXPARCHGLX-FILE
+           CLOSE EXPGLEXT-FILE
+           MOVE 'EXPGLEXT' TO WS-GDG-NEW-BASE
+           MOVE WS-GLX-ARCHIVE-DSNAME TO WS-GDG-NEW-DSNAME
+           PERFORM 9440-ADD-CATALOG-ENTRY THRU 9440-EXIT.
+       9420-EXIT.
+           EXIT.
+
+       9425-COPY-GLX-RECORD.
+           READ EXPGLEXT-FILE
+               AT END
+                   MOVE 'Y' TO WS-ARCH-EOF-SWITCH
+               NOT AT END
+                   MOVE GLX-RECORD TO ARCHGLX-RECORD
+                   WRITE ARCHGLX-RECORD
+           END-READ.
+       9425-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9430-LOAD-GDG-CATALOG - READ WHATEVER GENERATIONS ARE ALREADY
+      *                         ON RECORD FROM A PRIOR RUN INTO MEMORY.
+      ******************************************************************
+       9430-LOAD-GDG-CATALOG.
+           MOVE ZERO TO WS-GDGCAT-COUNT
+           OPEN INPUT EXPGDGCAT-FILE
+           IF NOT WS-EXPGDGCAT-OK
+               DISPLAY V-PN 'NO PRIOR GDG CATALOG FOUND'
+           ELSE
+               PERFORM 9431-READ-CATALOG-ENTRY THRU 9431-EXIT
+                   UNTIL WS-GDGCAT-EOF-REACHED
+               CLOSE EXPGDGCAT-FILE
+           END-IF.
+       9430-EXIT.
+           EXIT.
+
+       9431-READ-CATALOG-ENTRY.
+           READ EXPGDGCAT-FILE
+               AT END
+                   MOVE 'Y' TO WS-GDGCAT-EOF-SWITCH
+               NOT AT END
+                   IF WS-GDGCAT-COUNT < 200
+                       ADD 1 TO WS-GDGCAT-COUNT
+                       MOVE GDGC-BASE-NAME
+                           TO WS-GDGCAT-BASE-NAME(WS-GDGCAT-COUNT)
+                       MOVE GDGC-GENERATION-DSNAME
+                           TO WS-GDGCAT-GEN-DSNAME(WS-GDGCAT-COUNT)
+                       MOVE GDGC-RUN-DATE
+                           TO WS-GDGCAT-RUN-DATE(WS-GDGCAT-COUNT)
+                   ELSE
+                       DISPLAY V-PN 'WARNING - GDG CATALOG TABLE FULL'
+                   END-IF
+           END-READ.
+       9431-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9440-ADD-CATALOG-ENTRY - APPEND ONE NEW GENERATION, JUST
+      *                          ARCHIVED, TO THE IN-MEMORY CATALOG.
+      ******************************************************************
+       9440-ADD-CATALOG-ENTRY.
+           IF WS-GDGCAT-COUNT < 200
+               ADD 1 TO WS-GDGCAT-COUNT
+               MOVE WS-GDG-NEW-BASE
+                   TO WS-GDGCAT-BASE-NAME(WS-GDGCAT-COUNT)
+               MOVE WS-GDG-NEW-DSNAME
+                   TO WS-GDGCAT-GEN-DSNAME(WS-GDGCAT-COUNT)
+               MOVE WS-RUN-DATE
+                   TO WS-GDGCAT-RUN-DATE(WS-GDGCAT-COUNT)
+           ELSE
+               DISPLAY V-PN 'WARNING - GDG CATALOG TABLE FULL - '
+                   WS-GDG-NEW-DSNAME ' NOT CATALOGUED'
+           END-IF.
+       9440-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9460-PURGE-OLD-GENERATIONS - DROP THE OLDEST GENERATION OF EACH
+      *                              OUTPUT BEYOND WS-MAX-GENERATIONS.
+      ******************************************************************
+       9460-PURGE-OLD-GENERATIONS.
+           MOVE 'EXPRPT' TO WS-GDG-PURGE-BASE
+           PERFORM 9465-PURGE-BASE THRU 9465-EXIT
+           MOVE 'EXPGLEXT' TO WS-GDG-PURGE-BASE
+           PERFORM 9465-PURGE-BASE THRU 9465-EXIT.
+       9460-EXIT.
+           EXIT.
+
+       9465-PURGE-BASE.
+           PERFORM 9466-COUNT-BASE-ENTRIES THRU 9466-EXIT
+           PERFORM 9467-REMOVE-OLDEST-ENTRY THRU 9467-EXIT
+               UNTIL WS-GDG-BASE-COUNT NOT > WS-MAX-GENERATIONS.
+       9465-EXIT.
+           EXIT.
+
+       9466-COUNT-BASE-ENTRIES.
+           MOVE ZERO TO WS-GDG-BASE-COUNT
+           PERFORM 9468-TALLY-ONE-CATALOG-ENTRY
+               VARYING WS-GDG-INDEX FROM 1 BY 1
+               UNTIL WS-GDG-INDEX > WS-GDGCAT-COUNT.
+       9466-EXIT.
+           EXIT.
+
+       9468-TALLY-ONE-CATALOG-ENTRY.
+           IF WS-GDGCAT-BASE-NAME(WS-GDG-INDEX) = WS-GDG-PURGE-BASE
+               ADD 1 TO WS-GDG-BASE-COUNT
+           END-IF.
+
+      ******************************************************************
+      * 9467-REMOVE-OLDEST-ENTRY - PHYSICALLY DELETE THE OLDEST
+      *                            CATALOGUED GENERATION FOR THE CURRENT
+      *                            WS-GDG-PURGE-BASE AND CLOSE THE GAP
+      *                            IT LEAVES IN WS-GDGCAT-TABLE. ENTRIES
+      *                            ARE APPENDED IN RUN ORDER SO THE
+      *                            FIRST MATCH FOUND IS ALWAYS OLDEST.
+      ******************************************************************
+       9467-REMOVE-OLDEST-ENTRY.
+           MOVE ZERO TO WS-GDG-FOUND-INDEX
+           PERFORM 9469-FIND-OLDEST-ENTRY
+               VARYING WS-GDG-INDEX FROM 1 BY 1
+               UNTIL WS-GDG-INDEX > WS-GDGCAT-COUNT
+                   OR WS-GDG-FOUND-INDEX > ZERO
+           IF WS-GDG-FOUND-INDEX > ZERO
+               CALL 'CBL_DELETE_FILE'
+                   USING WS-GDGCAT-GEN-DSNAME(WS-GDG-FOUND-INDEX)
+               PERFORM 9471-SHIFT-CATALOG-ENTRY
+                   VARYING WS-GDG-INDEX FROM WS-GDG-FOUND-INDEX BY 1
+                   UNTIL WS-GDG-INDEX >= WS-GDGCAT-COUNT
+               SUBTRACT 1 FROM WS-GDGCAT-COUNT
+           END-IF
+           PERFORM 9466-COUNT-BASE-ENTRIES THRU 9466-EXIT.
+       9467-EXIT.
+           EXIT.
+
+       9469-FIND-OLDEST-ENTRY.
+           IF WS-GDGCAT-BASE-NAME(WS-GDG-INDEX) = WS-GDG-PURGE-BASE
+               MOVE WS-GDG-INDEX TO WS-GDG-FOUND-INDEX
+           END-IF.
+
+       9471-SHIFT-CATALOG-ENTRY.
+           MOVE WS-GDGCAT-ENTRY(WS-GDG-INDEX + 1)
+               TO WS-GDGCAT-ENTRY(WS-GDG-INDEX).
+
+      ******************************************************************
+      * 9470-SAVE-GDG-CATALOG - REWRITE THE CATALOG WITH EXACTLY THE
+      *                         GENERATIONS STILL ON HAND.
+      ******************************************************************
+       9470-SAVE-GDG-CATALOG.
+           OPEN OUTPUT EXPGDGCAT-FILE
+           IF NOT WS-EXPGDGCAT-OK
+               DISPLAY V-PN 'UNABLE TO SAVE GDG CATALOG - STATUS '
+                   WS-EXPGDGCAT-STATUS
+           ELSE
+               PERFORM 9472-WRITE-CATALOG-ENTRY
+                   VARYING WS-GDG-INDEX FROM 1 BY 1
+                   UNTIL WS-GDG-INDEX > WS-GDGCAT-COUNT
+               CLOSE EXPGDGCAT-FILE
+           END-IF.
+       9470-EXIT.
+           EXIT.
+
+       9472-WRITE-CATALOG-ENTRY.
+           MOVE WS-GDGCAT-BASE-NAME(WS-GDG-INDEX) TO GDGC-BASE-NAME
+           MOVE WS-GDGCAT-GEN-DSNAME(WS-GDG-INDEX)
+               TO GDGC-GENERATION-DSNAME
+           MOVE WS-GDGCAT-RUN-DATE(WS-GDG-INDEX) TO GDGC-RUN-DATE
+           WRITE GDGCAT-RECORD.
+
+      ******************************************************************
+      * 9800-LOOKUP-ERROR-TEXT - TRANSLATE SP1-RETURN-CODE INTO TEXT
+      *                          FROM THE SHARED ERRCODES TABLE.
+      ******************************************************************
+       9800-LOOKUP-ERROR-TEXT.
+           MOVE SPACES TO WS-ERROR-TEXT
+           MOVE 'N' TO WS-ERROR-FOUND-SWITCH
+           PERFORM 9850-COMPARE-ERROR-CODE
+               VARYING WS-ERROR-INDEX FROM 1 BY 1
+               UNTIL WS-ERROR-INDEX > 7 OR WS-ERROR-TEXT-FOUND.
+       9800-EXIT.
+           EXIT.
+
+       9850-COMPARE-ERROR-CODE.
+           MOVE SP1-RETURN-CODE TO WS-RETURN-CODE-EDIT
+           IF ERR-CODE(WS-ERROR-INDEX) = WS-RETURN-CODE-EDIT
+               MOVE ERR-TEXT(WS-ERROR-INDEX) TO WS-ERROR-TEXT
+               MOVE 'Y' TO WS-ERROR-FOUND-SWITCH
+           END-IF.
