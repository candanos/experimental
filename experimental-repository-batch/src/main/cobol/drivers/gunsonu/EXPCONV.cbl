@@ -0,0 +1,301 @@
+      ******************************************************************
+      * PROGRAM-ID : EXPCONV
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - A JOB STEP TO RUN AHEAD OF
+      *                    EXPBATCH. READS THE PARTNER'S OWN FIXED-
+      *                    WIDTH LAYOUT (PARTTRAN) - DIFFERENT FIELD
+      *                    WIDTHS, A PACKED-DECIMAL AMOUNT, AND A
+      *                    MMDDYYYY DATE - AND NORMALIZES EVERY RECORD
+      *                    INTO THE SUBPRM01 LAYOUT BEFORE WRITING IT TO
+      *                    EXPTRAN, SO ONBOARDING A NEW UPSTREAM SOURCE
+      *                    IS A NEW COPY OF THIS PROGRAM'S 1500-MAP-
+      *                    PARTNER-RECORD PARAGRAPH RATHER THAN HAND-
+      *                    MASSAGING THEIR FILE BEFORE EVERY RUN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCONV.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTTRAN-FILE ASSIGN TO 'PARTTRAN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARTTRAN-STATUS.
+           SELECT EXPTRAN-FILE ASSIGN TO 'EXPTRAN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPTRAN-STATUS.
+           SELECT RJSUSP-FILE ASSIGN TO 'RJSUSP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RJSUSP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTTRAN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    THE PARTNER'S OWN TRANSACTION LAYOUT - WIDER ACCOUNT NUMBER
+      *    AND TRACE REFERENCE THAN OURS, A PACKED-DECIMAL AMOUNT WITH
+      *    NO EXPLICIT DECIMAL ALIGNMENT TO OUR OWN, A DEBIT/CREDIT
+      *    TRANSACTION TYPE INSTEAD OF OUR PAYMENT/REVERSAL/ADJUSTMENT
+      *    CODE, AND A DATE IN THE PARTNER'S OWN MMDDYYYY ORDER.
+       01  PARTTRAN-RECORD.
+           05  PRT-ACCOUNT-NUMBER          PIC X(12).
+           05  PRT-AMOUNT                  PIC S9(09)V99 COMP-3.
+           05  PRT-CURRENCY-CODE           PIC X(03).
+           05  PRT-TRANSACTION-DATE        PIC 9(08).
+           05  PRT-TRACE-ID                PIC X(20).
+           05  PRT-TRANSACTION-TYPE        PIC X(01).
+               88  PRT-TYPE-DEBIT              VALUE 'D'.
+               88  PRT-TYPE-CREDIT              VALUE 'C'.
+               88  PRT-TYPE-REVERSAL             VALUE 'R'.
+
+       FD  EXPTRAN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    EXPTRAN-RECORD IS A FLAT IMAGE OF THE SUBPRM01 PAYMENT
+      *    RECORD (78 BYTES), THE SAME AS EXPBATCH'S OWN FD FOR IT.
+       01  EXPTRAN-RECORD                  PIC X(78).
+
+       FD  RJSUSP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY RJSUSP.
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'EXPCONV->'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-PARTTRAN-STATUS          PIC X(02) VALUE '00'.
+               88  WS-PARTTRAN-OK              VALUE '00'.
+               88  WS-PARTTRAN-EOF              VALUE '10'.
+           05  WS-EXPTRAN-STATUS           PIC X(02) VALUE '00'.
+               88  WS-EXPTRAN-OK               VALUE '00'.
+           05  WS-RJSUSP-STATUS            PIC X(02) VALUE '00'.
+               88  WS-RJSUSP-OK                VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-PARTTRAN-EOF-SWITCH      PIC X(01) VALUE 'N'.
+               88  WS-PARTTRAN-EOF-REACHED     VALUE 'Y'.
+           05  WS-RJSUSP-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-RJSUSP-IS-OPEN           VALUE 'Y'.
+           05  WS-PARTNER-OVERFLOW-SWITCH  PIC X(01) VALUE 'N'.
+               88  WS-PARTNER-OVERFLOW-DETECTED VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-CONVERTED        PIC 9(07) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+
+      *    SET BY 1500-MAP-PARTNER-RECORD WHEN A PARTNER FIELD IS WIDER
+      *    THAN THE SUBPRM01 FIELD IT MAPS TO - SAME WIDTH AS
+      *    RJS-REJECT-REASON SO IT CAN BE MOVED STRAIGHT ACROSS.
+       01  WS-OVERFLOW-REASON              PIC X(40) VALUE SPACES.
+
+      *    THE PARTNER DATE ARRIVES MMDDYYYY - REORDERED HERE INTO
+      *    YYYYMMDD BEFORE IT GOES INTO SP1-TRANSACTION-DATE.
+       01  WS-PARTNER-DATE-EDIT.
+           05  WS-PARTNER-DATE-MM          PIC 9(02).
+           05  WS-PARTNER-DATE-DD          PIC 9(02).
+           05  WS-PARTNER-DATE-YYYY        PIC 9(04).
+       01  WS-PARTNER-DATE-REORDERED       PIC 9(08).
+
+           COPY SUBPRM01.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CONVERT-RECORD THRU 2000-EXIT
+               UNTIL WS-PARTTRAN-EOF-REACHED
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE PARTNER FILE FOR INPUT AND THE
+      *                   NORMALIZED EXPTRAN FOR OUTPUT.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PARTTRAN-FILE
+           IF NOT WS-PARTTRAN-OK
+               DISPLAY V-PN 'UNABLE TO OPEN PARTTRAN - STATUS '
+                   WS-PARTTRAN-STATUS
+               MOVE 'Y' TO WS-PARTTRAN-EOF-SWITCH
+           ELSE
+               OPEN OUTPUT EXPTRAN-FILE
+               IF NOT WS-EXPTRAN-OK
+                   DISPLAY V-PN 'UNABLE TO OPEN EXPTRAN - STATUS '
+                       WS-EXPTRAN-STATUS
+                   MOVE 'Y' TO WS-PARTTRAN-EOF-SWITCH
+               ELSE
+                   OPEN EXTEND RJSUSP-FILE
+                   IF NOT WS-RJSUSP-OK
+                       OPEN OUTPUT RJSUSP-FILE
+                   END-IF
+                   IF WS-RJSUSP-OK
+                       MOVE 'Y' TO WS-RJSUSP-OPEN-SWITCH
+                   ELSE
+                       DISPLAY V-PN 'UNABLE TO OPEN RJSUSP - STATUS '
+                           WS-RJSUSP-STATUS
+                   END-IF
+                   PERFORM 2900-READ-NEXT THRU 2900-EXIT
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CONVERT-RECORD - MAP ONE PARTNER RECORD ONTO SUBPRM01 AND
+      *                       WRITE IT TO EXPTRAN, UNLESS THE PARTNER'S
+      *                       ACCOUNT NUMBER OR TRACE REFERENCE DOES NOT
+      *                       FIT SUBPRM01, IN WHICH CASE IT IS QUEUED
+      *                       TO RJSUSP INSTEAD.
+      ******************************************************************
+       2000-CONVERT-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 1500-MAP-PARTNER-RECORD THRU 1500-EXIT
+           IF WS-PARTNER-OVERFLOW-DETECTED
+               PERFORM 1590-REJECT-OVERFLOW-RECORD THRU 1590-EXIT
+           ELSE
+               MOVE SUBPRM01 TO EXPTRAN-RECORD
+               WRITE EXPTRAN-RECORD
+               ADD 1 TO WS-RECORDS-CONVERTED
+           END-IF
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-MAP-PARTNER-RECORD - THE ONE PARAGRAPH THAT KNOWS THE
+      *                           PARTNER'S LAYOUT. ONBOARDING A
+      *                           DIFFERENT UPSTREAM SOURCE MEANS A
+      *                           NEW PARTTRAN-RECORD LAYOUT ABOVE AND
+      *                           A NEW VERSION OF THIS PARAGRAPH, NOT A
+      *                           CHANGE TO EXPBATCH ITSELF.
+      ******************************************************************
+       1500-MAP-PARTNER-RECORD.
+           INITIALIZE SUBPRM01
+           MOVE 'N' TO WS-PARTNER-OVERFLOW-SWITCH
+           MOVE SPACES TO WS-OVERFLOW-REASON
+           IF PRT-ACCOUNT-NUMBER(11:2) NOT = SPACES
+               MOVE 'Y' TO WS-PARTNER-OVERFLOW-SWITCH
+               MOVE 'ACCOUNT NUMBER TOO WIDE FOR SUBPRM01'
+                   TO WS-OVERFLOW-REASON
+           END-IF
+           IF PRT-TRACE-ID(17:4) NOT = SPACES
+               MOVE 'Y' TO WS-PARTNER-OVERFLOW-SWITCH
+               IF WS-OVERFLOW-REASON = SPACES
+                   MOVE 'TRACE ID TOO WIDE FOR SUBPRM01'
+                       TO WS-OVERFLOW-REASON
+               END-IF
+           END-IF
+           MOVE PRT-ACCOUNT-NUMBER(1:10) TO SP1-ACCOUNT-NUMBER
+           MOVE PRT-AMOUNT TO SP1-AMOUNT
+           MOVE PRT-CURRENCY-CODE TO SP1-CURRENCY-CODE
+           PERFORM 1550-REORDER-PARTNER-DATE THRU 1550-EXIT
+           MOVE PRT-TRACE-ID(1:16) TO SP1-TRACE-ID
+           MOVE SPACES TO SP1-OPERATOR-ID
+           EVALUATE TRUE
+               WHEN PRT-TYPE-REVERSAL
+                   MOVE 'R' TO SP1-TRANSACTION-TYPE
+               WHEN PRT-TYPE-CREDIT
+                   MOVE 'A' TO SP1-TRANSACTION-TYPE
+               WHEN OTHER
+                   MOVE 'P' TO SP1-TRANSACTION-TYPE
+           END-EVALUATE
+           MOVE ZERO TO SP1-EFFECTIVE-DATE
+           MOVE ZERO TO SP1-RETURN-CODE
+           MOVE 'N' TO SP1-TEST-MODE
+           MOVE SPACES TO SP1-REGION-CODE.
+       1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1550-REORDER-PARTNER-DATE - PRT-TRANSACTION-DATE ARRIVES
+      *                             MMDDYYYY - SP1-TRANSACTION-DATE
+      *                             WANTS YYYYMMDD.
+      ******************************************************************
+       1550-REORDER-PARTNER-DATE.
+           MOVE PRT-TRANSACTION-DATE(1:2) TO WS-PARTNER-DATE-MM
+           MOVE PRT-TRANSACTION-DATE(3:2) TO WS-PARTNER-DATE-DD
+           MOVE PRT-TRANSACTION-DATE(5:4) TO WS-PARTNER-DATE-YYYY
+           STRING WS-PARTNER-DATE-YYYY DELIMITED BY SIZE
+                   WS-PARTNER-DATE-MM DELIMITED BY SIZE
+                   WS-PARTNER-DATE-DD DELIMITED BY SIZE
+               INTO WS-PARTNER-DATE-REORDERED
+           END-STRING
+           MOVE WS-PARTNER-DATE-REORDERED TO SP1-TRANSACTION-DATE.
+       1550-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1590-REJECT-OVERFLOW-RECORD - A PARTNER FIELD DID NOT FIT ITS
+      *                               SUBPRM01 COUNTERPART. RATHER THAN
+      *                               SILENTLY KEEPING ONLY THE LEFTMOST
+      *                               CHARACTERS AND RISKING A
+      *                               MISROUTED PAYMENT OR A TRACE-ID
+      *                               COLLISION, QUEUE THE (TRUNCATED)
+      *                               RECORD TO RJSUSP FOR AN OPERATOR
+      *                               TO REVIEW AND RESUBMIT VIA
+      *                               RJREPAIR, THE SAME AS ANY OTHER
+      *                               REJECTED TRANSACTION.
+      ******************************************************************
+       1590-REJECT-OVERFLOW-RECORD.
+           ADD 1 TO WS-RECORDS-REJECTED
+           DISPLAY V-PN 'WARNING - PARTNER RECORD DOES NOT FIT '
+               'SUBPRM01 - ' WS-OVERFLOW-REASON ' - ACCOUNT '
+               PRT-ACCOUNT-NUMBER
+           IF WS-RJSUSP-IS-OPEN
+               MOVE SUBPRM01 TO RJS-PAYMENT-DATA
+               MOVE 'EXPCONV' TO RJS-SOURCE-PROGRAM
+               MOVE WS-OVERFLOW-REASON TO RJS-REJECT-REASON
+               ACCEPT RJS-REJECT-DATE FROM DATE YYYYMMDD
+               ACCEPT RJS-REJECT-TIME FROM TIME
+               MOVE 'P' TO RJS-STATUS
+               WRITE RJSUSP-RECORD
+           END-IF.
+       1590-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-NEXT - READ THE NEXT PARTNER RECORD, SETTING THE
+      *                  END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+      ******************************************************************
+       2900-READ-NEXT.
+           READ PARTTRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-PARTTRAN-EOF-SWITCH
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND REPORT HOW MANY RECORDS RAN.
+      ******************************************************************
+       9000-TERMINATE.
+           IF WS-PARTTRAN-OK OR WS-PARTTRAN-EOF
+               CLOSE PARTTRAN-FILE
+           END-IF
+           IF WS-EXPTRAN-OK
+               CLOSE EXPTRAN-FILE
+           END-IF
+           IF WS-RJSUSP-IS-OPEN
+               CLOSE RJSUSP-FILE
+           END-IF
+           DISPLAY V-PN 'RECORDS READ......: ' WS-RECORDS-READ
+           DISPLAY V-PN 'RECORDS CONVERTED.: ' WS-RECORDS-CONVERTED
+           DISPLAY V-PN 'RECORDS REJECTED..: ' WS-RECORDS-REJECTED.
+       9000-EXIT.
+           EXIT.
