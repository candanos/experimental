@@ -0,0 +1,290 @@
+      ******************************************************************
+      * PROGRAM-ID : EXPRECON
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - NIGHTLY RECONCILIATION
+      *                    BETWEEN TRANLOG (THE AUDIT TRAIL WRITTEN BY
+      *                    SUBPGM02 FOR EVERY TRANSACTION, REGARDLESS OF
+      *                    WHETHER IT CAME FROM PSEXPERI ONLINE OR AN
+      *                    EXPBATCH RUN) AND EXPGLEXT (THE GENERAL LEDGER
+      *                    EXTRACT WRITTEN ONLY FOR WHAT AN EXPBATCH RUN
+      *                    ACTUALLY POSTED). AN ONLINE TRANSACTION (ONE
+      *                    WHOSE TLOG-OPERATOR-ID IS NOT BLANK) WITH NO
+      *                    MATCHING TRACE ID IN EXPGLEXT, OR AN EXPGLEXT
+      *                    LINE WITH NO MATCHING TRACE ID IN TRANLOG AT
+      *                    ALL, IS REPORTED AS AN EXCEPTION.
+      * 2026-08-09  DS    1200-LOAD-EXPGLEXT NOW SKIPS ANY EXPGLEXT LINE
+      *                    WHOSE STATUS IS NOT '00' - EXPBATCH WRITES A
+      *                    GL EXTRACT LINE FOR EVERY TRANSACTION IT
+      *                    ATTEMPTS, POSTED OR REJECTED, AND A REJECTED
+      *                    TRANSACTION NEVER REACHES TRANLOG, SO LEAVING
+      *                    IT IN THE COMPARISON TABLE WAS CAUSING A
+      *                    FALSE "NOT IN AUDIT TRAIL" EXCEPTION ON EVERY
+      *                    RUN WITH A REJECT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPRECON.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLOG-FILE ASSIGN TO 'TRANLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+           SELECT EXPGLEXT-FILE ASSIGN TO 'EXPGLEXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPGLEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY TLOGREC.
+
+       FD  EXPGLEXT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *    ONE COMMA-DELIMITED LINE - ACCOUNT, AMOUNT, DATE, STATUS,
+      *    TRACE ID - WRITTEN BY EXPBATCH FOR EVERY NON-TEST-MODE
+      *    TRANSACTION IT ATTEMPTED, POSTED OR REJECTED, WITH
+      *    SP1-RETURN-CODE CARRIED AS THE STATUS FIELD. 1200-LOAD-
+      *    EXPGLEXT BELOW ONLY TABLES THE ONES STATUS '00' ACTUALLY
+      *    POSTED, SINCE A REJECTED TRANSACTION NEVER REACHES TRANLOG.
+       01  GLX-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'EXPRECON->'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANLOG-STATUS           PIC X(02) VALUE '00'.
+               88  WS-TRANLOG-OK               VALUE '00'.
+               88  WS-TRANLOG-EOF               VALUE '10'.
+           05  WS-EXPGLEXT-STATUS          PIC X(02) VALUE '00'.
+               88  WS-EXPGLEXT-OK              VALUE '00'.
+               88  WS-EXPGLEXT-EOF              VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-TRANLOG-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-TRANLOG-DONE             VALUE 'Y'.
+           05  WS-EXPGLEXT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+               88  WS-EXPGLEXT-DONE            VALUE 'Y'.
+
+      ******************************************************************
+      * WS-TRANLOG-TABLE - EVERY TRACE ID SEEN ON TRANLOG, PLUS A FLAG
+      * FOR WHETHER IT WAS ORIGINATED ONLINE (OPERATOR ID NOT BLANK).
+      ******************************************************************
+       01  WS-TRANLOG-TABLE.
+           05  WS-TRANLOG-COUNT            PIC 9(04) COMP VALUE ZERO.
+           05  WS-TRANLOG-ENTRY OCCURS 2000 TIMES.
+               10  WS-TL-TRACE-ID           PIC X(16).
+               10  WS-TL-ONLINE-SWITCH      PIC X(01).
+                   88  WS-TL-IS-ONLINE          VALUE 'Y'.
+
+      ******************************************************************
+      * WS-GLEXT-TABLE - EVERY TRACE ID SEEN ON THE EXPGLEXT FILE.
+      ******************************************************************
+       01  WS-GLEXT-TABLE.
+           05  WS-GLEXT-COUNT              PIC 9(04) COMP VALUE ZERO.
+           05  WS-GLEXT-TRACE-ID           PIC X(16) OCCURS 2000 TIMES.
+
+       01  WS-GLEXT-FIELDS.
+           05  WS-GLX-ACCOUNT              PIC X(16).
+           05  WS-GLX-AMOUNT               PIC X(16).
+           05  WS-GLX-DATE                 PIC X(16).
+           05  WS-GLX-STATUS               PIC X(16).
+               88  WS-GLX-POSTED                VALUE '00'.
+           05  WS-GLX-TRACE-ID             PIC X(16).
+
+       01  WS-COMPARE-INDEX                PIC 9(04) COMP VALUE ZERO.
+       01  WS-TRANLOG-INDEX                PIC 9(04) COMP VALUE ZERO.
+       01  WS-GLEXT-INDEX                  PIC 9(04) COMP VALUE ZERO.
+       01  WS-COMPARE-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+           88  WS-COMPARE-FOUND                VALUE 'Y'.
+
+       01  WS-EXCEPTION-COUNT              PIC 9(05) COMP VALUE ZERO.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CHECK-ONLINE-IN-BATCH THRU 2000-EXIT
+               VARYING WS-COMPARE-INDEX FROM 1 BY 1
+               UNTIL WS-COMPARE-INDEX > WS-TRANLOG-COUNT
+           PERFORM 2500-CHECK-BATCH-IN-TRANLOG THRU 2500-EXIT
+               VARYING WS-COMPARE-INDEX FROM 1 BY 1
+               UNTIL WS-COMPARE-INDEX > WS-GLEXT-COUNT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - LOAD BOTH FILES INTO MEMORY FOR COMPARISON.
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY V-PN '*********************************************'
+           DISPLAY V-PN '*   ONLINE/BATCH TRANSACTION RECONCILIATION  *'
+           DISPLAY V-PN '*********************************************'
+           OPEN INPUT TRANLOG-FILE
+           IF NOT WS-TRANLOG-OK
+               DISPLAY V-PN 'UNABLE TO OPEN TRANLOG - STATUS '
+                   WS-TRANLOG-STATUS
+               MOVE 'Y' TO WS-TRANLOG-EOF-SWITCH
+           ELSE
+               PERFORM 1100-LOAD-TRANLOG THRU 1100-EXIT
+                   UNTIL WS-TRANLOG-DONE
+               CLOSE TRANLOG-FILE
+           END-IF
+           OPEN INPUT EXPGLEXT-FILE
+           IF NOT WS-EXPGLEXT-OK
+               DISPLAY V-PN 'UNABLE TO OPEN EXPGLEXT - STATUS '
+                   WS-EXPGLEXT-STATUS
+               MOVE 'Y' TO WS-EXPGLEXT-EOF-SWITCH
+           ELSE
+               PERFORM 1200-LOAD-EXPGLEXT THRU 1200-EXIT
+                   UNTIL WS-EXPGLEXT-DONE
+               CLOSE EXPGLEXT-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LOAD-TRANLOG - READ ONE TRANLOG RECORD INTO THE TABLE.
+      ******************************************************************
+       1100-LOAD-TRANLOG.
+           READ TRANLOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANLOG-EOF-SWITCH
+               NOT AT END
+                   IF WS-TRANLOG-COUNT < 2000
+                       ADD 1 TO WS-TRANLOG-COUNT
+                       MOVE TLOG-TRACE-ID
+                           TO WS-TL-TRACE-ID(WS-TRANLOG-COUNT)
+                       IF TLOG-OPERATOR-ID = SPACES
+                           MOVE 'N'
+                               TO WS-TL-ONLINE-SWITCH(WS-TRANLOG-COUNT)
+                       ELSE
+                           MOVE 'Y'
+                               TO WS-TL-ONLINE-SWITCH(WS-TRANLOG-COUNT)
+                       END-IF
+                   ELSE
+                       DISPLAY V-PN 'WARNING - TRANLOG TABLE FULL'
+                   END-IF
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-LOAD-EXPGLEXT - READ ONE EXPGLEXT RECORD INTO THE TABLE.
+      *                      A REJECTED TRANSACTION (STATUS NOT '00')
+      *                      NEVER REACHES TRANLOG, SO IT IS SKIPPED
+      *                      HERE RATHER THAN BEING FLAGGED BELOW AS A
+      *                      FALSE "NOT IN AUDIT TRAIL" EXCEPTION.
+      ******************************************************************
+       1200-LOAD-EXPGLEXT.
+           READ EXPGLEXT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EXPGLEXT-EOF-SWITCH
+               NOT AT END
+                   UNSTRING GLX-RECORD DELIMITED BY ','
+                       INTO WS-GLX-ACCOUNT WS-GLX-AMOUNT
+                            WS-GLX-DATE WS-GLX-STATUS WS-GLX-TRACE-ID
+                   IF WS-GLX-POSTED
+                       IF WS-GLEXT-COUNT < 2000
+                           ADD 1 TO WS-GLEXT-COUNT
+                           MOVE WS-GLX-TRACE-ID
+                               TO WS-GLEXT-TRACE-ID(WS-GLEXT-COUNT)
+                       ELSE
+                           DISPLAY V-PN 'WARNING - EXPGLEXT TABLE FULL'
+                       END-IF
+                   END-IF
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CHECK-ONLINE-IN-BATCH - FOR EACH ONLINE-ORIGINATED TRANLOG
+      *                              ENTRY, CONFIRM A MATCHING TRACE ID
+      *                              EXISTS ON THE EXPGLEXT FILE.
+      ******************************************************************
+       2000-CHECK-ONLINE-IN-BATCH.
+           IF WS-TL-IS-ONLINE(WS-COMPARE-INDEX)
+               PERFORM 2050-FIND-IN-GLEXT THRU 2050-EXIT
+               IF NOT WS-COMPARE-FOUND
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   DISPLAY V-PN 'ONLINE TRANSACTION NOT IN BATCH '
+                       'OUTPUT - TRACE '
+                       WS-TL-TRACE-ID(WS-COMPARE-INDEX)
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2050-FIND-IN-GLEXT.
+           MOVE 'N' TO WS-COMPARE-FOUND-SWITCH
+           PERFORM 2060-COMPARE-GLEXT-TRACE-ID
+               VARYING WS-GLEXT-INDEX FROM 1 BY 1
+               UNTIL WS-GLEXT-INDEX > WS-GLEXT-COUNT
+                   OR WS-COMPARE-FOUND.
+       2050-EXIT.
+           EXIT.
+
+       2060-COMPARE-GLEXT-TRACE-ID.
+           IF WS-GLEXT-TRACE-ID(WS-GLEXT-INDEX)
+                   = WS-TL-TRACE-ID(WS-COMPARE-INDEX)
+               MOVE 'Y' TO WS-COMPARE-FOUND-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * 2500-CHECK-BATCH-IN-TRANLOG - FOR EACH EXPGLEXT ENTRY, CONFIRM A
+      *                               MATCHING TRACE ID EXISTS SOMEWHERE
+      *                               ON TRANLOG (ANY ORIGIN).
+      ******************************************************************
+       2500-CHECK-BATCH-IN-TRANLOG.
+           PERFORM 2550-FIND-IN-TRANLOG THRU 2550-EXIT
+           IF NOT WS-COMPARE-FOUND
+               ADD 1 TO WS-EXCEPTION-COUNT
+               DISPLAY V-PN 'BATCH OUTPUT RECORD NOT IN AUDIT '
+                   'TRAIL - TRACE '
+                   WS-GLEXT-TRACE-ID(WS-COMPARE-INDEX)
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2550-FIND-IN-TRANLOG.
+           MOVE 'N' TO WS-COMPARE-FOUND-SWITCH
+           PERFORM 2560-COMPARE-TRANLOG-TRACE-ID
+               VARYING WS-TRANLOG-INDEX FROM 1 BY 1
+               UNTIL WS-TRANLOG-INDEX > WS-TRANLOG-COUNT
+                   OR WS-COMPARE-FOUND.
+       2550-EXIT.
+           EXIT.
+
+       2560-COMPARE-TRANLOG-TRACE-ID.
+           IF WS-TL-TRACE-ID(WS-TRANLOG-INDEX)
+                   = WS-GLEXT-TRACE-ID(WS-COMPARE-INDEX)
+               MOVE 'Y' TO WS-COMPARE-FOUND-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * 9000-TERMINATE - PRINT THE RECONCILIATION SUMMARY.
+      ******************************************************************
+       9000-TERMINATE.
+           DISPLAY V-PN '---------------------------------------------'
+           DISPLAY V-PN 'TRANLOG RECORDS READ..: ' WS-TRANLOG-COUNT
+           DISPLAY V-PN 'EXPGLEXT RECORDS READ.: ' WS-GLEXT-COUNT
+           DISPLAY V-PN 'EXCEPTIONS REPORTED...: ' WS-EXCEPTION-COUNT
+           DISPLAY V-PN '*               END OF RECONCILIATION        *'
+           DISPLAY V-PN '*********************************************'.
+       9000-EXIT.
+           EXIT.
