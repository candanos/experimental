@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK    : PSEXCTR
+      * DESCRIPTION : ONE RECORD HOLDING PSEXPERI'S RUNNING DAILY
+      *               VOLUME - TRANSACTION COUNT AND TOTAL AMOUNT - SO
+      *               A SIMPLE INQUIRY CAN SHOW ONLINE VOLUME DURING
+      *               THE DAY INSTEAD OF WAITING FOR EXPRPT01's NEXT
+      *               OVERNIGHT SUMMARY.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      ******************************************************************
+       01  PSEXCTR-RECORD.
+           05  CTR-AS-OF-DATE               PIC 9(08).
+           05  CTR-TRANSACTION-COUNT        PIC 9(07).
+           05  CTR-TOTAL-AMOUNT             PIC S9(11)V99.
