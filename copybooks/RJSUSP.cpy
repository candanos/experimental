@@ -0,0 +1,25 @@
+      ******************************************************************
+      * COPYBOOK    : RJSUSP
+      * DESCRIPTION : ONE ENTRY IN THE REJECT/REPAIR SUSPENSE QUEUE.
+      *               WRITTEN BY PSEXPERI AND EXPBATCH WHENEVER A
+      *               TRANSACTION IS REJECTED (EITHER AT FIELD-LEVEL
+      *               EDIT OR BY SUBPGM01), SO THE ITEM CAN BE
+      *               CORRECTED AND RESUBMITTED BY RJREPAIR INSTEAD OF
+      *               BEING LOST AFTER A DISPLAY MESSAGE SCROLLS BY.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      ******************************************************************
+       01  RJSUSP-RECORD.
+      *    RJS-PAYMENT-DATA IS A FLAT IMAGE OF THE SUBPRM01 PAYMENT
+      *    RECORD, THE SAME AS EXPTRAN-RECORD/EXPSUSP-RECORD IN
+      *    EXPBATCH.
+           05  RJS-PAYMENT-DATA            PIC X(78).
+           05  RJS-SOURCE-PROGRAM          PIC X(08).
+           05  RJS-REJECT-REASON           PIC X(40).
+           05  RJS-REJECT-DATE             PIC 9(08).
+           05  RJS-REJECT-TIME             PIC 9(08).
+           05  RJS-STATUS                  PIC X(01) VALUE 'P'.
+               88  RJS-PENDING-REPAIR          VALUE 'P'.
+               88  RJS-RESUBMITTED             VALUE 'R'.
