@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK    : CURRATE
+      * DESCRIPTION : ONE DAILY CURRENCY CONVERSION RATE RECORD, READ BY
+      *               SUBPGM01 AND HELD IN MEMORY FOR THE LIFE OF THE
+      *               RUN UNIT. CUR-CONVERSION-RATE IS THE NUMBER OF
+      *               UNITS OF THE BATCH'S BASE REPORTING CURRENCY
+      *               EQUAL TO ONE UNIT OF CUR-CURRENCY-CODE.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      ******************************************************************
+       01  CURRATE-RECORD.
+           05  CUR-CURRENCY-CODE           PIC X(03).
+           05  CUR-CONVERSION-RATE         PIC 9(04)V9999 COMP-3.
