@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPYBOOK    : PSEVCOMM
+      * DESCRIPTION : COMMAREA PASSED INTO PSEXPERI BY THE CALLING
+      *               TRANSACTION (A TELLER SCREEN OR API FRONT END).
+      *               INPUT FIELDS ARE SET BY THE CALLER BEFORE THE
+      *               CALL; THE RETURN-CODE AND REJECT-REASON FIELDS
+      *               ARE SET BY PSEXPERI BEFORE IT HANDS CONTROL BACK.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      ******************************************************************
+       01  PSEXPERI-COMMAREA.
+           05  PSEV-ACCOUNT-NUMBER         PIC X(10).
+           05  PSEV-AMOUNT                 PIC S9(11)V99.
+           05  PSEV-CURRENCY-CODE          PIC X(03).
+           05  PSEV-TRANSACTION-DATE       PIC 9(08).
+           05  PSEV-TRACE-ID               PIC X(16).
+           05  PSEV-OPERATOR-ID            PIC X(08).
+           05  PSEV-RETURN-CODE            PIC 9(02) VALUE ZERO.
+               88  PSEV-SUCCESSFUL             VALUE 00.
+               88  PSEV-REJECTED               VALUE 08.
+           05  PSEV-REJECT-REASON          PIC X(40) VALUE SPACES.
