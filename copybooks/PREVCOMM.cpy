@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPYBOOK    : PREVCOMM
+      * DESCRIPTION : COMMAREA PASSED INTO PSEXREV BY THE CALLING
+      *               TRANSACTION (A TELLER SCREEN OR API FRONT END)
+      *               TO REVERSE A PRIOR ONLINE PAYMENT. THE CALLER
+      *               SUPPLIES ONLY THE ORIGINAL TRANSACTION'S TRACE
+      *               ID - PSEXREV LOOKS THE REST UP ON TRANLOG.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      ******************************************************************
+       01  PSEXREV-COMMAREA.
+           05  PRV-ORIGINAL-TRACE-ID       PIC X(16).
+           05  PRV-OPERATOR-ID             PIC X(08).
+           05  PRV-RETURN-CODE             PIC 9(02) VALUE ZERO.
+               88  PRV-SUCCESSFUL              VALUE 00.
+               88  PRV-REJECTED                VALUE 08.
+           05  PRV-REJECT-REASON           PIC X(40) VALUE SPACES.
+           05  PRV-NEW-TRACE-ID            PIC X(16) VALUE SPACES.
