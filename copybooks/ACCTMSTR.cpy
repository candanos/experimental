@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK    : ACCTMSTR
+      * DESCRIPTION : ONE ACCOUNT MASTER RECORD, KEYED BY ACCOUNT
+      *               NUMBER, LOOKED UP BY SUBPGM01 BEFORE A PAYMENT
+      *               TRANSACTION IS ALLOWED TO POST.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      ******************************************************************
+       01  ACCTMST-RECORD.
+           05  ACM-ACCOUNT-NUMBER          PIC X(10).
+           05  ACM-ACCOUNT-STATUS          PIC X(01).
+               88  ACM-ACTIVE                  VALUE 'A'.
+               88  ACM-CLOSED                  VALUE 'C'.
+           05  FILLER                      PIC X(09).
