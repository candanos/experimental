@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK    : GDGCAT
+      * DESCRIPTION : ONE ENTRY IN THE EXPGDGCAT GENERATION CATALOG -
+      *               RECORDS ONE DATED ARCHIVE COPY OF AN EXPBATCH
+      *               OUTPUT FILE SO EXPBATCH CAN TELL, ON A LATER RUN,
+      *               HOW MANY GENERATIONS OF THAT OUTPUT ALREADY EXIST
+      *               AND WHICH IS THE OLDEST TO DROP WHEN THE RETENTION
+      *               COUNT IS EXCEEDED.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      ******************************************************************
+       01  GDGCAT-RECORD.
+           05  GDGC-BASE-NAME              PIC X(08).
+           05  GDGC-GENERATION-DSNAME      PIC X(20).
+           05  GDGC-RUN-DATE               PIC 9(08).
