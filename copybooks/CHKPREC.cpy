@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK    : CHKPREC
+      * DESCRIPTION : ONE CHECKPOINT RECORD WRITTEN BY EXPBATCH EVERY
+      *               N TRANSACTIONS SO A RERUN CAN RESTART AFTER THE
+      *               LAST SUCCESSFULLY PROCESSED RECORD INSTEAD OF
+      *               FROM THE TOP OF THE FILE.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      ******************************************************************
+       01  CHKPT-RECORD.
+           05  CHKP-LAST-TRACE-ID          PIC X(16).
+           05  CHKP-RECORDS-PROCESSED      PIC 9(07).
