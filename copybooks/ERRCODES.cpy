@@ -0,0 +1,38 @@
+      ******************************************************************
+      * COPYBOOK    : ERRCODES
+      * DESCRIPTION : SHARED TABLE OF SP1-RETURN-CODE VALUES AND THEIR
+      *               OPERATOR-FACING TEXT, SO SUBPGM01, SUBPGM02,
+      *               EXPBATCH AND PSEXPERI ALL REPORT A FAILURE IN THE
+      *               SAME WORDS. A PROGRAM COPIES THIS INTO WORKING-
+      *               STORAGE AND PERFORMS 9800-LOOKUP-ERROR-TEXT (SEE
+      *               EACH PROGRAM'S OWN COPY OF THAT PARAGRAPH) TO
+      *               TRANSLATE A RETURN CODE INTO ERR-TEXT BEFORE
+      *               DISPLAYING IT.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      * 2026-08-09  DS    ADDED RETURN CODE 20 FOR VALPAY01'S SHARED
+      *                    PAYMENT RECORD SANITY CHECK.
+      * 2026-08-09  DS    ADDED RETURN CODE 24 FOR SUBPGM01'S ACCOUNT
+      *                    MASTER LOOKUP REJECTING A CLOSED ACCOUNT.
+      ******************************************************************
+       01  ERR-CODE-VALUES.
+           05  FILLER                      PIC X(30)
+               VALUE '00SUCCESSFUL'.
+           05  FILLER                      PIC X(30)
+               VALUE '04WARNING'.
+           05  FILLER                      PIC X(30)
+               VALUE '08FAILED'.
+           05  FILLER                      PIC X(30)
+               VALUE '12DUPLICATE TRANSACTION'.
+           05  FILLER                      PIC X(30)
+               VALUE '16UNKNOWN ACCOUNT'.
+           05  FILLER                      PIC X(30)
+               VALUE '20CORRUPTED OR INVALID DATA'.
+           05  FILLER                      PIC X(30)
+               VALUE '24ACCOUNT CLOSED'.
+       01  ERR-CODE-TABLE REDEFINES ERR-CODE-VALUES.
+           05  ERR-CODE-ENTRY              OCCURS 7 TIMES.
+               10  ERR-CODE                PIC X(02).
+               10  ERR-TEXT                PIC X(28).
