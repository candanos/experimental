@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK    : RPTCTL
+      * DESCRIPTION : ONE CONTROL-TOTALS RECORD WRITTEN BY EXPBATCH AT
+      *               END OF JOB AND READ BACK BY EXPRPT01 TO PRODUCE
+      *               THE BATCH RUN SUMMARY REPORT.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      * 2026-08-09  DS    ADDED RPT-RECORDS-HELD FOR TRANSACTIONS HELD
+      *                    BY A MONTH-END/YEAR-END CLOSING RUN.
+      * 2026-08-09  DS    ADDED RPT-RECORDS-SUSPENDED AND RPT-RECORDS-
+      *                    RELEASED FOR EFFECTIVE-DATED TRANSACTIONS
+      *                    CARRIED IN THE EXPSUSP SUSPENSE FILE.
+      ******************************************************************
+       01  RPT-CONTROL-TOTALS.
+           05  RPT-RUN-DATE                PIC 9(08).
+           05  RPT-RUN-TIME                PIC 9(08).
+           05  RPT-RECORDS-READ            PIC 9(07).
+           05  RPT-RECORDS-POSTED          PIC 9(07).
+           05  RPT-RECORDS-REJECTED        PIC 9(07).
+           05  RPT-RECORDS-HELD            PIC 9(07).
+           05  RPT-RECORDS-SUSPENDED       PIC 9(07).
+           05  RPT-RECORDS-RELEASED        PIC 9(07).
