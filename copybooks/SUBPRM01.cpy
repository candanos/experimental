@@ -0,0 +1,94 @@
+      ******************************************************************
+      * COPYBOOK    : SUBPRM01
+      * DESCRIPTION : PAYMENT TRANSACTION INTERFACE RECORD PASSED FROM
+      *               MAINPGM / EXPBATCH / PSEXPERI INTO SUBPGM01, AND
+      *               ON FROM SUBPGM01 INTO SUBPGM02 (AS SUBPRM02, VIA
+      *               COPY ... REPLACING).
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - PLAIN 10 BYTE MESSAGE FIELD.
+      * 2026-08-09  DS    EXPANDED INTO A REAL PAYMENT TRANSACTION
+      *                    RECORD - ACCOUNT, AMOUNT, CURRENCY, DATE AND
+      *                    TRACE ID - IN PLACE OF THE 10 BYTE MESSAGE.
+      * 2026-08-09  DS    ADDED SP1-RETURN-CODE, SET BY SUBPGM02 AND
+      *                    CHECKED BY SUBPGM01/EXPBATCH/PSEXPERI, SO A
+      *                    FAILED CALL CAN BE DETECTED BY EVERY CALLER
+      *                    IN THE CHAIN. TAKEN FROM RESERVED FILLER.
+      * 2026-08-09  DS    ADDED SP1-DUPLICATE CONDITION (RETURN CODE 12)
+      *                    FOR SUBPGM02'S DUPLICATE TRANSACTION CHECK.
+      * 2026-08-09  DS    ADDED SP1-OPERATOR-ID, CARRIED FROM PSEXPERI'S
+      *                    SIGN-ON CHECK THROUGH TO THE TRANLOG AUDIT
+      *                    RECORD. TAKEN FROM RESERVED FILLER.
+      * 2026-08-09  DS    ADDED SP1-TRANSACTION-TYPE (P/R/A) SO SUBPGM01
+      *                    CAN TELL A NORMAL PAYMENT FROM A REVERSAL OR
+      *                    ADJUSTMENT. RECORD GROWN FROM 54 TO 64 BYTES -
+      *                    NO FILLER REMAINED TO ABSORB IT. EXPTRAN'S
+      *                    FLAT FD RECORD IN EXPBATCH WAS WIDENED TO
+      *                    MATCH.
+      * 2026-08-09  DS    ADDED SP1-UNKNOWN-ACCOUNT (RETURN CODE 16) FOR
+      *                    SUBPGM01'S ACCOUNT MASTER LOOKUP.
+      * 2026-08-09  DS    ADDED SP1-EFFECTIVE-DATE SO EXPBATCH CAN TELL A
+      *                    TRANSACTION NOT YET DUE TO POST FROM ONE THAT
+      *                    IS - TAKEN FROM RESERVED FILLER (1 BYTE OF
+      *                    FILLER REMAINS).
+      * 2026-08-09  DS    ADDED SP1-CONVERTED-AMOUNT, SET BY SUBPGM01'S
+      *                    DAILY RATE TABLE LOOKUP BEFORE SUBPGM02 IS
+      *                    CALLED, SO EVERY DOWNSTREAM CONSUMER (TRANLOG,
+      *                    THE GL EXTRACT) CAN WORK IN ONE NORMALIZED
+      *                    BASE CURRENCY EVEN WHEN SP1-CURRENCY-CODE
+      *                    VARIES FROM RECORD TO RECORD. THE LAST BYTE OF
+      *                    FILLER WAS CONSUMED AND THE RECORD GROWN FROM
+      *                    64 TO 78 BYTES - EXPTRAN'S AND EXPSUSP'S FLAT
+      *                    FD RECORDS IN EXPBATCH WERE WIDENED TO MATCH.
+      * 2026-08-09  DS    ADDED SP1-TEST-MODE SO EXPBATCH'S TESTMODE=Y
+      *                    PARM CAN TELL SUBPGM02 TO SKIP THE TRANLOG
+      *                    AUDIT WRITE FOR A DRY-RUN TRANSACTION. TAKEN
+      *                    FROM RESERVED FILLER (7 BYTES REMAIN).
+      * 2026-08-09  DS    ADDED SP1-REGION-CODE SO EXPBATCH CAN PRINT
+      *                    CONTROL-BREAK SUBTOTALS AS THE REGION CHANGES
+      *                    DURING ITS PROCESSING LOOP. TAKEN FROM
+      *                    RESERVED FILLER (4 BYTES REMAIN).
+      * 2026-08-09  DS    ADDED SP1-INVALID-DATA CONDITION (RETURN CODE
+      *                    20) FOR VALPAY01'S SHARED SANITY CHECK, CALLED
+      *                    FROM BOTH SUBPGM01 AND SUBPGM02. NO NEW FIELD
+      *                    NEEDED - JUST A NEW VALUE ON THE EXISTING
+      *                    SP1-RETURN-CODE.
+      * 2026-08-09  DS    CORRECTED SP1-FAILED TO COVER VALUES 08 12 16
+      *                    20 INSTEAD OF JUST 08 - EVERY CALLER THAT
+      *                    CLASSIFIES THE OUTCOME OF A SUBPGM01/SUBPGM02
+      *                    CALL WITH IF SP1-FAILED ... ELSE ... WAS
+      *                    TREATING A DUPLICATE, UNKNOWN-ACCOUNT, OR
+      *                    INVALID-DATA REJECTION AS A SUCCESSFUL POST.
+      * 2026-08-09  DS    ADDED SP1-ACCOUNT-CLOSED CONDITION (RETURN
+      *                    CODE 24) SO SUBPGM01'S ACCOUNT MASTER LOOKUP
+      *                    CAN REJECT A TRANSACTION AGAINST A CLOSED
+      *                    ACCOUNT INSTEAD OF SILENTLY POSTING IT -
+      *                    ACM-ACCOUNT-STATUS WAS ON THE MASTER RECORD
+      *                    BUT WAS NEVER CHECKED.
+      ******************************************************************
+       01  SUBPRM01.
+           05  SP1-ACCOUNT-NUMBER          PIC X(10).
+           05  SP1-AMOUNT                  PIC S9(11)V99 COMP-3.
+           05  SP1-CURRENCY-CODE           PIC X(03).
+           05  SP1-TRANSACTION-DATE        PIC 9(08).
+           05  SP1-TRACE-ID                PIC X(16).
+           05  SP1-RETURN-CODE             PIC 9(02).
+               88  SP1-SUCCESSFUL              VALUE 00.
+               88  SP1-WARNING                  VALUE 04.
+               88  SP1-FAILED                   VALUES 08 12 16 20 24.
+               88  SP1-DUPLICATE                VALUE 12.
+               88  SP1-UNKNOWN-ACCOUNT          VALUE 16.
+               88  SP1-INVALID-DATA             VALUE 20.
+               88  SP1-ACCOUNT-CLOSED           VALUE 24.
+           05  SP1-OPERATOR-ID             PIC X(08).
+           05  SP1-TRANSACTION-TYPE        PIC X(01) VALUE 'P'.
+               88  SP1-TYPE-PAYMENT            VALUE 'P'.
+               88  SP1-TYPE-REVERSAL           VALUE 'R'.
+               88  SP1-TYPE-ADJUSTMENT         VALUE 'A'.
+           05  SP1-EFFECTIVE-DATE          PIC 9(08) VALUE ZERO.
+           05  SP1-CONVERTED-AMOUNT        PIC S9(11)V99 COMP-3.
+           05  SP1-TEST-MODE               PIC X(01) VALUE 'N'.
+               88  SP1-TEST-RUN                VALUE 'Y'.
+           05  SP1-REGION-CODE             PIC X(03).
+           05  FILLER                      PIC X(04).
