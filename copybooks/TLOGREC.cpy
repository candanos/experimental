@@ -0,0 +1,28 @@
+      ******************************************************************
+      * COPYBOOK    : TLOGREC
+      * DESCRIPTION : ONE AUDIT RECORD WRITTEN TO TRANLOG BY SUBPGM02
+      *               FOR EVERY TRANSACTION IT RECEIVES, REGARDLESS OF
+      *               WHICH PROGRAM (MAINPGM / EXPBATCH / PSEXPERI)
+      *               ORIGINATED THE CALL.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION.
+      * 2026-08-09  DS    ADDED TLOG-OPERATOR-ID SO THE OPERATOR WHO
+      *                    KEYED AN ONLINE TRANSACTION IS RECORDED
+      *                    ALONGSIDE IT IN THE AUDIT TRAIL.
+      * 2026-08-09  DS    ADDED TLOG-CONVERTED-AMOUNT SO THE AUDIT TRAIL
+      *                    SHOWS THE AMOUNT IN BOTH THE ORIGINAL AND THE
+      *                    BATCH'S NORMALIZED BASE CURRENCY.
+      ******************************************************************
+       01  TLOG-RECORD.
+           05  TLOG-LOG-DATE               PIC 9(08).
+           05  TLOG-LOG-TIME               PIC 9(08).
+           05  TLOG-ACCOUNT-NUMBER         PIC X(10).
+           05  TLOG-AMOUNT                 PIC S9(11)V99 COMP-3.
+           05  TLOG-CURRENCY-CODE          PIC X(03).
+           05  TLOG-TRANSACTION-DATE       PIC 9(08).
+           05  TLOG-TRACE-ID               PIC X(16).
+           05  TLOG-RETURN-CODE            PIC 9(02).
+           05  TLOG-OPERATOR-ID            PIC X(08).
+           05  TLOG-CONVERTED-AMOUNT       PIC S9(11)V99 COMP-3.
