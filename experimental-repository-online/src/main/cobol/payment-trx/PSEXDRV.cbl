@@ -0,0 +1,73 @@
+      ******************************************************************
+      * PROGRAM-ID : PSEXDRV
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - SAMPLE STANDALONE DRIVER
+      *                    THAT BUILDS A COMMAREA AND CALLS PSEXPERI,
+      *                    TAKING OVER THE TEST-DRIVER ROLE PSEXPERI
+      *                    ITSELF USED TO PLAY BEFORE IT WAS WIRED UP
+      *                    AS A CALLABLE SERVICE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSEXDRV.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'PSEXDRV->'.
+       01  WS-PSEXPERI-NAME                PIC X(08) VALUE 'PSEXPERI'.
+
+           COPY PSEVCOMM.
+
+      ******************************************************************
+      * 0000-MAINLINE - BUILD A SAMPLE COMMAREA, CALL PSEXPERI, AND
+      *                 REPORT THE OUTCOME IT HANDS BACK.
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-BUILD-SAMPLE-INPUT THRU 1000-EXIT
+           CALL WS-PSEXPERI-NAME USING PSEXPERI-COMMAREA
+           CANCEL WS-PSEXPERI-NAME
+           PERFORM 2000-REPORT-OUTCOME THRU 2000-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-BUILD-SAMPLE-INPUT - STAND IN FOR THE TELLER/FRONT-END
+      *                           SCREEN THAT WOULD NORMALLY SUPPLY
+      *                           THE COMMAREA.
+      ******************************************************************
+       1000-BUILD-SAMPLE-INPUT.
+           MOVE 'ROCKY0001 ' TO PSEV-ACCOUNT-NUMBER
+           MOVE 150.00 TO PSEV-AMOUNT
+           MOVE 'USD' TO PSEV-CURRENCY-CODE
+           MOVE 20260809 TO PSEV-TRANSACTION-DATE
+           MOVE 'PSEXPERI-TEST-01' TO PSEV-TRACE-ID
+           MOVE 'TELLER01' TO PSEV-OPERATOR-ID.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-REPORT-OUTCOME - DISPLAY WHAT PSEXPERI SET IN THE
+      *                       COMMAREA BEFORE RETURNING.
+      ******************************************************************
+       2000-REPORT-OUTCOME.
+           IF PSEV-SUCCESSFUL
+               DISPLAY V-PN 'TRANSACTION ACCEPTED - TRACE '
+                   PSEV-TRACE-ID
+           ELSE
+               DISPLAY V-PN 'TRANSACTION REJECTED - RETURN CODE '
+                   PSEV-RETURN-CODE ' - ' PSEV-REJECT-REASON
+           END-IF.
+       2000-EXIT.
+           EXIT.
