@@ -1,16 +1,560 @@
-      *> Sample GnuCOBOL program
-       identification division.
-       program-id. PSEXPERI.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 V-PN      PIC X(10) VALUE 'PSEXPERI->'. 
-        01 W-MESSAGE PIC X(100).
-        COPY SUBPRM01.
-       PROCEDURE DIVISION.
-       MOVE 'THIS IS ROCKY BALBOA FROM PSEXPERI' to W-MESSAGE
-       MOVE W-MESSAGE TO SUBPRM01
-       display V-PN W-MESSAGE
-       CALL 'SUBPGM01' USING SUBPRM01
-       display V-PN SUBPRM01
-       goback.
-       
\ No newline at end of file
+      ******************************************************************
+      * PROGRAM-ID : PSEXPERI
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2024-01-10
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2024-01-10  DS    ORIGINAL VERSION - SINGLE HARD-CODED MESSAGE
+      *                    PASSED TO SUBPGM01 FOR DEMONSTRATION PURPOSES.
+      * 2026-08-09  DS    SUBPRM01 NOW CARRIES A STRUCTURED PAYMENT
+      *                    TRANSACTION RECORD (SEE SUBPRM01 COPYBOOK).
+      *                    BUILD A SAMPLE TRANSACTION FROM WORKING
+      *                    STORAGE INSTEAD OF MOVING A LITERAL MESSAGE.
+      * 2026-08-09  DS    CHECK SP1-RETURN-CODE AFTER THE CALL AND
+      *                    REJECT THE TRANSACTION ON A FAILED STATUS
+      *                    RATHER THAN ASSUMING SUCCESS.
+      * 2026-08-09  DS    EDIT THE INCOMING TRANSACTION (BLANK ACCOUNT,
+      *                    NON-NUMERIC AMOUNT, INVALID DATE) BEFORE
+      *                    EVER CALLING SUBPGM01, AND ROUTE A FAILED
+      *                    EDIT TO A REJECT PATH INSTEAD OF THE CALL.
+      * 2026-08-09  DS    REQUIRE A SIGNED-ON OPERATOR ID AND CHECK IT
+      *                    AGAINST THE AUTHORIZED-OPERATOR TABLE BEFORE
+      *                    THE TRANSACTION CAN POST. THE OPERATOR ID IS
+      *                    CARRIED INTO SUBPRM01 AND ON INTO THE AUDIT
+      *                    TRAIL ALONGSIDE THE TRANSACTION IT ENTERED.
+      * 2026-08-09  DS    LOOK UP SP1-RETURN-CODE IN THE SHARED ERRCODES
+      *                    TABLE SO A REJECTED TRANSACTION IS REPORTED IN
+      *                    THE SAME WORDS USED BY EVERY OTHER PROGRAM IN
+      *                    THE CALL CHAIN.
+      * 2026-08-09  DS    SUBPGM01 IS NOW CALLED BY DATA-NAME (WS-
+      *                    SUBPGM01-NAME) INSTEAD OF BY LITERAL, WITH A
+      *                    CANCEL RIGHT AFTER, SO A PATCHED SUBPGM01 CAN
+      *                    BE PICKED UP WITHOUT RELINKING PSEXPERI.
+      * 2026-08-09  DS    WHEN PSEXPERI-PUBLISH-EVENTS=Y IS SET IN THE
+      *                    ENVIRONMENT, EVERY SUCCESSFULLY POSTED
+      *                    TRANSACTION IS ALSO APPENDED TO THE PSEVTQ
+      *                    OUTBOUND QUEUE FILE SO A NEAR-REAL-TIME
+      *                    CONSUMER (E.G. FRAUD SCREENING) CAN PICK IT
+      *                    UP WITHOUT WAITING FOR THE NIGHTLY EXPGLEXT
+      *                    BATCH EXTRACT.
+      * 2026-08-09  DS    RESTRUCTURED AS A CALLABLE SERVICE - PAYMENT
+      *                    DATA NOW ARRIVES VIA THE PSEXPERI-COMMAREA
+      *                    (COPYBOOK PSEVCOMM) IN THE LINKAGE SECTION
+      *                    INSTEAD OF BEING HARD-CODED, SO A TELLER
+      *                    SCREEN OR API FRONT END CAN CALL PSEXPERI
+      *                    DIRECTLY. PSEV-RETURN-CODE AND PSEV-REJECT-
+      *                    REASON ARE SET BEFORE RETURNING SO THE
+      *                    CALLER KNOWS THE OUTCOME. PSEXDRV IS A NEW
+      *                    SAMPLE DRIVER THAT EXERCISES IT STANDALONE.
+      * 2026-08-09  DS    A TRANSACTION REJECTED EITHER AT EDIT OR BY
+      *                    SUBPGM01 IS NOW APPENDED TO THE NEW RJSUSP
+      *                    REJECT/REPAIR QUEUE (WITH ITS REJECT REASON)
+      *                    INSTEAD OF ONLY BEING DISPLAYED. SEE RJREPAIR
+      *                    FOR THE CORRECT-AND-RESUBMIT JOB THAT DRAINS
+      *                    THE QUEUE.
+      * 2026-08-09  DS    WHEN THE CALLER LEAVES PSEV-TRACE-ID BLANK, A
+      *                    CORRELATION ID IS NOW GENERATED HERE BEFORE
+      *                    SUBPGM01 IS EVER CALLED, SO ONE ID CAN STILL
+      *                    BE GREPPED ACROSS THIS PROGRAM, SUBPGM01, AND
+      *                    SUBPGM02'S TRANLOG AUDIT WRITE.
+      * 2026-08-09  DS    EVERY TRANSACTION SUBPGM01 ACCEPTS NOW UPDATES
+      *                    A SHARED DAILY COUNTER FILE (PSEXCTR) WITH A
+      *                    RUNNING TRANSACTION COUNT AND TOTAL AMOUNT,
+      *                    RESET WHEN THE DATE ON THE FILE IS NOT TODAY,
+      *                    SO PSEXCINQ CAN REPORT ONLINE VOLUME DURING
+      *                    THE DAY WITHOUT WAITING FOR EXPRPT01.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSEXPERI.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2024-01-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSEVTQ-FILE ASSIGN TO 'PSEVTQ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PSEVTQ-STATUS.
+           SELECT RJSUSP-FILE ASSIGN TO 'RJSUSP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RJSUSP-STATUS.
+           SELECT PSEXCTR-FILE ASSIGN TO 'PSEXCTR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PSEXCTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSEVTQ-FILE
+           LABEL RECORDS ARE STANDARD.
+      *    ONE COMMA-DELIMITED LINE PER SUCCESSFULLY POSTED ONLINE
+      *    TRANSACTION - THE OUTBOUND QUEUE A NEAR-REAL-TIME CONSUMER
+      *    (E.G. A FRAUD-SCREENING SERVICE) TAILS INSTEAD OF WAITING
+      *    FOR THE NIGHTLY EXPGLEXT BATCH EXTRACT. OPENED EXTEND SO
+      *    EVERY TRANSACTION THIS SESSION POSTS IS APPENDED RATHER THAN
+      *    OVERWRITING WHAT A CONSUMER HAS NOT YET READ.
+       01  PSEVTQ-RECORD                  PIC X(80).
+
+       FD  RJSUSP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    ONE ENTRY PER TRANSACTION REJECTED AT EDIT OR BY SUBPGM01,
+      *    FOR CORRECTION AND RESUBMISSION BY RJREPAIR. OPENED EXTEND
+      *    SO REJECTS FROM EVERY SESSION ACCUMULATE UNTIL RJREPAIR
+      *    DRAINS THE QUEUE.
+           COPY RJSUSP.
+
+       FD  PSEXCTR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    ONE RECORD - TODAY'S RUNNING TRANSACTION COUNT AND TOTAL
+      *    AMOUNT. LOADED, UPDATED, AND REWRITTEN IN FULL EACH CALL,
+      *    THE SAME LOAD/REWRITE PATTERN USED FOR EXPBATCH'S EXPSUSP
+      *    AND RJREPAIR'S RJSUSP FILES.
+           COPY PSEXCTR.
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'PSEXPERI->'.
+       01  WS-SUBPGM01-NAME                PIC X(08) VALUE 'SUBPGM01'.
+       01  WS-RJSUSP-STATUS                PIC X(02) VALUE '00'.
+           88  WS-RJSUSP-OK                    VALUE '00'.
+       01  WS-PSEXCTR-STATUS               PIC X(02) VALUE '00'.
+           88  WS-PSEXCTR-OK                   VALUE '00'.
+       01  WS-COUNTER-DATE-NOW             PIC 9(08) VALUE ZERO.
+
+      ******************************************************************
+      * WS-TRACE-GEN-CONTROL - SUPPORTS 1650-GENERATE-TRACE-ID.
+      ******************************************************************
+       01  WS-TRACE-GEN-CONTROL.
+           05  WS-TRACE-DATE-NOW          PIC 9(08) VALUE ZERO.
+           05  WS-TRACE-TIME-NOW          PIC 9(08) VALUE ZERO.
+           05  WS-TRACE-SEQUENCE          PIC 9(01) VALUE ZERO.
+
+      ******************************************************************
+      * WS-QUEUE-CONTROL - OPTIONAL OUTBOUND PUBLISH OF EVERY POSTED
+      * TRANSACTION TO PSEVTQ, TURNED ON VIA THE PSEXPERI-PUBLISH-EVENTS
+      * ENVIRONMENT VARIABLE (NO PARM STRING REACHES THIS PROGRAM THE
+      * WAY ONE DOES EXPBATCH, SO THE SAME ENVIRONMENT-VARIABLE
+      * APPROACH USED FOR SUBPGM02'S RETRY SETTINGS IS USED HERE).
+      ******************************************************************
+       01  WS-QUEUE-CONTROL.
+           05  WS-PSEVTQ-STATUS            PIC X(02) VALUE '00'.
+               88  WS-PSEVTQ-OK                VALUE '00'.
+           05  WS-PUBLISH-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-PUBLISH-REQUESTED        VALUE 'Y'.
+           05  WS-PUBLISH-ENV-VALUE        PIC X(01) VALUE SPACES.
+           05  WS-PSEVTQ-TIME              PIC 9(08) VALUE ZERO.
+           05  WS-PSEVTQ-AMOUNT-EDIT       PIC -(10)9.99.
+
+      *    RAW TRANSACTION AS IT ARRIVES FROM THE TELLER/FRONT END,
+      *    BEFORE IT IS EDITED AND MOVED INTO THE SUBPRM01 INTERFACE
+      *    RECORD.
+       01  WS-ONLINE-INPUT.
+           05  OLI-ACCOUNT-NUMBER          PIC X(10).
+           05  OLI-AMOUNT                  PIC S9(11)V99.
+           05  OLI-CURRENCY-CODE           PIC X(03).
+           05  OLI-TRANSACTION-DATE        PIC 9(08).
+           05  OLI-TRACE-ID                PIC X(16).
+           05  OLI-OPERATOR-ID             PIC X(08).
+
+       01  WS-EDIT-SWITCHES.
+           05  WS-EDIT-SWITCH              PIC X(01) VALUE 'N'.
+               88  WS-EDITS-FAILED             VALUE 'Y'.
+               88  WS-EDITS-PASSED             VALUE 'N'.
+       01  WS-REJECT-REASON                PIC X(40) VALUE SPACES.
+
+      ******************************************************************
+      * WS-AUTHORIZED-OPERATORS - TABLE OF OPERATOR IDS PERMITTED TO KEY
+      * A PAYMENT TRANSACTION ON THIS TERMINAL. A REAL FRONT END WOULD
+      * CHECK THIS AGAINST A SECURITY SIGN-ON SERVICE RATHER THAN A
+      * COMPILED TABLE.
+      ******************************************************************
+       01  WS-AUTHORIZED-OPERATOR-VALUES.
+           05  FILLER                      PIC X(08) VALUE 'TELLER01'.
+           05  FILLER                      PIC X(08) VALUE 'TELLER02'.
+           05  FILLER                      PIC X(08) VALUE 'SUPVSR01'.
+       01  WS-AUTHORIZED-OPERATORS REDEFINES
+               WS-AUTHORIZED-OPERATOR-VALUES.
+           05  WS-AUTH-OPERATOR-ID         PIC X(08) OCCURS 3 TIMES.
+       01  WS-AUTH-INDEX                   PIC 9(02) COMP VALUE ZERO.
+       01  WS-AUTH-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+           88  WS-OPERATOR-AUTHORIZED          VALUE 'Y'.
+
+      ******************************************************************
+      * WS-ERROR-LOOKUP - TRANSLATE SP1-RETURN-CODE INTO OPERATOR-FACING
+      * TEXT VIA THE SHARED ERRCODES TABLE.
+      ******************************************************************
+           COPY ERRCODES.
+       01  WS-ERROR-INDEX                   PIC 9(02) COMP VALUE ZERO.
+       01  WS-ERROR-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+           88  WS-ERROR-TEXT-FOUND              VALUE 'Y'.
+       01  WS-ERROR-TEXT                    PIC X(28) VALUE SPACES.
+       01  WS-RETURN-CODE-EDIT               PIC X(02) VALUE SPACES.
+
+           COPY SUBPRM01.
+
+      ******************************************************************
+      * LINKAGE SECTION - COMMAREA PASSED IN FROM THE CALLING
+      * TRANSACTION (TELLER SCREEN OR API FRONT END). PSEXPERI IS NOW A
+      * CALLABLE SERVICE RATHER THAN A SELF-CONTAINED TEST DRIVER - SEE
+      * PSEXDRV FOR A SAMPLE CALLER.
+      ******************************************************************
+       LINKAGE SECTION.
+           COPY PSEVCOMM.
+
+      ******************************************************************
+      * 0000-MAINLINE - BUILD, EDIT, AND (IF CLEAN) POST AN ONLINE
+      *                 PAYMENT TRANSACTION.
+      ******************************************************************
+       PROCEDURE DIVISION USING PSEXPERI-COMMAREA.
+
+       0000-MAINLINE.
+           PERFORM 1050-CHECK-PUBLISH-OPTION THRU 1050-EXIT
+           PERFORM 1000-RECEIVE-INPUT THRU 1000-EXIT
+           PERFORM 1500-EDIT-TRANSACTION THRU 1500-EXIT
+           PERFORM 1600-BUILD-TRANSACTION THRU 1600-EXIT
+           IF WS-EDITS-FAILED
+               PERFORM 1900-REJECT-TRANSACTION THRU 1900-EXIT
+           ELSE
+               PERFORM 2000-POST-TRANSACTION THRU 2000-EXIT
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * 1050-CHECK-PUBLISH-OPTION - IS THIS SESSION TO PUBLISH POSTED
+      *                             TRANSACTIONS TO THE PSEVTQ QUEUE?
+      ******************************************************************
+       1050-CHECK-PUBLISH-OPTION.
+           ACCEPT WS-PUBLISH-ENV-VALUE FROM ENVIRONMENT
+               'PSEXPERI-PUBLISH-EVENTS'
+           IF WS-PUBLISH-ENV-VALUE = 'Y'
+               MOVE 'Y' TO WS-PUBLISH-SWITCH
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1000-RECEIVE-INPUT - MOVE THE CALLER'S COMMAREA INTO THE ONLINE
+      *                      INPUT WORK AREA.
+      ******************************************************************
+       1000-RECEIVE-INPUT.
+           MOVE ZERO TO PSEV-RETURN-CODE
+           MOVE SPACES TO PSEV-REJECT-REASON
+           MOVE PSEV-ACCOUNT-NUMBER TO OLI-ACCOUNT-NUMBER
+           MOVE PSEV-AMOUNT TO OLI-AMOUNT
+           MOVE PSEV-CURRENCY-CODE TO OLI-CURRENCY-CODE
+           MOVE PSEV-TRANSACTION-DATE TO OLI-TRANSACTION-DATE
+           MOVE PSEV-TRACE-ID TO OLI-TRACE-ID
+           MOVE PSEV-OPERATOR-ID TO OLI-OPERATOR-ID.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-EDIT-TRANSACTION - FIELD-LEVEL EDITS ON THE RAW INPUT.
+      ******************************************************************
+       1500-EDIT-TRANSACTION.
+           MOVE 'N' TO WS-EDIT-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM 1510-EDIT-ACCOUNT THRU 1510-EXIT
+           IF WS-EDITS-PASSED
+               PERFORM 1520-EDIT-AMOUNT THRU 1520-EXIT
+           END-IF
+           IF WS-EDITS-PASSED
+               PERFORM 1530-EDIT-DATE THRU 1530-EXIT
+           END-IF
+           IF WS-EDITS-PASSED
+               PERFORM 1540-EDIT-OPERATOR THRU 1540-EXIT
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+       1510-EDIT-ACCOUNT.
+           IF OLI-ACCOUNT-NUMBER = SPACES OR LOW-VALUES
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE 'ACCOUNT NUMBER IS BLANK' TO WS-REJECT-REASON
+           END-IF.
+       1510-EXIT.
+           EXIT.
+
+       1520-EDIT-AMOUNT.
+           IF OLI-AMOUNT NOT NUMERIC
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE 'AMOUNT IS NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+               IF OLI-AMOUNT NOT > ZERO
+                   MOVE 'Y' TO WS-EDIT-SWITCH
+                   MOVE 'AMOUNT MUST BE GREATER THAN ZERO'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+       1520-EXIT.
+           EXIT.
+
+       1530-EDIT-DATE.
+           IF OLI-TRANSACTION-DATE NOT NUMERIC
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE 'TRANSACTION DATE IS NOT NUMERIC'
+                   TO WS-REJECT-REASON
+           ELSE
+               IF OLI-TRANSACTION-DATE(5:2) < '01' OR
+                  OLI-TRANSACTION-DATE(5:2) > '12'
+                   MOVE 'Y' TO WS-EDIT-SWITCH
+                   MOVE 'TRANSACTION DATE HAS AN INVALID MONTH'
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF OLI-TRANSACTION-DATE(7:2) < '01' OR
+                      OLI-TRANSACTION-DATE(7:2) > '31'
+                       MOVE 'Y' TO WS-EDIT-SWITCH
+                       MOVE 'TRANSACTION DATE HAS AN INVALID DAY'
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       1530-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1540-EDIT-OPERATOR - THE SIGNED-ON OPERATOR MUST BE BLANK-FREE
+      *                      AND PRESENT IN THE AUTHORIZED-OPERATOR
+      *                      TABLE BEFORE THE TRANSACTION CAN POST.
+      ******************************************************************
+       1540-EDIT-OPERATOR.
+           IF OLI-OPERATOR-ID = SPACES OR LOW-VALUES
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE 'OPERATOR ID IS BLANK' TO WS-REJECT-REASON
+               GO TO 1540-EXIT
+           END-IF
+           MOVE 'N' TO WS-AUTH-FOUND-SWITCH
+           PERFORM 1545-COMPARE-OPERATOR-ID
+               VARYING WS-AUTH-INDEX FROM 1 BY 1
+               UNTIL WS-AUTH-INDEX > 3 OR WS-OPERATOR-AUTHORIZED
+           IF NOT WS-OPERATOR-AUTHORIZED
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE 'OPERATOR ID NOT AUTHORIZED' TO WS-REJECT-REASON
+           END-IF.
+       1540-EXIT.
+           EXIT.
+
+       1545-COMPARE-OPERATOR-ID.
+           IF WS-AUTH-OPERATOR-ID(WS-AUTH-INDEX) = OLI-OPERATOR-ID
+               MOVE 'Y' TO WS-AUTH-FOUND-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * 1600-BUILD-TRANSACTION - MOVE THE RAW ONLINE INPUT INTO THE
+      *                          SUBPRM01 INTERFACE RECORD.  DONE
+      *                          WHETHER OR NOT THE EDITS PASSED SO A
+      *                          RAW COPY OF THE OFFENDING TRANSACTION
+      *                          IS AVAILABLE TO WRITE TO RJSUSP.
+      ******************************************************************
+       1600-BUILD-TRANSACTION.
+           MOVE OLI-ACCOUNT-NUMBER TO SP1-ACCOUNT-NUMBER
+           MOVE OLI-AMOUNT TO SP1-AMOUNT
+           MOVE OLI-CURRENCY-CODE TO SP1-CURRENCY-CODE
+           MOVE OLI-TRANSACTION-DATE TO SP1-TRANSACTION-DATE
+           MOVE OLI-TRACE-ID TO SP1-TRACE-ID
+           MOVE OLI-OPERATOR-ID TO SP1-OPERATOR-ID
+           IF SP1-TRACE-ID = SPACES
+               PERFORM 1650-GENERATE-TRACE-ID THRU 1650-EXIT
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1650-GENERATE-TRACE-ID - THE TELLER SCREEN/API FRONT END IS NOT
+      *                          REQUIRED TO SUPPLY ITS OWN CORRELATION
+      *                          ID. WHEN IT DOES NOT, ONE IS MINTED
+      *                          HERE - BEFORE SUBPGM01 IS EVER CALLED -
+      *                          SO THE SAME ID CAN BE GREPPED ACROSS
+      *                          THIS PROGRAM, SUBPGM01, AND SUBPGM02'S
+      *                          TRANLOG AUDIT WRITE.
+      ******************************************************************
+       1650-GENERATE-TRACE-ID.
+           ACCEPT WS-TRACE-DATE-NOW FROM DATE YYYYMMDD
+           ACCEPT WS-TRACE-TIME-NOW FROM TIME
+           IF WS-TRACE-SEQUENCE = 9
+               MOVE ZERO TO WS-TRACE-SEQUENCE
+           ELSE
+               ADD 1 TO WS-TRACE-SEQUENCE
+           END-IF
+           STRING 'O' DELIMITED BY SIZE
+                   WS-TRACE-DATE-NOW DELIMITED BY SIZE
+                   WS-TRACE-TIME-NOW(1:6) DELIMITED BY SIZE
+                   WS-TRACE-SEQUENCE DELIMITED BY SIZE
+               INTO SP1-TRACE-ID
+           END-STRING
+           MOVE SP1-TRACE-ID TO OLI-TRACE-ID.
+       1650-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1900-REJECT-TRANSACTION - STOP SHORT OF SUBPGM01, LOG WHY, AND
+      *                           QUEUE THE TRANSACTION FOR REPAIR.
+      ******************************************************************
+       1900-REJECT-TRANSACTION.
+           MOVE 08 TO PSEV-RETURN-CODE
+           MOVE WS-REJECT-REASON TO PSEV-REJECT-REASON
+           DISPLAY V-PN 'TRANSACTION REJECTED AT EDIT - '
+               WS-REJECT-REASON
+           PERFORM 2015-WRITE-REJECT-QUEUE THRU 2015-EXIT.
+       1900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-POST-TRANSACTION - EDITS PASSED - CALL SUBPGM01.
+      ******************************************************************
+       2000-POST-TRANSACTION.
+           DISPLAY V-PN 'ACCOUNT ' SP1-ACCOUNT-NUMBER
+               ' AMOUNT ' SP1-AMOUNT ' TRACE ' SP1-TRACE-ID
+           CALL WS-SUBPGM01-NAME USING SUBPRM01
+           CANCEL WS-SUBPGM01-NAME
+           MOVE SP1-RETURN-CODE TO PSEV-RETURN-CODE
+           IF SP1-FAILED
+               PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+               MOVE WS-ERROR-TEXT TO PSEV-REJECT-REASON
+               DISPLAY V-PN 'TRANSACTION REJECTED - RETURN CODE '
+                   SP1-RETURN-CODE ' - ' WS-ERROR-TEXT
+               PERFORM 2015-WRITE-REJECT-QUEUE THRU 2015-EXIT
+           ELSE
+               DISPLAY V-PN 'TRANSACTION ACCEPTED'
+               PERFORM 2200-UPDATE-COUNTER THRU 2200-EXIT
+               IF WS-PUBLISH-REQUESTED
+                   PERFORM 2100-PUBLISH-EVENT THRU 2100-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2015-WRITE-REJECT-QUEUE - APPEND THE JUST-REJECTED TRANSACTION
+      *                           TO RJSUSP SO RJREPAIR CAN CORRECT AND
+      *                           RESUBMIT IT INSTEAD OF IT BEING LOST.
+      ******************************************************************
+       2015-WRITE-REJECT-QUEUE.
+           OPEN EXTEND RJSUSP-FILE
+           IF NOT WS-RJSUSP-OK
+               OPEN OUTPUT RJSUSP-FILE
+           END-IF
+           IF NOT WS-RJSUSP-OK
+               DISPLAY V-PN 'UNABLE TO OPEN RJSUSP - STATUS '
+                   WS-RJSUSP-STATUS
+               GO TO 2015-EXIT
+           END-IF
+           MOVE SUBPRM01 TO RJS-PAYMENT-DATA
+           MOVE 'PSEXPERI' TO RJS-SOURCE-PROGRAM
+           MOVE PSEV-REJECT-REASON TO RJS-REJECT-REASON
+           ACCEPT RJS-REJECT-DATE FROM DATE YYYYMMDD
+           ACCEPT RJS-REJECT-TIME FROM TIME
+           MOVE 'P' TO RJS-STATUS
+           WRITE RJSUSP-RECORD
+           CLOSE RJSUSP-FILE.
+       2015-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-PUBLISH-EVENT - APPEND THIS TRANSACTION TO THE PSEVTQ
+      *                      OUTBOUND QUEUE FOR NEAR-REAL-TIME PICKUP
+      *                      BY AN EXTERNAL CONSUMER.
+      ******************************************************************
+       2100-PUBLISH-EVENT.
+           OPEN EXTEND PSEVTQ-FILE
+           IF NOT WS-PSEVTQ-OK
+               OPEN OUTPUT PSEVTQ-FILE
+           END-IF
+           IF NOT WS-PSEVTQ-OK
+               DISPLAY V-PN 'UNABLE TO OPEN PSEVTQ - STATUS '
+                   WS-PSEVTQ-STATUS
+               GO TO 2100-EXIT
+           END-IF
+           ACCEPT WS-PSEVTQ-TIME FROM TIME
+           MOVE SP1-AMOUNT TO WS-PSEVTQ-AMOUNT-EDIT
+           STRING SP1-ACCOUNT-NUMBER DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-PSEVTQ-AMOUNT-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SP1-CURRENCY-CODE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SP1-TRANSACTION-DATE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SP1-TRACE-ID DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SP1-OPERATOR-ID DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-PSEVTQ-TIME DELIMITED BY SIZE
+               INTO PSEVTQ-RECORD
+           WRITE PSEVTQ-RECORD
+           CLOSE PSEVTQ-FILE.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-UPDATE-COUNTER - LOAD PSEXCTR (RESETTING IT IF THE DATE ON
+      *                       FILE IS NOT TODAY), ADD THIS TRANSACTION
+      *                       TO THE RUNNING COUNT AND TOTAL, AND
+      *                       REWRITE IT IN FULL SO PSEXCINQ CAN SHOW
+      *                       CURRENT-DAY VOLUME AT ANY POINT.
+      ******************************************************************
+       2200-UPDATE-COUNTER.
+           PERFORM 2210-LOAD-COUNTER THRU 2210-EXIT
+           ACCEPT WS-COUNTER-DATE-NOW FROM DATE YYYYMMDD
+           IF CTR-AS-OF-DATE NOT = WS-COUNTER-DATE-NOW
+               MOVE WS-COUNTER-DATE-NOW TO CTR-AS-OF-DATE
+               MOVE ZERO TO CTR-TRANSACTION-COUNT
+               MOVE ZERO TO CTR-TOTAL-AMOUNT
+           END-IF
+           ADD 1 TO CTR-TRANSACTION-COUNT
+           ADD SP1-AMOUNT TO CTR-TOTAL-AMOUNT
+           OPEN OUTPUT PSEXCTR-FILE
+           IF NOT WS-PSEXCTR-OK
+               DISPLAY V-PN 'UNABLE TO OPEN PSEXCTR - STATUS '
+                   WS-PSEXCTR-STATUS
+               GO TO 2200-EXIT
+           END-IF
+           WRITE PSEXCTR-RECORD
+           CLOSE PSEXCTR-FILE.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2210-LOAD-COUNTER - READ THE ONE EXISTING PSEXCTR RECORD, IF
+      *                     ANY. A MISSING FILE (FIRST TRANSACTION EVER,
+      *                     OR AFTER AN ARCHIVE/PURGE) STARTS AT ZERO.
+      ******************************************************************
+       2210-LOAD-COUNTER.
+           MOVE ZERO TO CTR-AS-OF-DATE
+           MOVE ZERO TO CTR-TRANSACTION-COUNT
+           MOVE ZERO TO CTR-TOTAL-AMOUNT
+           OPEN INPUT PSEXCTR-FILE
+           IF WS-PSEXCTR-OK
+               READ PSEXCTR-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PSEXCTR-FILE
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9800-LOOKUP-ERROR-TEXT - TRANSLATE SP1-RETURN-CODE INTO TEXT
+      *                          FROM THE SHARED ERRCODES TABLE.
+      ******************************************************************
+       9800-LOOKUP-ERROR-TEXT.
+           MOVE SPACES TO WS-ERROR-TEXT
+           MOVE 'N' TO WS-ERROR-FOUND-SWITCH
+           PERFORM 9850-COMPARE-ERROR-CODE
+               VARYING WS-ERROR-INDEX FROM 1 BY 1
+               UNTIL WS-ERROR-INDEX > 7 OR WS-ERROR-TEXT-FOUND.
+       9800-EXIT.
+           EXIT.
+
+       9850-COMPARE-ERROR-CODE.
+           MOVE SP1-RETURN-CODE TO WS-RETURN-CODE-EDIT
+           IF ERR-CODE(WS-ERROR-INDEX) = WS-RETURN-CODE-EDIT
+               MOVE ERR-TEXT(WS-ERROR-INDEX) TO WS-ERROR-TEXT
+               MOVE 'Y' TO WS-ERROR-FOUND-SWITCH
+           END-IF.
