@@ -0,0 +1,71 @@
+      ******************************************************************
+      * PROGRAM-ID : PSEXCINQ
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - READ-ONLY INQUIRY AGAINST
+      *                    THE PSEXCTR COUNTER FILE MAINTAINED BY
+      *                    PSEXPERI, SO OPERATIONS CAN CHECK TODAY'S
+      *                    ONLINE VOLUME WITHOUT WAITING FOR THE NEXT
+      *                    EXPRPT01 BATCH SUMMARY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSEXCINQ.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSEXCTR-FILE ASSIGN TO 'PSEXCTR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PSEXCTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSEXCTR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY PSEXCTR.
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'PSEXCINQ->'.
+       01  WS-PSEXCTR-STATUS               PIC X(02) VALUE '00'.
+           88  WS-PSEXCTR-OK                   VALUE '00'.
+       01  WS-TOTAL-AMOUNT-EDIT            PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-DISPLAY-VOLUME THRU 1000-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-DISPLAY-VOLUME - READ THE ONE PSEXCTR RECORD AND DISPLAY
+      *                       TODAY'S RUNNING COUNT AND TOTAL AMOUNT.
+      ******************************************************************
+       1000-DISPLAY-VOLUME.
+           OPEN INPUT PSEXCTR-FILE
+           IF NOT WS-PSEXCTR-OK
+               DISPLAY V-PN 'NO TRANSACTIONS RECORDED YET TODAY'
+               GO TO 1000-EXIT
+           END-IF
+           READ PSEXCTR-FILE
+               AT END
+                   DISPLAY V-PN 'NO TRANSACTIONS RECORDED YET TODAY'
+                   CLOSE PSEXCTR-FILE
+                   GO TO 1000-EXIT
+           END-READ
+           CLOSE PSEXCTR-FILE
+           MOVE CTR-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT-EDIT
+           DISPLAY V-PN 'AS OF DATE.........: ' CTR-AS-OF-DATE
+           DISPLAY V-PN 'TRANSACTION COUNT...: ' CTR-TRANSACTION-COUNT
+           DISPLAY V-PN 'TOTAL AMOUNT........: ' WS-TOTAL-AMOUNT-EDIT.
+       1000-EXIT.
+           EXIT.
