@@ -0,0 +1,57 @@
+      ******************************************************************
+      * PROGRAM-ID : PSEXRDRV
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - SAMPLE STANDALONE DRIVER
+      *                    THAT BUILDS A COMMAREA AND CALLS PSEXREV,
+      *                    THE SAME WAY PSEXDRV EXERCISES PSEXPERI.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSEXRDRV.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'PSEXRDRV->'.
+       01  WS-PSEXREV-NAME                 PIC X(08) VALUE 'PSEXREV'.
+
+           COPY PREVCOMM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-BUILD-SAMPLE-INPUT THRU 1000-EXIT
+           CALL WS-PSEXREV-NAME USING PSEXREV-COMMAREA
+           CANCEL WS-PSEXREV-NAME
+           PERFORM 2000-REPORT-OUTCOME THRU 2000-EXIT
+           GOBACK.
+
+       1000-BUILD-SAMPLE-INPUT.
+      *    REPLACE WITH THE TRACE ID OF A REAL TRANLOG ENTRY TO SEE A
+      *    SUCCESSFUL REVERSAL - THIS SAMPLE ID WILL NORMALLY REJECT
+      *    WITH "ORIGINAL TRANSACTION NOT FOUND ON TRANLOG".
+           MOVE 'PSEXPERI-TEST-01' TO PRV-ORIGINAL-TRACE-ID
+           MOVE 'SUPVSR01' TO PRV-OPERATOR-ID.
+       1000-EXIT.
+           EXIT.
+
+       2000-REPORT-OUTCOME.
+           IF PRV-SUCCESSFUL
+               DISPLAY V-PN 'REVERSAL ACCEPTED - NEW TRACE '
+                   PRV-NEW-TRACE-ID
+           ELSE
+               DISPLAY V-PN 'REVERSAL REJECTED - RETURN CODE '
+                   PRV-RETURN-CODE ' - ' PRV-REJECT-REASON
+           END-IF.
+       2000-EXIT.
+           EXIT.
