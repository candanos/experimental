@@ -0,0 +1,296 @@
+      ******************************************************************
+      * PROGRAM-ID : PSEXREV
+      * AUTHOR     : D. SILVERMAN
+      * INSTALLATION : PAYMENTS SYSTEMS DEVELOPMENT
+      * DATE-WRITTEN : 2026-08-09
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE        INIT  DESCRIPTION
+      * 2026-08-09  DS    INITIAL VERSION - CALLABLE THE SAME WAY
+      *                    PSEXPERI IS (A COMMAREA IN, GOBACK, RETURN-
+      *                    CODE/REJECT-REASON SET). THE CALLER SUPPLIES
+      *                    ONLY THE ORIGINAL TRANSACTION'S TRACE ID -
+      *                    THE ACCOUNT, AMOUNT, CURRENCY, AND DATE ARE
+      *                    LOOKED UP ON TRANLOG SO OPERATIONS CANNOT
+      *                    KEY THEM WRONG WHEN REVERSING A BAD ONLINE
+      *                    PAYMENT THE SAME DAY. THE REVERSAL ITSELF IS
+      *                    POSTED BY CALLING SUBPGM01 WITH SP1-
+      *                    TRANSACTION-TYPE OF 'R', WHICH ALREADY KNOWS
+      *                    TO NEGATE THE AMOUNT, SO IT AUDITS AND
+      *                    RECONCILES ALONGSIDE EVERY OTHER TRANSACTION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSEXREV.
+       AUTHOR. D. SILVERMAN.
+       INSTALLATION. PAYMENTS SYSTEMS DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLOG-FILE ASSIGN TO 'TRANLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+           SELECT RJSUSP-FILE ASSIGN TO 'RJSUSP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RJSUSP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+      *    THE SAME AUDIT FILE SUBPGM02 WRITES AND EXPRECON READS -
+      *    OPENED INPUT HERE AND READ FROM THE TOP LOOKING FOR THE
+      *    ORIGINAL TRANSACTION'S TRACE ID.
+           COPY TLOGREC.
+
+       FD  RJSUSP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+      *    A REVERSAL SUBPGM01 REJECTS (E.G. THE ACCOUNT WAS CLOSED
+      *    SINCE THE ORIGINAL PAYMENT) IS QUEUED FOR REPAIR THE SAME
+      *    AS ANY OTHER REJECTED TRANSACTION.
+           COPY RJSUSP.
+
+       WORKING-STORAGE SECTION.
+       01  V-PN                            PIC X(10) VALUE 'PSEXREV->'.
+       01  WS-SUBPGM01-NAME                PIC X(08) VALUE 'SUBPGM01'.
+       01  WS-TRANLOG-STATUS               PIC X(02) VALUE '00'.
+           88  WS-TRANLOG-OK                   VALUE '00'.
+       01  WS-RJSUSP-STATUS                PIC X(02) VALUE '00'.
+           88  WS-RJSUSP-OK                    VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-TRANLOG-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-TRANLOG-EOF-REACHED      VALUE 'Y'.
+           05  WS-FOUND-SWITCH             PIC X(01) VALUE 'N'.
+               88  WS-ORIGINAL-FOUND           VALUE 'Y'.
+
+      *    THE ORIGINAL TRANSACTION'S DETAILS, CAPTURED FROM TRANLOG
+      *    BEFORE THE FILE IS CLOSED.
+       01  WS-ORIGINAL-TRANSACTION.
+           05  WS-ORIGINAL-ACCOUNT-NUMBER  PIC X(10).
+           05  WS-ORIGINAL-AMOUNT          PIC S9(11)V99 COMP-3.
+           05  WS-ORIGINAL-CURRENCY-CODE   PIC X(03).
+           05  WS-ORIGINAL-TRANS-DATE      PIC 9(08).
+
+      ******************************************************************
+      * WS-TRACE-GEN-CONTROL - SUPPORTS 1650-GENERATE-TRACE-ID. THE
+      * REVERSAL IS A NEW TRANSACTION IN ITS OWN RIGHT AND GETS ITS
+      * OWN TRACE ID - PRV-NEW-TRACE-ID TELLS THE CALLER WHAT IT IS.
+      ******************************************************************
+       01  WS-TRACE-GEN-CONTROL.
+           05  WS-TRACE-DATE-NOW           PIC 9(08) VALUE ZERO.
+           05  WS-TRACE-TIME-NOW           PIC 9(08) VALUE ZERO.
+           05  WS-TRACE-SEQUENCE           PIC 9(01) VALUE ZERO.
+
+      ******************************************************************
+      * WS-ERROR-LOOKUP - TRANSLATE SP1-RETURN-CODE INTO OPERATOR-FACING
+      * TEXT VIA THE SHARED ERRCODES TABLE.
+      ******************************************************************
+           COPY ERRCODES.
+       01  WS-ERROR-INDEX                  PIC 9(02) COMP VALUE ZERO.
+       01  WS-ERROR-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-ERROR-TEXT-FOUND             VALUE 'Y'.
+       01  WS-ERROR-TEXT                   PIC X(28) VALUE SPACES.
+       01  WS-RETURN-CODE-EDIT             PIC X(02) VALUE SPACES.
+
+           COPY SUBPRM01.
+
+      ******************************************************************
+      * LINKAGE SECTION - COMMAREA PASSED IN FROM THE CALLING
+      * TRANSACTION. PSEXREV IS CALLABLE THE SAME WAY PSEXPERI IS.
+      ******************************************************************
+       LINKAGE SECTION.
+           COPY PREVCOMM.
+
+      ******************************************************************
+      * 0000-MAINLINE - LOOK UP THE ORIGINAL TRANSACTION ON TRANLOG BY
+      *                 TRACE ID AND, IF FOUND, POST AN OFFSETTING
+      *                 REVERSAL THROUGH SUBPGM01.
+      ******************************************************************
+       PROCEDURE DIVISION USING PSEXREV-COMMAREA.
+
+       0000-MAINLINE.
+           PERFORM 1000-RECEIVE-INPUT THRU 1000-EXIT
+           PERFORM 1500-FIND-ORIGINAL THRU 1500-EXIT
+           IF WS-ORIGINAL-FOUND
+               PERFORM 1600-BUILD-REVERSAL THRU 1600-EXIT
+               PERFORM 2000-POST-REVERSAL THRU 2000-EXIT
+           ELSE
+               PERFORM 1900-REJECT-NOT-FOUND THRU 1900-EXIT
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * 1000-RECEIVE-INPUT - RESET THE OUTPUT FIELDS OF THE COMMAREA
+      *                      BEFORE DOING ANYTHING ELSE.
+      ******************************************************************
+       1000-RECEIVE-INPUT.
+           MOVE ZERO TO PRV-RETURN-CODE
+           MOVE SPACES TO PRV-REJECT-REASON
+           MOVE SPACES TO PRV-NEW-TRACE-ID.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-FIND-ORIGINAL - SCAN TRANLOG FOR THE TRACE ID THE CALLER
+      *                      WANTS REVERSED.
+      ******************************************************************
+       1500-FIND-ORIGINAL.
+           OPEN INPUT TRANLOG-FILE
+           IF NOT WS-TRANLOG-OK
+               DISPLAY V-PN 'UNABLE TO OPEN TRANLOG - STATUS '
+                   WS-TRANLOG-STATUS
+               GO TO 1500-EXIT
+           END-IF
+           PERFORM 1550-READ-TRANLOG THRU 1550-EXIT
+               UNTIL WS-TRANLOG-EOF-REACHED OR WS-ORIGINAL-FOUND
+           CLOSE TRANLOG-FILE.
+       1500-EXIT.
+           EXIT.
+
+       1550-READ-TRANLOG.
+           READ TRANLOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANLOG-EOF-SWITCH
+               NOT AT END
+                   IF TLOG-TRACE-ID = PRV-ORIGINAL-TRACE-ID
+                       MOVE TLOG-ACCOUNT-NUMBER
+                           TO WS-ORIGINAL-ACCOUNT-NUMBER
+                       MOVE TLOG-AMOUNT TO WS-ORIGINAL-AMOUNT
+                       MOVE TLOG-CURRENCY-CODE
+                           TO WS-ORIGINAL-CURRENCY-CODE
+                       MOVE TLOG-TRANSACTION-DATE
+                           TO WS-ORIGINAL-TRANS-DATE
+                       MOVE 'Y' TO WS-FOUND-SWITCH
+                   END-IF
+           END-READ.
+       1550-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1600-BUILD-REVERSAL - BUILD THE OFFSETTING SUBPRM01 RECORD.
+      *                       SP1-AMOUNT IS POSTED POSITIVE - SUBPGM01
+      *                       NEGATES IT BECAUSE SP1-TRANSACTION-TYPE
+      *                       IS 'R'.
+      ******************************************************************
+       1600-BUILD-REVERSAL.
+           MOVE WS-ORIGINAL-ACCOUNT-NUMBER TO SP1-ACCOUNT-NUMBER
+           MOVE WS-ORIGINAL-AMOUNT TO SP1-AMOUNT
+           MOVE WS-ORIGINAL-CURRENCY-CODE TO SP1-CURRENCY-CODE
+           MOVE WS-ORIGINAL-TRANS-DATE TO SP1-TRANSACTION-DATE
+           MOVE PRV-OPERATOR-ID TO SP1-OPERATOR-ID
+           MOVE 'R' TO SP1-TRANSACTION-TYPE
+           MOVE ZERO TO SP1-EFFECTIVE-DATE
+           PERFORM 1650-GENERATE-TRACE-ID THRU 1650-EXIT.
+       1600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1650-GENERATE-TRACE-ID - THE REVERSAL IS ITS OWN TRANSACTION
+      *                          AND GETS ITS OWN CORRELATION ID, NOT
+      *                          THE ORIGINAL'S, SO EACH CAN STILL BE
+      *                          GREPPED THROUGH TRANLOG INDEPENDENTLY.
+      ******************************************************************
+       1650-GENERATE-TRACE-ID.
+           ACCEPT WS-TRACE-DATE-NOW FROM DATE YYYYMMDD
+           ACCEPT WS-TRACE-TIME-NOW FROM TIME
+           IF WS-TRACE-SEQUENCE = 9
+               MOVE ZERO TO WS-TRACE-SEQUENCE
+           ELSE
+               ADD 1 TO WS-TRACE-SEQUENCE
+           END-IF
+           STRING 'V' DELIMITED BY SIZE
+                   WS-TRACE-DATE-NOW DELIMITED BY SIZE
+                   WS-TRACE-TIME-NOW(1:6) DELIMITED BY SIZE
+                   WS-TRACE-SEQUENCE DELIMITED BY SIZE
+               INTO SP1-TRACE-ID
+           END-STRING.
+       1650-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1900-REJECT-NOT-FOUND - NO TRANLOG ENTRY MATCHED THE ORIGINAL
+      *                         TRACE ID THE CALLER ASKED TO REVERSE.
+      *                         THERE IS NO PAYMENT DATA TO QUEUE FOR
+      *                         REPAIR SINCE NOTHING WAS EVER BUILT.
+      ******************************************************************
+       1900-REJECT-NOT-FOUND.
+           MOVE 08 TO PRV-RETURN-CODE
+           MOVE 'ORIGINAL TRANSACTION NOT FOUND ON TRANLOG'
+               TO PRV-REJECT-REASON
+           DISPLAY V-PN 'REVERSAL REJECTED - ORIGINAL TRACE '
+               PRV-ORIGINAL-TRACE-ID ' NOT FOUND'.
+       1900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-POST-REVERSAL - CALL SUBPGM01 WITH THE REVERSAL RECORD.
+      ******************************************************************
+       2000-POST-REVERSAL.
+           DISPLAY V-PN 'REVERSING TRACE ' PRV-ORIGINAL-TRACE-ID
+               ' AS NEW TRACE ' SP1-TRACE-ID
+           CALL WS-SUBPGM01-NAME USING SUBPRM01
+           CANCEL WS-SUBPGM01-NAME
+           MOVE SP1-RETURN-CODE TO PRV-RETURN-CODE
+           IF SP1-FAILED
+               PERFORM 9800-LOOKUP-ERROR-TEXT THRU 9800-EXIT
+               MOVE WS-ERROR-TEXT TO PRV-REJECT-REASON
+               DISPLAY V-PN 'REVERSAL REJECTED - RETURN CODE '
+                   SP1-RETURN-CODE ' - ' WS-ERROR-TEXT
+               PERFORM 2015-WRITE-REJECT-QUEUE THRU 2015-EXIT
+           ELSE
+               MOVE SP1-TRACE-ID TO PRV-NEW-TRACE-ID
+               DISPLAY V-PN 'REVERSAL ACCEPTED'
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2015-WRITE-REJECT-QUEUE - APPEND THE JUST-REJECTED REVERSAL TO
+      *                           RJSUSP SO RJREPAIR CAN CORRECT AND
+      *                           RESUBMIT IT INSTEAD OF IT BEING LOST.
+      ******************************************************************
+       2015-WRITE-REJECT-QUEUE.
+           OPEN EXTEND RJSUSP-FILE
+           IF NOT WS-RJSUSP-OK
+               OPEN OUTPUT RJSUSP-FILE
+           END-IF
+           IF NOT WS-RJSUSP-OK
+               DISPLAY V-PN 'UNABLE TO OPEN RJSUSP - STATUS '
+                   WS-RJSUSP-STATUS
+               GO TO 2015-EXIT
+           END-IF
+           MOVE SUBPRM01 TO RJS-PAYMENT-DATA
+           MOVE 'PSEXREV' TO RJS-SOURCE-PROGRAM
+           MOVE PRV-REJECT-REASON TO RJS-REJECT-REASON
+           ACCEPT RJS-REJECT-DATE FROM DATE YYYYMMDD
+           ACCEPT RJS-REJECT-TIME FROM TIME
+           MOVE 'P' TO RJS-STATUS
+           WRITE RJSUSP-RECORD
+           CLOSE RJSUSP-FILE.
+       2015-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9800-LOOKUP-ERROR-TEXT - TRANSLATE SP1-RETURN-CODE INTO TEXT
+      *                          FROM THE SHARED ERRCODES TABLE.
+      ******************************************************************
+       9800-LOOKUP-ERROR-TEXT.
+           MOVE SPACES TO WS-ERROR-TEXT
+           MOVE 'N' TO WS-ERROR-FOUND-SWITCH
+           PERFORM 9850-COMPARE-ERROR-CODE
+               VARYING WS-ERROR-INDEX FROM 1 BY 1
+               UNTIL WS-ERROR-INDEX > 7 OR WS-ERROR-TEXT-FOUND.
+       9800-EXIT.
+           EXIT.
+
+       9850-COMPARE-ERROR-CODE.
+           MOVE SP1-RETURN-CODE TO WS-RETURN-CODE-EDIT
+           IF ERR-CODE(WS-ERROR-INDEX) = WS-RETURN-CODE-EDIT
+               MOVE ERR-TEXT(WS-ERROR-INDEX) TO WS-ERROR-TEXT
+               MOVE 'Y' TO WS-ERROR-FOUND-SWITCH
+           END-IF.
